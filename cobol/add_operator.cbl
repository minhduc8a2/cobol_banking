@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD_OPERATOR.
+
+      *> Onboards a new teller or supervisor into OPERATOR-FILE so they
+      *> can log in at main_program - the counterpart to ADD_USER, but
+      *> for staff instead of customers. Supervisor-only, same as the
+      *> other options this file gates.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE ASSIGN TO "operator.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OP-ID
+               FILE STATUS IS OPERATOR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERATOR-FILE.
+       COPY "operator_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  OPERATOR-FILE-STATUS PIC XX.
+       01  WS-NEXT-OPERATOR-ID  PIC 9(10).
+       01  WS-SEQ-STATUS        PIC 9 VALUE 1.
+       01  WS-ROLE-INPUT        PIC X(01).
+
+       PROCEDURE DIVISION.
+           DISPLAY "----------------------------"
+           DISPLAY "Add operator is selected."
+           DISPLAY "----------------------------"
+           PERFORM CREATE-OPERATOR.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O OPERATOR-FILE
+           IF OPERATOR-FILE-STATUS = "35"
+               OPEN OUTPUT OPERATOR-FILE
+               CLOSE OPERATOR-FILE
+               OPEN I-O OPERATOR-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE OPERATOR-FILE.
+
+       CREATE-OPERATOR.
+           DISPLAY "Operator name: "
+           ACCEPT OP-NAME
+
+           DISPLAY "Role ([T]eller or [S]upervisor): "
+           ACCEPT WS-ROLE-INPUT
+           IF WS-ROLE-INPUT = "S" OR WS-ROLE-INPUT = "s"
+               MOVE "S" TO OP-ROLE
+           ELSE
+               MOVE "T" TO OP-ROLE
+           END-IF
+
+           CALL "GET_NEXT_SEQ" USING "OPERATOR-ID         "
+                                      WS-NEXT-OPERATOR-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate a new operator ID - "
+                   "try again."
+               GOBACK
+           END-IF
+           MOVE WS-NEXT-OPERATOR-ID TO OP-ID
+
+           PERFORM OPEN-FILES
+           WRITE OPERATOR-RECORD
+               INVALID KEY
+                   DISPLAY "Operator ID " OP-ID
+                       " already exists - not added."
+                   PERFORM CLOSE-FILES
+                   GOBACK
+           END-WRITE
+           PERFORM CLOSE-FILES
+
+           DISPLAY "Operator " OP-ID " (" OP-NAME ") added with role "
+               OP-ROLE ".".
