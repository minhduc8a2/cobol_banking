@@ -0,0 +1,9 @@
+      *>  Shared layout for DAILY-TRANSFER-FILE: one row per user per
+      *>  day, tracking the cumulative amount TRANSFER_MONEY has
+      *>  debited from that user's accounts today, so a compromised
+      *>  account can't be drained by a string of transfers that each
+      *>  individually pass the single-transaction limit.
+       01 DAILY-TRANSFER-RECORD.
+           05 DTL-USER-ID            PIC 9(10).
+           05 DTL-DATE               PIC 9(8).
+           05 DTL-CUMULATIVE-AMOUNT  PIC 9(10)V99.
