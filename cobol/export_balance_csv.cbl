@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT_BALANCE_CSV.
+
+      *> Reverse of IMPORT_BALANCE_CSV: reads balance.db sequentially
+      *> and writes it back out as CSV. Since every user now has both
+      *> a CHECKING and a SAVINGS row, the export carries an
+      *> account_type column that the plain "id,balance" import format
+      *> doesn't have - this is the fuller extract a branch manager
+      *> actually needs, not a strict round trip of the original
+      *> two-column format. Writes to a dedicated export file rather
+      *> than balance.csv itself, since balance.csv is the import
+      *> program's own input file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "balance_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(100).
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
+       01 WS-ID-DISPLAY          PIC 9(10).
+       01 WS-BALANCE-DISPLAY     PIC -9(10).99.
+       01 WS-EXPORT-COUNT        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-EXPORT-COUNT
+           DISPLAY "----------------------------"
+           DISPLAY "Exporting balances to CSV..."
+           DISPLAY "----------------------------"
+           PERFORM OPEN-FILES
+           PERFORM WRITE-CSV-HEADER
+           PERFORM EXPORT-BALANCES
+           PERFORM CLOSE-FILES
+           DISPLAY "Balances exported: " WS-EXPORT-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CSV-FILE.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE CSV-FILE.
+
+       WRITE-CSV-HEADER.
+           MOVE "id,account_type,balance" TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       EXPORT-BALANCES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM WRITE-BALANCE-CSV-LINE
+                       ADD 1 TO WS-EXPORT-COUNT
+               END-READ
+           END-PERFORM.
+
+       WRITE-BALANCE-CSV-LINE.
+           MOVE BALANCE-REC-ID      TO WS-ID-DISPLAY
+           MOVE BALANCE-REC-BALANCE TO WS-BALANCE-DISPLAY
+           STRING WS-ID-DISPLAY               DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  BALANCE-REC-ACCOUNT-TYPE    DELIMITED BY SPACE
+                  ","                         DELIMITED BY SIZE
+                  WS-BALANCE-DISPLAY          DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
