@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST_POSTING.
+
+      *> Nightly batch: applies the configured annual interest rate
+      *> to every account with a positive balance. Overdrawn accounts
+      *> are skipped here; they pick up an overdraft fee instead, via
+      *> FEE_ASSESSMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+           COPY "balance_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
+       01 WS-ANNUAL-RATE         PIC 9V9(4) VALUE 0.0150.
+       01 WS-DAILY-RATE         PIC 9V9(8).
+       01 WS-TXN-TYPE           PIC X(15) VALUE "INTEREST".
+       01 WS-INTEREST           PIC S9(10)V99.
+       01 WS-NEW-BALANCE        PIC S9(10)V99.
+       01 WS-ACCOUNTS-CREDITED  PIC 9(6) VALUE 0.
+       01 WS-TOTAL-INTEREST     PIC S9(10)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-ACCOUNTS-CREDITED
+           MOVE 0 TO WS-TOTAL-INTEREST
+           DISPLAY "----------------------------"
+           DISPLAY "Interest posting is running."
+           DISPLAY "----------------------------"
+           COMPUTE WS-DAILY-RATE = WS-ANNUAL-RATE / 365
+           PERFORM OPEN-FILES
+           PERFORM POST-INTEREST
+           PERFORM CLOSE-FILES
+           DISPLAY "Accounts credited: " WS-ACCOUNTS-CREDITED
+           DISPLAY "Total interest posted: " WS-TOTAL-INTEREST
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+
+       POST-INTEREST.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF BALANCE-REC-BALANCE > 0
+                           PERFORM CREDIT-INTEREST
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CREDIT-INTEREST.
+           COMPUTE WS-INTEREST ROUNDED =
+               BALANCE-REC-BALANCE * WS-DAILY-RATE
+           IF WS-INTEREST > 0
+               COMPUTE WS-NEW-BALANCE =
+                   BALANCE-REC-BALANCE + WS-INTEREST
+               MOVE WS-NEW-BALANCE TO BALANCE-REC-BALANCE
+               REWRITE BALANCE-DB-RECORD
+               ADD 1 TO WS-ACCOUNTS-CREDITED
+               ADD WS-INTEREST TO WS-TOTAL-INTEREST
+               CALL "LOG_TRANSACTION" USING BALANCE-REC-ID
+                   WS-TXN-TYPE WS-INTEREST BALANCE-REC-BALANCE
+                   BALANCE-REC-ACCOUNT-TYPE
+           END-IF.
