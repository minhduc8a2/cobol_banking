@@ -9,48 +9,58 @@
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS REC-ID.
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CSV-FILE.
        01 CSV-RECORD PIC X(100).
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 REC-ID PIC 9(10).
-           05 REC-NAME PIC X(50).
-           05 REC-DOB PIC X(10).
+       COPY "user_record.cpy".
 
        WORKING-STORAGE SECTION.
        01 WS-ID         PIC 9(10).
-       01 WS-NAME       PIC X(50).
+       01 WS-NAME       PIC X(30).
        01 WS-DOB        PIC X(10).
 
-      
-
        01  EOF PIC 9 VALUE 0.
+       01  USER-DB-FILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
            PERFORM READ-FILE.
-       STOP-RUN.
+           GOBACK.
+      *> USER-DB-FILE is the live, shared user.db - opened I-O (not
+      *> OUTPUT) with the same create-if-first-use pattern the rest of
+      *> the system uses, so this utility merges into the existing
+      *> database instead of truncating it.
        READ-FILE.
+           MOVE 0 TO EOF.
            OPEN INPUT CSV-FILE.
-           OPEN OUTPUT USER-DB-FILE.
+           OPEN I-O USER-DB-FILE.
+           IF USER-DB-FILE-STATUS = "35"
+               OPEN OUTPUT USER-DB-FILE
+               CLOSE USER-DB-FILE
+               OPEN I-O USER-DB-FILE
+           END-IF
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
            PERFORM UNTIL EOF = 1
                READ CSV-FILE INTO CSV-RECORD
                    AT END MOVE 1 TO EOF
-                   NOT AT END 
+                   NOT AT END
                        UNSTRING CSV-RECORD DELIMITED BY ','
                            INTO WS-ID, WS-NAME, WS-DOB
-                       MOVE WS-ID TO REC-ID
-                       MOVE WS-NAME TO REC-NAME
-                       MOVE WS-DOB TO REC-DOB
-                       WRITE USER-DB-RECORD    
-                   
+                       MOVE WS-ID TO USER-REC-ID
+                       MOVE WS-NAME TO USER-REC-NAME
+                       MOVE WS-DOB TO USER-REC-DOB
+                       WRITE USER-DB-RECORD
+                           INVALID KEY
+                               REWRITE USER-DB-RECORD
+                       END-WRITE
            END-PERFORM.
            CLOSE USER-DB-FILE.
            CLOSE CSV-FILE.
-      
-           
-
-       
