@@ -0,0 +1,11 @@
+      *>  Shared layout for BALANCE-HISTORY-FILE: one row per balance
+      *>  per day it was snapshotted by SNAPSHOT_BALANCES, so an
+      *>  account's (or the whole book's) balance trend can be charted
+      *>  over time instead of only ever showing balance.db's current
+      *>  state.
+       01 BALANCE-HISTORY-RECORD.
+           05 BH-KEY.
+               10 BH-BALANCE-ID           PIC 9(10).
+               10 BH-BALANCE-ACCOUNT-TYPE PIC X(10).
+               10 BH-SNAPSHOT-DATE        PIC 9(8).
+           05 BH-BALANCE                  PIC S9(10)V99.
