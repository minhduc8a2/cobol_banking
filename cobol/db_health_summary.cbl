@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB_HEALTH_SUMMARY.
+
+      *> One-glance health check on user.db/balance.db: record counts,
+      *> ID ranges, total/average balance, and an orphan count so the
+      *> operator doesn't have to run SHOW_USERS and count lines by
+      *> hand before/after a batch run. The orphan check mirrors
+      *> VALIDATE_DATABASE's own two-pass sweep rather than calling it,
+      *> the same duplicate-parallel-logic choice already made for
+      *> FEE_ASSESSMENT/INTEREST_POSTING and TRANSFER_MONEY/
+      *> TRANSFER_APPROVAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS      PIC XX.
+       01 BALANCE-DB-FILE-STATUS   PIC XX.
+       COPY "account_types.cpy".
+       01 WS-USER-HAS-BALANCE      PIC 9 VALUE 0.
+
+       01 WS-USER-COUNT            PIC 9(6) VALUE 0.
+       01 WS-USER-MIN-ID           PIC 9(10) VALUE 9999999999.
+       01 WS-USER-MAX-ID           PIC 9(10) VALUE 0.
+       01 WS-ORPHAN-USER-COUNT     PIC 9(6) VALUE 0.
+
+       01 WS-BALANCE-COUNT         PIC 9(6) VALUE 0.
+       01 WS-BALANCE-MIN-ID        PIC 9(10) VALUE 9999999999.
+       01 WS-BALANCE-MAX-ID        PIC 9(10) VALUE 0.
+       01 WS-BALANCE-TOTAL         PIC S9(12)V99 VALUE 0.
+       01 WS-BALANCE-AVERAGE       PIC S9(10)V99 VALUE 0.
+       01 WS-ORPHAN-BALANCE-COUNT  PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-USER-COUNT
+           MOVE 9999999999 TO WS-USER-MIN-ID
+           MOVE 0 TO WS-USER-MAX-ID
+           MOVE 0 TO WS-ORPHAN-USER-COUNT
+           MOVE 0 TO WS-BALANCE-COUNT
+           MOVE 9999999999 TO WS-BALANCE-MIN-ID
+           MOVE 0 TO WS-BALANCE-MAX-ID
+           MOVE 0 TO WS-BALANCE-TOTAL
+           MOVE 0 TO WS-BALANCE-AVERAGE
+           MOVE 0 TO WS-ORPHAN-BALANCE-COUNT
+           DISPLAY "=================================="
+           DISPLAY "Database health summary"
+           DISPLAY "=================================="
+           PERFORM OPEN-FILES
+           PERFORM SCAN-USERS
+           CLOSE BALANCE-DB-FILE
+           OPEN INPUT BALANCE-DB-FILE
+           PERFORM SCAN-BALANCES
+           PERFORM CLOSE-FILES
+           PERFORM COMPUTE-AVERAGE
+           PERFORM DISPLAY-SUMMARY
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE USER-DB-FILE.
+           CLOSE BALANCE-DB-FILE.
+
+       SCAN-USERS.
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10"
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM TALLY-ONE-USER
+               END-READ
+           END-PERFORM.
+
+       TALLY-ONE-USER.
+           ADD 1 TO WS-USER-COUNT
+           IF USER-REC-ID < WS-USER-MIN-ID
+               MOVE USER-REC-ID TO WS-USER-MIN-ID
+           END-IF
+           IF USER-REC-ID > WS-USER-MAX-ID
+               MOVE USER-REC-ID TO WS-USER-MAX-ID
+           END-IF
+           MOVE 0 TO WS-USER-HAS-BALANCE
+           PERFORM CHECK-USER-ACCOUNT-TYPE
+              VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+              UNTIL ACCOUNT-TYPE-IDX > 2
+           IF WS-USER-HAS-BALANCE = 0
+               ADD 1 TO WS-ORPHAN-USER-COUNT
+           END-IF.
+
+       CHECK-USER-ACCOUNT-TYPE.
+           MOVE USER-REC-ID TO BALANCE-REC-ID
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-USER-HAS-BALANCE
+           END-READ.
+
+       SCAN-BALANCES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM TALLY-ONE-BALANCE
+               END-READ
+           END-PERFORM.
+
+       TALLY-ONE-BALANCE.
+           ADD 1 TO WS-BALANCE-COUNT
+           ADD BALANCE-REC-BALANCE TO WS-BALANCE-TOTAL
+           IF BALANCE-REC-ID < WS-BALANCE-MIN-ID
+               MOVE BALANCE-REC-ID TO WS-BALANCE-MIN-ID
+           END-IF
+           IF BALANCE-REC-ID > WS-BALANCE-MAX-ID
+               MOVE BALANCE-REC-ID TO WS-BALANCE-MAX-ID
+           END-IF
+           MOVE BALANCE-REC-ID TO USER-REC-ID
+           READ USER-DB-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ORPHAN-BALANCE-COUNT
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       COMPUTE-AVERAGE.
+           IF WS-BALANCE-COUNT > 0
+               COMPUTE WS-BALANCE-AVERAGE =
+                   WS-BALANCE-TOTAL / WS-BALANCE-COUNT
+           END-IF.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "user.db"
+           DISPLAY "  Record count:      " WS-USER-COUNT
+           IF WS-USER-COUNT > 0
+               DISPLAY "  Min USER-REC-ID:   " WS-USER-MIN-ID
+               DISPLAY "  Max USER-REC-ID:   " WS-USER-MAX-ID
+           END-IF
+           DISPLAY "  Orphaned users:    " WS-ORPHAN-USER-COUNT
+           DISPLAY "balance.db"
+           DISPLAY "  Record count:      " WS-BALANCE-COUNT
+           IF WS-BALANCE-COUNT > 0
+               DISPLAY "  Min BALANCE-REC-ID:" WS-BALANCE-MIN-ID
+               DISPLAY "  Max BALANCE-REC-ID:" WS-BALANCE-MAX-ID
+           END-IF
+           DISPLAY "  Total balance:     " WS-BALANCE-TOTAL
+           DISPLAY "  Average balance:   " WS-BALANCE-AVERAGE
+           DISPLAY "  Orphaned balances: " WS-ORPHAN-BALANCE-COUNT.
