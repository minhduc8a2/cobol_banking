@@ -9,50 +9,64 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CSV-FILE.
        01 CSV-RECORD PIC X(100).
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 REC-ID PIC 9(10).
-           05 REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
 
        WORKING-STORAGE SECTION.
        01 WS-ID         PIC 9(10).
        01 WS-BALANCE       PIC X(50).
        01  EOF PIC 9 VALUE 0.
+       01  BALANCE-DB-FILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
            PERFORM READ-FILE.
            GOBACK.
 
+      *> BALANCE-DB-FILE is the live, shared balance.db - opened I-O
+      *> (not OUTPUT) with the same create-if-first-use pattern the
+      *> rest of the system uses, so this utility merges into the
+      *> existing database instead of truncating it. The CSV carries
+      *> no account type, so (as IMPORT_BALANCE_CSV does) every row
+      *> lands on the CHECKING account.
        READ-FILE.
+           MOVE 0 TO EOF.
            OPEN INPUT CSV-FILE.
       *    Ignore first line
-           READ CSV-FILE INTO CSV-RECORD 
+           READ CSV-FILE INTO CSV-RECORD
            END-READ.
       *    /////
-           OPEN OUTPUT BALANCE-DB-FILE.
+           OPEN I-O BALANCE-DB-FILE.
+           IF BALANCE-DB-FILE-STATUS = "35"
+               OPEN OUTPUT BALANCE-DB-FILE
+               CLOSE BALANCE-DB-FILE
+               OPEN I-O BALANCE-DB-FILE
+           END-IF
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
            PERFORM UNTIL EOF = 1
                READ CSV-FILE INTO CSV-RECORD
                    AT END MOVE 1 TO EOF
-                   NOT AT END 
+                   NOT AT END
                        UNSTRING CSV-RECORD DELIMITED BY ','
                            INTO WS-ID, WS-BALANCE
-      *                DISPLAY WS-ID '-' WS-BALANCE    
-                       MOVE WS-ID TO REC-ID
-                       MOVE WS-BALANCE TO REC-BALANCE
+                       MOVE WS-ID TO BALANCE-REC-ID
+                       MOVE "CHECKING" TO BALANCE-REC-ACCOUNT-TYPE
+                       MOVE WS-BALANCE TO BALANCE-REC-BALANCE
                        WRITE BALANCE-DB-RECORD
+                           INVALID KEY
+                               REWRITE BALANCE-DB-RECORD
+                       END-WRITE
                 END-READ
-
-                   
            END-PERFORM.
            CLOSE BALANCE-DB-FILE.
            CLOSE CSV-FILE.
-      
-           
-
-       
