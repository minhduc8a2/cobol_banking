@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT_RECEIPT.
+
+      *> Shared receipt writer, CALLed by ADD_USER and TRANSFER_MONEY
+      *> right after a successful operation, appending a formatted
+      *> slip to RECEIPT-FILE so there's something a customer can take
+      *> away as proof of the transaction, the same way a teller
+      *> printout works today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-FILE ASSIGN TO "receipts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECEIPT-FILE.
+       01 RECEIPT-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 RECEIPT-FILE-STATUS PIC XX.
+       01 WS-DATE-RAW          PIC 9(8).
+       01 WS-TIME-RAW          PIC 9(8).
+       01 WS-RECEIPT-DATE      PIC X(10).
+       01 WS-RECEIPT-TIME      PIC X(8).
+       01 WS-DISPLAY-AMOUNT    PIC -9(10).99.
+       01 WS-DISPLAY-BALANCE   PIC -9(10).99.
+
+       LINKAGE SECTION.
+       01 LK-OPERATION      PIC X(15).
+       01 LK-USER-ID        PIC 9(10).
+       01 LK-RELATED-ID     PIC 9(10).
+       01 LK-AMOUNT         PIC S9(10)V99.
+       01 LK-RESULT-BALANCE PIC S9(10)V99.
+
+       PROCEDURE DIVISION USING LK-OPERATION LK-USER-ID LK-RELATED-ID
+                                 LK-AMOUNT LK-RESULT-BALANCE.
+           PERFORM WRITE-RECEIPT-LINE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN EXTEND RECEIPT-FILE
+           IF RECEIPT-FILE-STATUS = "35"
+               OPEN OUTPUT RECEIPT-FILE
+               CLOSE RECEIPT-FILE
+               OPEN EXTEND RECEIPT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE RECEIPT-FILE.
+
+       WRITE-RECEIPT-LINE.
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-RAW FROM TIME
+           MOVE WS-DATE-RAW(1:4) TO WS-RECEIPT-DATE(1:4)
+           MOVE "-"              TO WS-RECEIPT-DATE(5:1)
+           MOVE WS-DATE-RAW(5:2) TO WS-RECEIPT-DATE(6:2)
+           MOVE "-"              TO WS-RECEIPT-DATE(8:1)
+           MOVE WS-DATE-RAW(7:2) TO WS-RECEIPT-DATE(9:2)
+           MOVE WS-TIME-RAW(1:2) TO WS-RECEIPT-TIME(1:2)
+           MOVE ":"              TO WS-RECEIPT-TIME(3:1)
+           MOVE WS-TIME-RAW(3:2) TO WS-RECEIPT-TIME(4:2)
+           MOVE ":"              TO WS-RECEIPT-TIME(6:1)
+           MOVE WS-TIME-RAW(5:2) TO WS-RECEIPT-TIME(7:2)
+           MOVE LK-AMOUNT TO WS-DISPLAY-AMOUNT
+           MOVE LK-RESULT-BALANCE TO WS-DISPLAY-BALANCE
+           PERFORM OPEN-FILES
+           MOVE SPACES TO RECEIPT-LINE
+           STRING WS-RECEIPT-DATE " " WS-RECEIPT-TIME
+               " " LK-OPERATION
+               " User: " LK-USER-ID
+               " Ref: " LK-RELATED-ID
+               " Amount: " WS-DISPLAY-AMOUNT
+               " Balance: " WS-DISPLAY-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           PERFORM CLOSE-FILES
+           DISPLAY "--- RECEIPT ---"
+           DISPLAY RECEIPT-LINE
+           DISPLAY "---------------".
