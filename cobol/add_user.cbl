@@ -1,137 +1,350 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD_USER.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
-           SELECT USER-DB-FILE ASSIGN TO "user.db"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS USER-REC-ID.
-               
-       DATA DIVISION.
-       FILE SECTION.
-       FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID    PIC 9(10).
-           05 USER-REC-NAME  PIC X(30).
-           05 USER-REC-DOB   PIC X(10).  *> Format: YYYY-MM-DD
-           
-       FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID     PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
-
-       WORKING-STORAGE SECTION.
-       01  EXIT-ADD-USER       PIC X VALUE 'Y'.
-       01  VALID-DATE          PIC X VALUE 'N'.
-       01  LEAP-YEAR           PIC X VALUE 'N'.
-       01  REM-4               PIC 9.
-       01  REM-100             PIC 9.
-       01  REM-400             PIC 9.
-       01  WS-USER-DOB         PIC X(10).   
-
-      * Working variables to accept DOB components.
-       01  WS-USER-REC-YEAR    PIC 9(4).
-       01  WS-USER-REC-MONTH   PIC 9(2).
-       01  WS-USER-REC-DAY     PIC 9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "----------------------"
-           DISPLAY "Add user is selected."
-           DISPLAY "----------------------"
-           PERFORM ADD-USER.
-           GOBACK.
-
-       OPEN-FILES.
-            OPEN I-O USER-DB-FILE.
-            OPEN I-O BALANCE-DB-FILE.
-       CLOSE-FILES.
-            CLOSE BALANCE-DB-FILE.
-            CLOSE USER-DB-FILE.
-      
-      * Check valid day-month-year
-       VALIDATE-DATE.
-           DIVIDE WS-USER-REC-YEAR BY 4 GIVING REM-4 REMAINDER REM-4.
-           DIVIDE WS-USER-REC-YEAR BY 100 GIVING REM-100 
-                   REMAINDER REM-100.
-           DIVIDE WS-USER-REC-YEAR BY 400 GIVING REM-400 
-                   REMAINDER REM-400.
-
-           IF WS-USER-REC-YEAR > 999 AND WS-USER-REC-YEAR < 10000 AND 
-              WS-USER-REC-MONTH > 0 AND WS-USER-REC-MONTH < 13
-               IF WS-USER-REC-MONTH = 2
-                   IF (REM-4 = 0 AND REM-100 NOT = 0) OR REM-400 = 0
-                       MOVE "Y" TO LEAP-YEAR
-                   END-IF
-                   IF LEAP-YEAR = "Y" AND WS-USER-REC-DAY > 0 AND 
-                   WS-USER-REC-DAY < 30
-                       MOVE "Y" TO VALID-DATE
-                   ELSE IF LEAP-YEAR = "N" AND WS-USER-REC-DAY > 0 AND 
-                   WS-USER-REC-DAY < 29
-                       MOVE "Y" TO VALID-DATE
-                   END-IF
-               ELSE IF (WS-USER-REC-MONTH = 1 OR WS-USER-REC-MONTH = 3 
-                   OR WS-USER-REC-MONTH = 5 OR WS-USER-REC-MONTH = 7 OR 
-                      WS-USER-REC-MONTH = 8 OR WS-USER-REC-MONTH = 10 OR 
-                      WS-USER-REC-MONTH = 12) AND WS-USER-REC-DAY > 0 
-                   AND WS-USER-REC-DAY < 32
-                   MOVE "Y" TO VALID-DATE
-               ELSE IF (WS-USER-REC-MONTH = 4 OR WS-USER-REC-MONTH = 6 
-                   OR WS-USER-REC-MONTH = 9 OR WS-USER-REC-MONTH = 11) 
-                   AND WS-USER-REC-DAY > 0 AND WS-USER-REC-DAY < 31
-                   MOVE "Y" TO VALID-DATE
-               END-IF.
-
-       ADD-USER.
-           PERFORM UNTIL EXIT-ADD-USER NOT = "Y" AND 
-                           EXIT-ADD-USER NOT = "y"
-                DISPLAY "Enter User Name: "
-                ACCEPT USER-REC-NAME
-
-                DISPLAY "Enter User DOB: "
-                DISPLAY "Enter year (YYYY): " WITH NO ADVANCING
-                ACCEPT WS-USER-REC-YEAR
-                DISPLAY "Enter month (MM): " WITH NO ADVANCING
-                ACCEPT WS-USER-REC-MONTH
-                DISPLAY "Enter day (DD): " WITH NO ADVANCING
-                ACCEPT WS-USER-REC-DAY
-
-                PERFORM VALIDATE-DATE
-                IF VALID-DATE = "Y"
-                   *> Build the DOB string in the format YYYY-MM-DD
-                   MOVE WS-USER-REC-YEAR TO WS-USER-DOB(1:4)
-                   MOVE "-"              TO WS-USER-DOB(5:1)
-                   MOVE WS-USER-REC-MONTH TO WS-USER-DOB(6:2)
-                   MOVE "-"              TO WS-USER-DOB(8:1)
-                   MOVE WS-USER-REC-DAY   TO WS-USER-DOB(9:2)
-                   
-                   MOVE WS-USER-DOB TO USER-REC-DOB
-
-                   DISPLAY "Enter User Balance: "
-                   ACCEPT BALANCE-REC-BALANCE
-
-                   CALL "FIND_MAX_ID" USING USER-REC-ID
-                   MOVE USER-REC-ID TO BALANCE-REC-ID
-
-                   PERFORM OPEN-FILES
-                   WRITE USER-DB-RECORD
-                   END-WRITE
-                   WRITE BALANCE-DB-RECORD
-                   END-WRITE
-                   PERFORM CLOSE-FILES
-
-                   DISPLAY "üë§ User ID: " USER-REC-ID
-                   DISPLAY "üí≤ BALANCE ID: " BALANCE-REC-ID
-                   DISPLAY "‚úÖ User added successfully."
-                ELSE
-                   DISPLAY "‚ùå Invalid date. Please try again."
-                END-IF
-
-                DISPLAY "Do you want to add another user? (Y/N)"
-                ACCEPT EXIT-ADD-USER   
-           END-PERFORM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD_USER.
+       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  USER-DB-FILE-STATUS    PIC XX.
+       01  BALANCE-DB-FILE-STATUS PIC XX.
+       01  ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
+       01  WS-NEW-USER-NAME    PIC X(30).
+       01  WS-DUP-FOUND        PIC 9 VALUE 0.
+       01  WS-DUP-USER-ID      PIC 9(10).
+       01  WS-DUP-CONFIRM      PIC X VALUE "Y".
+       01  EXIT-ADD-USER       PIC X VALUE 'Y'.
+       01  VALID-DATE          PIC X VALUE 'N'.
+       01  LEAP-YEAR           PIC X VALUE 'N'.
+       01  REM-4               PIC 9.
+       01  REM-100             PIC 9.
+       01  REM-400             PIC 9.
+       01  WS-USER-DOB         PIC X(10).
+
+      * Working variables to accept DOB components.
+       01  WS-USER-REC-YEAR    PIC 9(4).
+       01  WS-USER-REC-MONTH   PIC 9(2).
+       01  WS-USER-REC-DAY     PIC 9(2).
+
+      * Minimum account-opening age check.
+       01  WS-MINIMUM-AGE-YEARS PIC 9(3) VALUE 18.
+       01  WS-IS-OLD-ENOUGH     PIC X VALUE 'N'.
+       01  WS-TODAY-RAW         PIC 9(8).
+       01  WS-DOB-AS-DATE       PIC 9(8).
+       01  WS-CUTOFF-DATE       PIC 9(8).
+
+      * Ledger logging.
+       01  WS-TXN-TYPE         PIC X(15) VALUE "ACCOUNT-OPEN".
+       01  WS-TXN-BALANCE      PIC S9(10)V99.
+       01  WS-TXN-RESULT       PIC S9(10)V99.
+
+      * Multiple accounts per user (checking / savings).
+       01  WS-ADD-SAVINGS      PIC X VALUE 'N'.
+       01  WS-SAVINGS-BALANCE  PIC S9(10)V99.
+
+      * Account currency, checked against the same table
+      * TRANSFER_MONEY uses to convert between currencies.
+       COPY "exchange_rates.cpy".
+       01  WS-CURRENCY-VALID    PIC X VALUE 'N'.
+       01  WS-SEQ-STATUS        PIC 9 VALUE 1.
+
+       PROCEDURE DIVISION.
+           DISPLAY "----------------------"
+           DISPLAY "Add user is selected."
+           DISPLAY "----------------------"
+           PERFORM ADD-USER.
+           GOBACK.
+
+       OPEN-FILES.
+            OPEN I-O USER-DB-FILE
+            IF USER-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "user.db             " USER-DB-FILE-STATUS
+            END-IF
+            OPEN I-O ACCOUNT-HOLDERS-FILE
+            IF ACCOUNT-HOLDERS-FILE-STATUS = "35"
+                OPEN OUTPUT ACCOUNT-HOLDERS-FILE
+                CLOSE ACCOUNT-HOLDERS-FILE
+                OPEN I-O ACCOUNT-HOLDERS-FILE
+            END-IF
+            OPEN I-O BALANCE-DB-FILE
+            IF BALANCE-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "balance.db          " BALANCE-DB-FILE-STATUS
+            END-IF.
+       CLOSE-FILES.
+            CLOSE BALANCE-DB-FILE.
+            CLOSE ACCOUNT-HOLDERS-FILE.
+            CLOSE USER-DB-FILE.
+
+      * Every account starts out with its opener as the sole entry in
+      * ACCOUNT-HOLDERS-FILE; ADD_JOINT_HOLDER is how a second owner
+      * gets linked to it later.
+       WRITE-PRIMARY-HOLDER.
+            MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+            MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+            MOVE USER-REC-ID              TO AH-USER-ID
+            WRITE ACCOUNT-HOLDERS-RECORD
+                INVALID KEY
+                    CONTINUE
+            END-WRITE.
+
+      * Scans user.db for an existing name+DOB match before a new
+      * account is created, so a repeat walk-in or a fat-fingered
+      * re-entry gets flagged instead of silently creating a second
+      * account for the same customer.
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE 0 TO WS-DUP-FOUND
+           OPEN INPUT USER-DB-FILE
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10" OR WS-DUP-FOUND = 1
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF USER-REC-NAME = WS-NEW-USER-NAME AND
+                          USER-REC-DOB = WS-USER-DOB
+                           MOVE 1 TO WS-DUP-FOUND
+                           MOVE USER-REC-ID TO WS-DUP-USER-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE USER-DB-FILE.
+
+      * Check valid day-month-year
+       VALIDATE-DATE.
+           MOVE "N" TO VALID-DATE.
+           MOVE "N" TO LEAP-YEAR.
+           DIVIDE WS-USER-REC-YEAR BY 4 GIVING REM-4 REMAINDER REM-4.
+           DIVIDE WS-USER-REC-YEAR BY 100 GIVING REM-100 
+                   REMAINDER REM-100.
+           DIVIDE WS-USER-REC-YEAR BY 400 GIVING REM-400 
+                   REMAINDER REM-400.
+
+           IF WS-USER-REC-YEAR > 999 AND WS-USER-REC-YEAR < 10000 AND 
+              WS-USER-REC-MONTH > 0 AND WS-USER-REC-MONTH < 13
+               IF WS-USER-REC-MONTH = 2
+                   IF (REM-4 = 0 AND REM-100 NOT = 0) OR REM-400 = 0
+                       MOVE "Y" TO LEAP-YEAR
+                   END-IF
+                   IF LEAP-YEAR = "Y" AND WS-USER-REC-DAY > 0 AND 
+                   WS-USER-REC-DAY < 30
+                       MOVE "Y" TO VALID-DATE
+                   ELSE IF LEAP-YEAR = "N" AND WS-USER-REC-DAY > 0 AND 
+                   WS-USER-REC-DAY < 29
+                       MOVE "Y" TO VALID-DATE
+                   END-IF
+               ELSE IF (WS-USER-REC-MONTH = 1 OR WS-USER-REC-MONTH = 3 
+                   OR WS-USER-REC-MONTH = 5 OR WS-USER-REC-MONTH = 7 OR 
+                      WS-USER-REC-MONTH = 8 OR WS-USER-REC-MONTH = 10 OR 
+                      WS-USER-REC-MONTH = 12) AND WS-USER-REC-DAY > 0 
+                   AND WS-USER-REC-DAY < 32
+                   MOVE "Y" TO VALID-DATE
+               ELSE IF (WS-USER-REC-MONTH = 4 OR WS-USER-REC-MONTH = 6
+                   OR WS-USER-REC-MONTH = 9 OR WS-USER-REC-MONTH = 11)
+                   AND WS-USER-REC-DAY > 0 AND WS-USER-REC-DAY < 31
+                   MOVE "Y" TO VALID-DATE
+               END-IF.
+
+      * Checks BALANCE-REC-CURRENCY-CODE against the exchange-rate
+      * table; defaults to USD when the operator enters an unknown
+      * code, since an account can't be opened in a currency
+      * TRANSFER_MONEY has no rate for.
+       VALIDATE-CURRENCY-CODE.
+           MOVE "N" TO WS-CURRENCY-VALID
+           PERFORM VARYING EXCHANGE-RATE-IDX FROM 1 BY 1
+               UNTIL EXCHANGE-RATE-IDX > 4
+               IF EXCHANGE-RATE-CODE(EXCHANGE-RATE-IDX)
+                   = BALANCE-REC-CURRENCY-CODE
+                   MOVE "Y" TO WS-CURRENCY-VALID
+               END-IF
+           END-PERFORM
+           IF WS-CURRENCY-VALID NOT = "Y"
+               DISPLAY "Unrecognized currency code - defaulting to USD."
+               MOVE "USD" TO BALANCE-REC-CURRENCY-CODE
+           END-IF.
+
+      * Confirms WS-USER-REC-YEAR/MONTH/DAY, once known to be a real
+      * calendar date, is far enough in the past to meet the minimum
+      * account-opening age - VALIDATE-DATE only checks the date is
+      * real, not that it makes the applicant old enough.
+       CHECK-MINIMUM-AGE.
+           MOVE 'N' TO WS-IS-OLD-ENOUGH
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-DATE =
+               WS-TODAY-RAW - (WS-MINIMUM-AGE-YEARS * 10000)
+           COMPUTE WS-DOB-AS-DATE =
+               WS-USER-REC-YEAR * 10000 + WS-USER-REC-MONTH * 100
+               + WS-USER-REC-DAY
+           IF WS-DOB-AS-DATE <= WS-CUTOFF-DATE
+               MOVE 'Y' TO WS-IS-OLD-ENOUGH
+           END-IF.
+
+       ADD-USER.
+           MOVE 'Y' TO EXIT-ADD-USER
+           PERFORM UNTIL EXIT-ADD-USER NOT = "Y" AND
+                           EXIT-ADD-USER NOT = "y"
+                DISPLAY "Enter User Name: "
+                ACCEPT USER-REC-NAME
+
+                DISPLAY "Set a 4-digit PIN for this account: "
+                ACCEPT USER-REC-PIN
+
+                DISPLAY "Enter email address: "
+                ACCEPT USER-REC-EMAIL
+                DISPLAY "Enter phone number: "
+                ACCEPT USER-REC-PHONE
+                DISPLAY "Enter mailing address: "
+                ACCEPT USER-REC-ADDRESS
+
+                DISPLAY "Enter User DOB: "
+                DISPLAY "Enter year (YYYY): " WITH NO ADVANCING
+                ACCEPT WS-USER-REC-YEAR
+                DISPLAY "Enter month (MM): " WITH NO ADVANCING
+                ACCEPT WS-USER-REC-MONTH
+                DISPLAY "Enter day (DD): " WITH NO ADVANCING
+                ACCEPT WS-USER-REC-DAY
+
+                PERFORM VALIDATE-DATE
+                MOVE 'N' TO WS-IS-OLD-ENOUGH
+                IF VALID-DATE = "Y"
+                   PERFORM CHECK-MINIMUM-AGE
+                END-IF
+                IF VALID-DATE = "Y" AND WS-IS-OLD-ENOUGH = "Y"
+                   *> Build the DOB string in the format YYYY-MM-DD
+                   MOVE WS-USER-REC-YEAR TO WS-USER-DOB(1:4)
+                   MOVE "-"              TO WS-USER-DOB(5:1)
+                   MOVE WS-USER-REC-MONTH TO WS-USER-DOB(6:2)
+                   MOVE "-"              TO WS-USER-DOB(8:1)
+                   MOVE WS-USER-REC-DAY   TO WS-USER-DOB(9:2)
+                   
+                   MOVE WS-USER-DOB TO USER-REC-DOB
+
+                   MOVE USER-REC-NAME TO WS-NEW-USER-NAME
+                   PERFORM CHECK-DUPLICATE-CUSTOMER
+                   MOVE WS-NEW-USER-NAME TO USER-REC-NAME
+                   MOVE WS-USER-DOB TO USER-REC-DOB
+                   IF WS-DUP-FOUND = 1
+                      DISPLAY "Possible duplicate of user ID "
+                          WS-DUP-USER-ID
+                      DISPLAY "Create a new account anyway? (Y/N)"
+                      ACCEPT WS-DUP-CONFIRM
+                   ELSE
+                      MOVE "Y" TO WS-DUP-CONFIRM
+                   END-IF
+
+                   IF WS-DUP-CONFIRM = "Y" OR WS-DUP-CONFIRM = "y"
+                   DISPLAY "Enter User Balance: "
+                   ACCEPT BALANCE-REC-BALANCE
+
+                   DISPLAY "Enter overdraft limit (0 for none): "
+                   ACCEPT BALANCE-REC-OVERDRAFT-LIMIT
+
+                   DISPLAY "Enter currency code (USD/EUR/GBP/JPY): "
+                   ACCEPT BALANCE-REC-CURRENCY-CODE
+                   PERFORM VALIDATE-CURRENCY-CODE
+
+                   CALL "FIND_MAX_ID" USING USER-REC-ID WS-SEQ-STATUS
+                   IF WS-SEQ-STATUS NOT = 1
+                      DISPLAY "Unable to generate a new user ID - "
+                          "try again."
+                      GOBACK
+                   END-IF
+                   MOVE USER-REC-ID TO BALANCE-REC-ID
+                   MOVE "CHECKING" TO BALANCE-REC-ACCOUNT-TYPE
+
+                   PERFORM OPEN-FILES
+                   WRITE USER-DB-RECORD
+                   END-WRITE
+                   WRITE BALANCE-DB-RECORD
+                   END-WRITE
+                   PERFORM WRITE-PRIMARY-HOLDER
+                   PERFORM CLOSE-FILES
+
+                   MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                   MOVE BALANCE-REC-BALANCE TO WS-TXN-RESULT
+                   CALL "LOG_TRANSACTION" USING USER-REC-ID
+                       WS-TXN-TYPE WS-TXN-BALANCE WS-TXN-RESULT
+                       BALANCE-REC-ACCOUNT-TYPE
+                   CALL "PRINT_RECEIPT" USING WS-TXN-TYPE USER-REC-ID
+                       BALANCE-REC-ID WS-TXN-BALANCE WS-TXN-RESULT
+
+                   DISPLAY "User ID: " USER-REC-ID
+                   DISPLAY "BALANCE ID: " BALANCE-REC-ID
+                   DISPLAY "Account type: " BALANCE-REC-ACCOUNT-TYPE
+                   DISPLAY "User added successfully."
+
+                   DISPLAY "Open a savings account too? (Y/N)"
+                   ACCEPT WS-ADD-SAVINGS
+                   IF WS-ADD-SAVINGS = "Y" OR WS-ADD-SAVINGS = "y"
+                      DISPLAY "Enter savings account balance: "
+                      ACCEPT WS-SAVINGS-BALANCE
+                      DISPLAY "Enter savings overdraft limit "
+                          "(0 for none): "
+                      ACCEPT BALANCE-REC-OVERDRAFT-LIMIT
+                      DISPLAY "Enter currency code "
+                          "(USD/EUR/GBP/JPY): "
+                      ACCEPT BALANCE-REC-CURRENCY-CODE
+                      PERFORM VALIDATE-CURRENCY-CODE
+                      MOVE "SAVINGS" TO BALANCE-REC-ACCOUNT-TYPE
+                      MOVE WS-SAVINGS-BALANCE TO BALANCE-REC-BALANCE
+
+                      PERFORM OPEN-FILES
+                      WRITE BALANCE-DB-RECORD
+                      END-WRITE
+                      PERFORM WRITE-PRIMARY-HOLDER
+                      PERFORM CLOSE-FILES
+
+                      MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                      MOVE BALANCE-REC-BALANCE TO WS-TXN-RESULT
+                      CALL "LOG_TRANSACTION" USING USER-REC-ID
+                          WS-TXN-TYPE WS-TXN-BALANCE WS-TXN-RESULT
+                          BALANCE-REC-ACCOUNT-TYPE
+                      CALL "PRINT_RECEIPT" USING WS-TXN-TYPE
+                          USER-REC-ID BALANCE-REC-ID WS-TXN-BALANCE
+                          WS-TXN-RESULT
+
+                      DISPLAY "Savings account opened for User ID: "
+                          USER-REC-ID
+                   END-IF
+                   ELSE
+                      DISPLAY "Cancelled - duplicate not created."
+                   END-IF
+                ELSE
+                   IF VALID-DATE NOT = "Y"
+                      DISPLAY "Invalid date. Please try again."
+                   ELSE
+                      DISPLAY "Applicant does not meet the minimum "
+                          "account-opening age of "
+                          WS-MINIMUM-AGE-YEARS " years."
+                   END-IF
+                END-IF
+
+                DISPLAY "Do you want to add another user? (Y/N)"
+                ACCEPT EXIT-ADD-USER   
+           END-PERFORM.
