@@ -7,30 +7,33 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-REC-ID
                FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "users_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(30).
-           05 USER-REC-DOB PIC X(10).
-           
+       COPY "user_record.cpy".
+
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
+
+       FD REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
 
-       
        WORKING-STORAGE SECTION.
        01  USER-DB-FILE-STATUS PIC XX.
        01  PRINT-LINE PIC X(80).
+       01  WS-PAGE-SIZE PIC 9(4) VALUE 10.
+       01  WS-ROW-COUNT PIC 9(4) VALUE 0.
+       01  WS-CONTINUE  PIC X.
+       COPY "account_types.cpy".
        
       * Write Header
        01  USER-DB-HEADER.
@@ -41,6 +44,8 @@
            05 FILLER           PIC X(5)    VALUE SPACES.
            05 FILLER           PIC X(9)    VALUE 'ðŸ“… DOB'.
            05 FILLER           PIC X(5)    VALUE SPACES.
+           05 FILLER           PIC X(9)    VALUE 'Account'.
+           05 FILLER           PIC X(5)    VALUE SPACES.
            05 FILLER           PIC X(9)    VALUE 'ðŸ’° Balance'.
            05 FILLER           PIC X(5)    VALUE SPACES.
 
@@ -52,7 +57,9 @@
            05 FILLER           PIC X(5)    VALUE '|'.
            05 DET-USER-REC-DOB PIC X(10).
            05 FILLER           PIC X(5)    VALUE '|'.
-           05 DET-BALANCE-REC-BALANCE PIC 9(10)V99.
+           05 DET-ACCOUNT-TYPE PIC X(10).
+           05 FILLER           PIC X(5)    VALUE '|'.
+           05 DET-BALANCE-REC-BALANCE PIC S9(10)V99.
            05 FILLER           PIC X(5)    VALUE '|'.
 
        PROCEDURE DIVISION.
@@ -66,31 +73,62 @@
        OPEN-FILES.
             OPEN INPUT USER-DB-FILE.
             OPEN INPUT BALANCE-DB-FILE.
+            OPEN OUTPUT REPORT-FILE.
        CLOSE-FILES.
             CLOSE BALANCE-DB-FILE.
             CLOSE USER-DB-FILE.
+            CLOSE REPORT-FILE.
 
        WRITE-HEADER.
            MOVE USER-DB-HEADER TO PRINT-LINE.
            DISPLAY PRINT-LINE.
-           
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
        SHOW-USERS.
+           MOVE 0 TO WS-ROW-COUNT
            PERFORM OPEN-FILES.
            PERFORM WRITE-HEADER.
            PERFORM UNTIL USER-DB-FILE-STATUS = "10" 
                READ USER-DB-FILE NEXT RECORD
                    AT END MOVE "10" TO USER-DB-FILE-STATUS
-                   NOT AT END 
+                   NOT AT END
                    MOVE USER-REC-ID TO BALANCE-REC-ID
-                   READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
-                   NOT INVALID KEY
-                   MOVE USER-REC-ID TO DET-USER-REC-ID
-                   MOVE USER-REC-NAME TO DET-USER-REC-NAME
-                   MOVE USER-REC-DOB TO DET-USER-REC-DOB
-                   MOVE BALANCE-REC-BALANCE TO DET-BALANCE-REC-BALANCE
-                   MOVE USER-DB-ROW TO PRINT-LINE
-                   DISPLAY PRINT-LINE
-                   END-READ
+                   PERFORM SHOW-USER-ROW
+                      VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                      UNTIL ACCOUNT-TYPE-IDX > 2
                 END-READ
            END-PERFORM.
            PERFORM CLOSE-FILES.
+
+       SHOW-USER-ROW.
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    MOVE USER-REC-ID TO DET-USER-REC-ID
+                    MOVE USER-REC-NAME TO DET-USER-REC-NAME
+                    MOVE USER-REC-DOB TO DET-USER-REC-DOB
+                    MOVE BALANCE-REC-ACCOUNT-TYPE TO DET-ACCOUNT-TYPE
+                    MOVE BALANCE-REC-BALANCE TO DET-BALANCE-REC-BALANCE
+                    MOVE USER-DB-ROW TO PRINT-LINE
+                    DISPLAY PRINT-LINE
+                    MOVE PRINT-LINE TO REPORT-LINE
+                    WRITE REPORT-LINE
+                    PERFORM PAGINATE-CHECK
+           END-READ.
+
+       PAGINATE-CHECK.
+           ADD 1 TO WS-ROW-COUNT
+           IF WS-ROW-COUNT >= WS-PAGE-SIZE
+               MOVE 0 TO WS-ROW-COUNT
+               DISPLAY "-- Press Enter for more (Q to quit) --"
+               ACCEPT WS-CONTINUE
+               IF WS-CONTINUE = "Q" OR WS-CONTINUE = "q"
+                   MOVE "10" TO USER-DB-FILE-STATUS
+               ELSE
+                   PERFORM WRITE-HEADER
+               END-IF
+           END-IF.
