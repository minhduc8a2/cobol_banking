@@ -0,0 +1,13 @@
+      *>  Shared BALANCE-DB-FILE record layout. Balance is signed so
+      *>  an account can carry a controlled overdraft instead of a
+      *>  transfer silently failing at zero. The key is a composite of
+      *>  the owning USER-REC-ID plus ACCOUNT-TYPE, so one customer can
+      *>  hold more than one account (e.g. CHECKING and SAVINGS).
+       01 BALANCE-DB-RECORD.
+           05 BALANCE-REC-KEY.
+               10 BALANCE-REC-ID           PIC 9(10).
+               10 BALANCE-REC-ACCOUNT-TYPE PIC X(10).
+           05 BALANCE-REC-BALANCE  PIC S9(10)V99.
+           05 BALANCE-REC-OVERDRAFT-LIMIT PIC 9(10)V99 VALUE 0.
+           05 BALANCE-REC-CURRENCY-CODE   PIC X(03) VALUE "USD".
+           05 BALANCE-REC-DORMANT-FLAG    PIC X(01) VALUE "N".
