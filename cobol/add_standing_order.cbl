@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD_STANDING_ORDER.
+
+      *> Sets up a recurring transfer for STANDING_ORDER_RUNNER to pick
+      *> up on its next nightly pass - the interactive counterpart to
+      *> TRANSFER_MONEY for transfers that should happen unattended.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDER-FILE ASSIGN TO "standing_order.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SO-ORDER-ID
+               FILE STATUS IS STANDING-ORDER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STANDING-ORDER-FILE.
+       COPY "standing_order_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  STANDING-ORDER-FILE-STATUS PIC XX.
+       01  WS-NEXT-ORDER-ID           PIC 9(10).
+       01  WS-SEQ-STATUS              PIC 9 VALUE 1.
+       01  WS-DATE-RAW                PIC 9(8).
+
+       PROCEDURE DIVISION.
+           DISPLAY "-------------------------------"
+           DISPLAY "Add standing order is selected."
+           DISPLAY "-------------------------------"
+           PERFORM CREATE-ORDER.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O STANDING-ORDER-FILE
+           IF STANDING-ORDER-FILE-STATUS = "35"
+               OPEN OUTPUT STANDING-ORDER-FILE
+               CLOSE STANDING-ORDER-FILE
+               OPEN I-O STANDING-ORDER-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE STANDING-ORDER-FILE.
+
+       CREATE-ORDER.
+           DISPLAY "From User ID: "
+           ACCEPT SO-FROM-ID
+           DISPLAY "From account type (CHECKING/SAVINGS): "
+           ACCEPT SO-FROM-ACCOUNT-TYPE
+           IF SO-FROM-ACCOUNT-TYPE = SPACES
+               MOVE "CHECKING" TO SO-FROM-ACCOUNT-TYPE
+           END-IF
+
+           DISPLAY "To User ID: "
+           ACCEPT SO-TO-ID
+           DISPLAY "To account type (CHECKING/SAVINGS): "
+           ACCEPT SO-TO-ACCOUNT-TYPE
+           IF SO-TO-ACCOUNT-TYPE = SPACES
+               MOVE "CHECKING" TO SO-TO-ACCOUNT-TYPE
+           END-IF
+
+           DISPLAY "Amount: "
+           ACCEPT SO-AMOUNT
+
+           DISPLAY "Frequency (DAILY/WEEKLY/MONTHLY): "
+           ACCEPT SO-FREQUENCY
+
+           DISPLAY "First run date (YYYYMMDD, blank for today): "
+           ACCEPT SO-NEXT-RUN-DATE
+           IF SO-NEXT-RUN-DATE = 0
+               ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+               MOVE WS-DATE-RAW TO SO-NEXT-RUN-DATE
+           END-IF
+
+           MOVE "Y" TO SO-ACTIVE
+
+           CALL "GET_NEXT_SEQ" USING "ORDER-ID            "
+                                      WS-NEXT-ORDER-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate a new order ID - "
+                   "try again."
+               GOBACK
+           END-IF
+           MOVE WS-NEXT-ORDER-ID TO SO-ORDER-ID
+
+           PERFORM OPEN-FILES
+           WRITE STANDING-ORDER-RECORD
+           PERFORM CLOSE-FILES
+
+           DISPLAY "Standing order " SO-ORDER-ID " created - next run "
+               SO-NEXT-RUN-DATE.
