@@ -7,52 +7,59 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID
+               RECORD KEY IS BALANCE-REC-KEY
                FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-REC-ID
                FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "users_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID   PIC 9(10).
-           05 USER-REC-NAME PIC X(30).
-           05 USER-REC-DOB  PIC X(10).
+       COPY "user_record.cpy".
 
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID      PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE          PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 USER-DB-FILE-STATUS PIC XX.
        01 BALANCE-DB-FILE-STATUS PIC XX.
        01 PRINT-LINE          PIC X(100).
        01 SORT-OPTION         PIC X(1).
+       01 SORT-DIRECTION      PIC X(1) VALUE "A".
        01 FILTER-OPTION       PIC X(1).
        01 FILTER-VALUE-NUM    PIC 9(10)V99.
+       01 FILTER-VALUE-NAME   PIC X(30).
+       01 WS-PASSES-FILTER    PIC 9.
+       01 WS-FILTER-NAME-LEN  PIC 9(2).
+       01 WS-PAGE-SIZE        PIC 9(4) VALUE 10.
+       01 WS-ROW-COUNT        PIC 9(4) VALUE 0.
+       01 WS-CONTINUE         PIC X.
        01 WS-DISPLAY-RECORD.
            05 DISP-USER-REC-ID         PIC 9(10).
            05 DISP-USER-REC-NAME       PIC X(30).
            05 DISP-USER-REC-DOB        PIC X(10).
-           05 DISP-BALANCE-REC-BALANCE PIC 9(10)V99.
+           05 DISP-BALANCE-REC-BALANCE PIC S9(10)V99.
 
        01 USER-TABLE.
            05 USER-TABLE-ENTRY OCCURS 100 TIMES INDEXED BY IDX.
                10 DET-USER-REC-ID         PIC 9(10).
                10 DET-USER-REC-NAME       PIC X(30).
                10 DET-USER-REC-DOB        PIC X(10).
-               10 DET-BALANCE-REC-BALANCE PIC 9(10)V99.
+               10 DET-BALANCE-REC-BALANCE PIC S9(10)V99.
 
       * Temporary variables for swapping table entries
        01 TEMP-USER-REC-ID         PIC 9(10).
        01 TEMP-USER-REC-NAME       PIC X(30).
        01 TEMP-USER-REC-DOB        PIC X(10).
-       01 TEMP-BALANCE-REC-BALANCE PIC 9(10)V99.
+       01 TEMP-BALANCE-REC-BALANCE PIC S9(10)V99.
 
       * Working-storage variable for inner loop index
        01 WS-JDX  PIC 9(4) COMP.
@@ -77,7 +84,7 @@
            05 FILLER                    PIC X(5)  VALUE '|'.
            05 DET-USER-REC-DOB-DISPLAY   PIC X(10).
            05 FILLER                    PIC X(5)  VALUE '|'.
-           05 DET-BALANCE-REC-BALANCE-DISPLAY PIC 9(10)V99.
+           05 DET-BALANCE-REC-BALANCE-DISPLAY PIC S9(10)V99.
            05 FILLER                    PIC X(5)  VALUE '|'.
 
        PROCEDURE DIVISION.
@@ -85,10 +92,14 @@
            DISPLAY "-----------------------"
            DISPLAY "Show users is selected."
            DISPLAY "-----------------------"
+           DISPLAY "NOTE: this report only considers each user's "
+               "CHECKING balance; SAVINGS balances are not included."
+           MOVE 0 TO WS-ROW-COUNT
            PERFORM OPEN-FILES
-           
+
            PERFORM LOAD-USER-TABLE
            PERFORM ASK-SORT-OPTION
+           PERFORM ASK-FILTER-OPTION
            PERFORM SORT-USER-TABLE
            PERFORM WRITE-HEADER
            PERFORM DISPLAY-USER-TABLE
@@ -98,33 +109,50 @@
        OPEN-FILES.
            OPEN INPUT USER-DB-FILE.
            OPEN INPUT BALANCE-DB-FILE.
-       
+           OPEN OUTPUT REPORT-FILE.
+
        CLOSE-FILES.
            CLOSE BALANCE-DB-FILE.
            CLOSE USER-DB-FILE.
+           CLOSE REPORT-FILE.
 
        WRITE-HEADER.
+           MOVE "NOTE: CHECKING balances only; SAVINGS not included."
+               TO PRINT-LINE.
+           DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
            MOVE USER-DB-HEADER TO PRINT-LINE.
            DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
 
       * Load the user table from the files.
        LOAD-USER-TABLE.
+           INITIALIZE USER-TABLE.
            MOVE 1 TO IDX.
            PERFORM UNTIL USER-DB-FILE-STATUS = "10"
                READ USER-DB-FILE NEXT RECORD
-                   AT END 
+                   AT END
                        MOVE "10" TO USER-DB-FILE-STATUS
                    NOT AT END
+                       IF IDX > 100
+                           DISPLAY "Warning: more than 100 users "
+                               "exist - remaining users truncated "
+                               "from this report."
+                           MOVE "10" TO USER-DB-FILE-STATUS
+                       ELSE
       *                DISPLAY "User read: " USER-REC-ID " " USER-REC-NAME.
-                       MOVE USER-REC-ID   TO DET-USER-REC-ID OF 
+                       MOVE USER-REC-ID   TO DET-USER-REC-ID OF
                        USER-TABLE-ENTRY(IDX)
                        MOVE USER-REC-NAME TO DET-USER-REC-NAME OF 
                        USER-TABLE-ENTRY(IDX)
                        MOVE USER-REC-DOB  TO DET-USER-REC-DOB OF 
                        USER-TABLE-ENTRY(IDX)
                        MOVE USER-REC-ID   TO BALANCE-REC-ID
+                       MOVE "CHECKING" TO BALANCE-REC-ACCOUNT-TYPE
       *                DISPLAY "Attempting balance READ for key: " BALANCE-REC-ID.
-                       READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
+                       READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
                            AT END 
                                DISPLAY "Balance not found for user " 
                                USER-REC-ID
@@ -136,6 +164,7 @@
                                USER-TABLE-ENTRY(IDX)
                        END-READ
                        ADD 1 TO IDX
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -143,6 +172,26 @@
        ASK-SORT-OPTION.
            DISPLAY "Sort option: [N]ame or [B]alance: "
            ACCEPT SORT-OPTION.
+           DISPLAY "Sort direction: [A]scending or [D]escending: "
+           ACCEPT SORT-DIRECTION.
+
+      * Ask the user for an optional row filter.
+       ASK-FILTER-OPTION.
+           DISPLAY "Filter option: [B]alance >= value, "
+           DISPLAY "[N]ame starts with, [A]ll (no filter): "
+           ACCEPT FILTER-OPTION.
+           IF FILTER-OPTION = "B" OR "b"
+               DISPLAY "Enter minimum balance: "
+               ACCEPT FILTER-VALUE-NUM
+           ELSE IF FILTER-OPTION = "N" OR "n"
+               DISPLAY "Enter name prefix: "
+               ACCEPT FILTER-VALUE-NAME
+               MOVE 1 TO WS-FILTER-NAME-LEN
+               PERFORM VARYING WS-FILTER-NAME-LEN FROM 30 BY -1
+                   UNTIL WS-FILTER-NAME-LEN = 1 OR
+                   FILTER-VALUE-NAME(WS-FILTER-NAME-LEN:1) NOT = SPACE
+               END-PERFORM
+           END-IF.
 
       * Sort the user table according to the chosen option.
        SORT-USER-TABLE.
@@ -157,22 +206,51 @@
                MOVE IDX TO WS-JDX
                ADD 1 TO WS-JDX
                PERFORM UNTIL WS-JDX > 100
-                   IF DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
-                      > DET-USER-REC-NAME OF USER-TABLE-ENTRY(WS-JDX)
+                   IF (SORT-DIRECTION NOT = "D" AND
+                       DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
+                       > DET-USER-REC-NAME OF USER-TABLE-ENTRY(WS-JDX))
+                      OR
+                      (SORT-DIRECTION = "D" AND
+                       DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
+                       < DET-USER-REC-NAME OF USER-TABLE-ENTRY(WS-JDX))
                        PERFORM SWAP-ENTRIES
                    END-IF
                    ADD 1 TO WS-JDX
                END-PERFORM
            END-PERFORM.
 
+      * Breaks balance ties using DET-USER-REC-NAME as a secondary key
+      * so equal balances still come out in a predictable order.
        SORT-BY-BALANCE.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 99
                MOVE IDX TO WS-JDX
                ADD 1 TO WS-JDX
                PERFORM UNTIL WS-JDX > 100
-                   IF DET-BALANCE-REC-BALANCE OF USER-TABLE-ENTRY(IDX)
-                      > DET-BALANCE-REC-BALANCE OF 
-                      USER-TABLE-ENTRY(WS-JDX)
+                   IF (SORT-DIRECTION NOT = "D" AND
+                       (DET-BALANCE-REC-BALANCE OF
+                        USER-TABLE-ENTRY(IDX) >
+                        DET-BALANCE-REC-BALANCE OF
+                        USER-TABLE-ENTRY(WS-JDX)
+                       OR (DET-BALANCE-REC-BALANCE OF
+                           USER-TABLE-ENTRY(IDX) =
+                           DET-BALANCE-REC-BALANCE OF
+                           USER-TABLE-ENTRY(WS-JDX)
+                       AND DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
+                           > DET-USER-REC-NAME OF
+                           USER-TABLE-ENTRY(WS-JDX))))
+                      OR
+                      (SORT-DIRECTION = "D" AND
+                       (DET-BALANCE-REC-BALANCE OF
+                        USER-TABLE-ENTRY(IDX) <
+                        DET-BALANCE-REC-BALANCE OF
+                        USER-TABLE-ENTRY(WS-JDX)
+                       OR (DET-BALANCE-REC-BALANCE OF
+                           USER-TABLE-ENTRY(IDX) =
+                           DET-BALANCE-REC-BALANCE OF
+                           USER-TABLE-ENTRY(WS-JDX)
+                       AND DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
+                           < DET-USER-REC-NAME OF
+                           USER-TABLE-ENTRY(WS-JDX))))
                        PERFORM SWAP-ENTRIES
                    END-IF
                    ADD 1 TO WS-JDX
@@ -210,15 +288,51 @@
        DISPLAY-USER-TABLE.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100
                IF DET-USER-REC-ID OF USER-TABLE-ENTRY(IDX) NOT = 0
-                   MOVE DET-USER-REC-ID OF USER-TABLE-ENTRY(IDX)
-                       TO DET-USER-REC-ID-DISPLAY
-                   MOVE DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
-                       TO DET-USER-REC-NAME-DISPLAY
-                   MOVE DET-USER-REC-DOB OF USER-TABLE-ENTRY(IDX)
-                       TO DET-USER-REC-DOB-DISPLAY
-                   MOVE DET-BALANCE-REC-BALANCE OF USER-TABLE-ENTRY(IDX)
-                       TO DET-BALANCE-REC-BALANCE-DISPLAY
-                   MOVE USER-DB-ROW TO PRINT-LINE
-                   DISPLAY PRINT-LINE
+                   PERFORM CHECK-ROW-FILTER
+                   IF WS-PASSES-FILTER = 1
+                       MOVE DET-USER-REC-ID OF USER-TABLE-ENTRY(IDX)
+                           TO DET-USER-REC-ID-DISPLAY
+                       MOVE DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
+                           TO DET-USER-REC-NAME-DISPLAY
+                       MOVE DET-USER-REC-DOB OF USER-TABLE-ENTRY(IDX)
+                           TO DET-USER-REC-DOB-DISPLAY
+                       MOVE DET-BALANCE-REC-BALANCE OF
+                           USER-TABLE-ENTRY(IDX)
+                           TO DET-BALANCE-REC-BALANCE-DISPLAY
+                       MOVE USER-DB-ROW TO PRINT-LINE
+                       DISPLAY PRINT-LINE
+                       MOVE PRINT-LINE TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       PERFORM PAGINATE-CHECK
+                   END-IF
                END-IF
            END-PERFORM.
+
+       PAGINATE-CHECK.
+           ADD 1 TO WS-ROW-COUNT
+           IF WS-ROW-COUNT >= WS-PAGE-SIZE
+               MOVE 0 TO WS-ROW-COUNT
+               DISPLAY "-- Press Enter for more (Q to quit) --"
+               ACCEPT WS-CONTINUE
+               IF WS-CONTINUE = "Q" OR WS-CONTINUE = "q"
+                   SET IDX TO 101
+               ELSE
+                   PERFORM WRITE-HEADER
+               END-IF
+           END-IF.
+
+      * Decide whether the current table row passes the chosen filter.
+       CHECK-ROW-FILTER.
+           MOVE 1 TO WS-PASSES-FILTER
+           IF FILTER-OPTION = "B" OR "b"
+               IF DET-BALANCE-REC-BALANCE OF USER-TABLE-ENTRY(IDX)
+                  < FILTER-VALUE-NUM
+                   MOVE 0 TO WS-PASSES-FILTER
+               END-IF
+           ELSE IF FILTER-OPTION = "N" OR "n"
+               IF DET-USER-REC-NAME OF USER-TABLE-ENTRY(IDX)
+                  (1:WS-FILTER-NAME-LEN)
+                  NOT = FILTER-VALUE-NAME(1:WS-FILTER-NAME-LEN)
+                   MOVE 0 TO WS-PASSES-FILTER
+               END-IF
+           END-IF.
