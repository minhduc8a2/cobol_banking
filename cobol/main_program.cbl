@@ -1,66 +1,221 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. main_program.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHOICE PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROGRAM.
-           CALL "CREATE_DB_FILES"
-           PERFORM UNTIL CHOICE = 7
-               DISPLAY " "
-               DISPLAY"----------"
-               DISPLAY "MAIN MENU"
-               DISPLAY"----------"
-               DISPLAY "1. Import users from files"
-               DISPLAY "2. Add user"
-               DISPLAY "3. Show users"
-               DISPLAY "4. Find user"
-               DISPLAY "5. Edit user"
-               DISPLAY "6. Delete user"
-               DISPLAY "7. Exit"
-               DISPLAY "Enter your choice: " WITH NO ADVANCING
-               ACCEPT CHOICE
-               EVALUATE CHOICE
-                   WHEN 1
-                       DISPLAY "Looking for user.csv and balance.csv..."
-                       CALL "IMPORT_USER_CSV"
-                       CALL "IMPORT_BALANCE_CSV"
-                   WHEN 2
-                       DISPLAY"----------------------"
-                       DISPLAY "Add user is selected."
-                       DISPLAY"----------------------"
-                       CALL "ADD_USER"
-                   WHEN 3
-                       DISPLAY"-----------------------"
-                       DISPLAY "Show users is selected."
-                       DISPLAY"-----------------------"
-                       CALL "SHOW_USERS"
-                   WHEN 4
-                       DISPLAY"----------------------"
-                       DISPLAY "Find user is selected."
-                       DISPLAY"----------------------"
-                       CALL "FIND_USER"
-                   WHEN 5
-                       DISPLAY"----------------------"
-                       DISPLAY "Edit user is selected."
-                       DISPLAY"----------------------"
-                       CALL "EDIT_USER"
-                   WHEN 6
-                       DISPLAY"------------------------"
-                       DISPLAY "Delete user is selected."
-                       DISPLAY"------------------------"
-                       CALL "DELETE_USER"
-                   WHEN 7
-                       MOVE 7 TO CHOICE
-                   WHEN OTHER
-                       DISPLAY "Invalid Choice"
-               END-EVALUATE
-           END-PERFORM.
-      
-              
-
-      
-      
-      
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. main_program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE ASSIGN TO "operator.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OP-ID
+               FILE STATUS IS OPERATOR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERATOR-FILE.
+       COPY "operator_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 CHOICE PIC 99 VALUE 0.
+       01 SUPERVISOR-PASSWORD PIC X(10) VALUE "SUPER1234".
+       01 ENTERED-PASSWORD    PIC X(10).
+       01 OPERATOR-FILE-STATUS PIC XX.
+       01 WS-LOGIN-ID          PIC 9(10).
+       01 WS-OPERATOR-ROLE     PIC X(01) VALUE "T".
+       01 WS-SEED-OPERATOR-ID  PIC 9(10).
+       01 WS-SEED-SEQ-STATUS   PIC 9 VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           CALL "CREATE_DB_FILES"
+           PERFORM LOGIN
+           PERFORM UNTIL CHOICE = 31
+               DISPLAY " "
+               DISPLAY"----------"
+               DISPLAY "MAIN MENU"
+               DISPLAY"----------"
+               DISPLAY "1. Import users from files"
+               DISPLAY "2. Add user"
+               DISPLAY "3. Show users"
+               DISPLAY "4. Find user"
+               DISPLAY "5. Edit user"
+               DISPLAY "6. Delete user"
+               DISPLAY "7. Transfer money"
+               DISPLAY "8. Filter / sort users"
+               DISPLAY "9. Sum top N balances"
+               DISPLAY "10. Clear database (supervisor only)"
+               DISPLAY "11. Run nightly interest posting"
+               DISPLAY "12. Run balance reconciliation"
+               DISPLAY "13. Export users/balances to CSV"
+               DISPLAY "14. Validate database (orphan check)"
+               DISPLAY "15. Add standing order"
+               DISPLAY "16. Run standing order scheduler"
+               DISPLAY "17. Generate account statement"
+               DISPLAY "18. Run nightly batch driver"
+               DISPLAY "19. Run dormant account sweep"
+               DISPLAY "20. Balance distribution report"
+               DISPLAY "21. Run year-end archive"
+               DISPLAY "22. Run monthly fee assessment"
+               DISPLAY "23. Run low-balance alert scan"
+               DISPLAY "24. Purge PII from aged archived records"
+               DISPLAY "25. Review pending transfer approvals"
+               DISPLAY "26. Export transaction history to CSV"
+               DISPLAY "27. Database health summary"
+               DISPLAY "28. Add joint holder to account"
+               DISPLAY "29. Snapshot balances for trend history"
+               DISPLAY "30. Add operator (supervisor only)"
+               DISPLAY "31. Exit"
+               DISPLAY "Enter your choice: " WITH NO ADVANCING
+               ACCEPT CHOICE
+               EVALUATE CHOICE
+                   WHEN 1
+                       DISPLAY "Looking for user.csv and balance.csv..."
+                       CALL "IMPORT_USER_CSV"
+                       CALL "IMPORT_BALANCE_CSV"
+                   WHEN 2
+                       DISPLAY"----------------------"
+                       DISPLAY "Add user is selected."
+                       DISPLAY"----------------------"
+                       CALL "ADD_USER"
+                   WHEN 3
+                       DISPLAY"-----------------------"
+                       DISPLAY "Show users is selected."
+                       DISPLAY"-----------------------"
+                       CALL "SHOW_USERS"
+                   WHEN 4
+                       DISPLAY"----------------------"
+                       DISPLAY "Find user is selected."
+                       DISPLAY"----------------------"
+                       CALL "FIND_USER"
+                   WHEN 5
+                       DISPLAY"----------------------"
+                       DISPLAY "Edit user is selected."
+                       DISPLAY"----------------------"
+                       CALL "EDIT_USER"
+                   WHEN 6
+                       IF WS-OPERATOR-ROLE = "S"
+                           DISPLAY"------------------------"
+                           DISPLAY "Delete user is selected."
+                           DISPLAY"------------------------"
+                           CALL "DELETE_USER"
+                       ELSE
+                           DISPLAY "Access denied - supervisor role "
+                               "required."
+                       END-IF
+                   WHEN 7
+                       CALL "TRANSFER_MONEY"
+                   WHEN 8
+                       CALL "FILTER_USERS"
+                   WHEN 9
+                       CALL "SUM_TOP_N_BALANCE"
+                   WHEN 10
+                       IF WS-OPERATOR-ROLE NOT = "S"
+                           DISPLAY "Access denied - supervisor role "
+                               "required."
+                       ELSE
+                           DISPLAY "Supervisor password required."
+                           DISPLAY "Enter supervisor password: "
+                           ACCEPT ENTERED-PASSWORD
+                           IF ENTERED-PASSWORD = SUPERVISOR-PASSWORD
+                               CALL "CLEAR_DATABASE"
+                           ELSE
+                               DISPLAY "Incorrect password. Cancelled."
+                           END-IF
+                       END-IF
+                   WHEN 11
+                       CALL "INTEREST_POSTING"
+                   WHEN 12
+                       CALL "RECONCILE_BALANCES"
+                   WHEN 13
+                       CALL "EXPORT_USER_CSV"
+                       CALL "EXPORT_BALANCE_CSV"
+                   WHEN 14
+                       CALL "VALIDATE_DATABASE"
+                   WHEN 15
+                       CALL "ADD_STANDING_ORDER"
+                   WHEN 16
+                       CALL "STANDING_ORDER_RUNNER"
+                   WHEN 17
+                       CALL "STATEMENT_GENERATOR"
+                   WHEN 18
+                       CALL "BATCH_DRIVER"
+                   WHEN 19
+                       CALL "DORMANT_SWEEP"
+                   WHEN 20
+                       CALL "BALANCE_DISTRIBUTION"
+                   WHEN 21
+                       CALL "YEAR_END_ARCHIVE"
+                   WHEN 22
+                       CALL "FEE_ASSESSMENT"
+                   WHEN 23
+                       CALL "LOW_BALANCE_ALERT"
+                   WHEN 24
+                       CALL "PURGE_PII"
+                   WHEN 25
+                       IF WS-OPERATOR-ROLE = "S"
+                           CALL "TRANSFER_APPROVAL"
+                       ELSE
+                           DISPLAY "Access denied - supervisor role "
+                               "required."
+                       END-IF
+                   WHEN 26
+                       CALL "EXPORT_TRANSACTIONS"
+                   WHEN 27
+                       CALL "DB_HEALTH_SUMMARY"
+                   WHEN 28
+                       CALL "ADD_JOINT_HOLDER"
+                   WHEN 29
+                       CALL "SNAPSHOT_BALANCES"
+                   WHEN 30
+                       IF WS-OPERATOR-ROLE = "S"
+                           CALL "ADD_OPERATOR"
+                       ELSE
+                           DISPLAY "Access denied - supervisor role "
+                               "required."
+                       END-IF
+                   WHEN 31
+                       MOVE 31 TO CHOICE
+                   WHEN OTHER
+                       DISPLAY "Invalid Choice"
+               END-EVALUATE
+           END-PERFORM.
+
+      *> Logs an operator in against OPERATOR-FILE and remembers their
+      *> role for the rest of this run - that's what the EVALUATE above
+      *> checks before handing out destructive or high-value options.
+      *> A brand new install has no operators yet, so the very first
+      *> ID (1) is seeded here as a supervisor rather than locking
+      *> everyone out before ADD_OPERATOR can ever be reached.
+       LOGIN.
+           OPEN I-O OPERATOR-FILE
+           IF OPERATOR-FILE-STATUS = "35"
+               OPEN OUTPUT OPERATOR-FILE
+               CLOSE OPERATOR-FILE
+               OPEN I-O OPERATOR-FILE
+           END-IF
+           MOVE 1 TO OP-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE 1 TO OP-ID
+                   MOVE "DEFAULT SUPERVISOR" TO OP-NAME
+                   MOVE "S" TO OP-ROLE
+                   WRITE OPERATOR-RECORD
+      *> OP-ID 1 is claimed above without going through GET_NEXT_SEQ,
+      *> so the OPERATOR-ID counter is seeded here too - otherwise
+      *> the first ADD_OPERATOR call would also hand out ID 1 and
+      *> collide with this record.
+                   CALL "GET_NEXT_SEQ" USING "OPERATOR-ID         "
+                       WS-SEED-OPERATOR-ID WS-SEED-SEQ-STATUS
+           END-READ
+           DISPLAY "Operator ID: "
+           ACCEPT WS-LOGIN-ID
+           MOVE WS-LOGIN-ID TO OP-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   DISPLAY "Unknown operator ID - logging in as teller."
+                   MOVE "T" TO WS-OPERATOR-ROLE
+               NOT INVALID KEY
+                   MOVE OP-ROLE TO WS-OPERATOR-ROLE
+                   DISPLAY "Welcome, " OP-NAME "."
+           END-READ
+           CLOSE OPERATOR-FILE.
