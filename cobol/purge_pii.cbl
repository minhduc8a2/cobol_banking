@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGE_PII.
+
+      *> Batch: once an archived user record (DELETE_USER's
+      *> soft-delete copy) has sat in user_archive.db past the
+      *> configured retention window, this masks the name and DOB so
+      *> the PII isn't kept indefinitely, while leaving ARCH-USER-ID
+      *> (and therefore the ability to still join to transaction.db
+      *> for aggregate counts) untouched.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-ARCHIVE-FILE ASSIGN TO "user_archive.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ARCH-ID
+               FILE STATUS IS USER-ARCHIVE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-ARCHIVE-FILE.
+           COPY "user_archive_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-ARCHIVE-FILE-STATUS PIC XX.
+       01 WS-RETENTION-DAYS        PIC 9(5) VALUE 2555.
+       01 WS-TODAY-DATE            PIC 9(8).
+       01 WS-DELETED-DATE-NUM      PIC 9(8).
+       01 WS-DAYS-SINCE-DELETE     PIC S9(8) VALUE 0.
+       01 WS-MASKED-NAME           PIC X(30) VALUE "REDACTED".
+       01 WS-MASKED-DOB            PIC X(10) VALUE "0000-00-00".
+       01 WS-PURGED-COUNT          PIC 9(6) VALUE 0.
+       01 WS-SCANNED-COUNT         PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-SCANNED-COUNT
+           MOVE 0 TO WS-PURGED-COUNT
+           DISPLAY "----------------------------"
+           DISPLAY "PII purge sweep running."
+           DISPLAY "----------------------------"
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM OPEN-FILES
+           PERFORM SWEEP-ARCHIVE
+           PERFORM CLOSE-FILES
+           DISPLAY "Archived records scanned: " WS-SCANNED-COUNT
+           DISPLAY "Archived records purged:  " WS-PURGED-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O USER-ARCHIVE-FILE
+           IF USER-ARCHIVE-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user_archive.db     " USER-ARCHIVE-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE USER-ARCHIVE-FILE.
+
+       SWEEP-ARCHIVE.
+           PERFORM UNTIL USER-ARCHIVE-FILE-STATUS = "10"
+               READ USER-ARCHIVE-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-SCANNED-COUNT
+                       PERFORM CHECK-ONE-ARCHIVE-RECORD
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-ARCHIVE-RECORD.
+           IF ARCH-USER-NAME NOT = WS-MASKED-NAME
+               MOVE ARCH-DELETED-DATE(1:4) TO WS-DELETED-DATE-NUM(1:4)
+               MOVE ARCH-DELETED-DATE(6:2) TO WS-DELETED-DATE-NUM(5:2)
+               MOVE ARCH-DELETED-DATE(9:2) TO WS-DELETED-DATE-NUM(7:2)
+               COMPUTE WS-DAYS-SINCE-DELETE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(WS-DELETED-DATE-NUM)
+               IF WS-DAYS-SINCE-DELETE >= WS-RETENTION-DAYS
+                   MOVE WS-MASKED-NAME TO ARCH-USER-NAME
+                   MOVE WS-MASKED-DOB  TO ARCH-USER-DOB
+                   REWRITE USER-ARCHIVE-RECORD
+                   ADD 1 TO WS-PURGED-COUNT
+                   DISPLAY "PURGED: Archive ID " ARCH-ID
+                       " (User " ARCH-USER-ID ")"
+               END-IF
+           END-IF.
