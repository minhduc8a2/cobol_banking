@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH_DRIVER.
+
+      *> Nightly batch chain: rebuilds the database files, reloads the
+      *> CSV feeds, and refreshes the top-N balance summary, one step
+      *> after another, logging each step's outcome as it goes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO "batch_driver.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-LOG-FILE.
+       01 BATCH-LOG-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DATE-RAW    PIC 9(8).
+       01 WS-TIME-RAW    PIC 9(8).
+       01 WS-STEP-NUM    PIC 9(2) VALUE 0.
+       01 WS-STEP-NAME   PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-STEP-NUM
+           OPEN OUTPUT BATCH-LOG-FILE
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-RAW FROM TIME
+           MOVE SPACES TO BATCH-LOG-LINE
+           STRING "Batch run started " WS-DATE-RAW " " WS-TIME-RAW
+               DELIMITED BY SIZE INTO BATCH-LOG-LINE
+           WRITE BATCH-LOG-LINE
+           DISPLAY BATCH-LOG-LINE
+
+           MOVE "BACKUP_DATABASES"    TO WS-STEP-NAME
+           PERFORM RUN-STEP
+
+           MOVE "CREATE_DB_FILES"     TO WS-STEP-NAME
+           PERFORM RUN-STEP
+
+           MOVE "IMPORT_USER_CSV"     TO WS-STEP-NAME
+           PERFORM RUN-STEP
+
+           MOVE "IMPORT_BALANCE_CSV"  TO WS-STEP-NAME
+           PERFORM RUN-STEP
+
+           MOVE "SUM_TOP_N_BALANCE"   TO WS-STEP-NAME
+           PERFORM RUN-STEP
+
+           MOVE SPACES TO BATCH-LOG-LINE
+           STRING "Batch run completed - " WS-STEP-NUM
+               " step(s) all successful" DELIMITED BY SIZE
+               INTO BATCH-LOG-LINE
+           WRITE BATCH-LOG-LINE
+           DISPLAY BATCH-LOG-LINE
+           CLOSE BATCH-LOG-FILE
+           GOBACK.
+
+       RUN-STEP.
+           ADD 1 TO WS-STEP-NUM
+           CALL WS-STEP-NAME
+           MOVE SPACES TO BATCH-LOG-LINE
+           STRING "STEP " WS-STEP-NUM ": " WS-STEP-NAME
+               " - SUCCESS" DELIMITED BY SIZE
+               INTO BATCH-LOG-LINE
+           WRITE BATCH-LOG-LINE
+           DISPLAY BATCH-LOG-LINE.
