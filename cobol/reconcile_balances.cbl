@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE_BALANCES.
+
+      *> End-of-day batch: totals every BALANCE-REC-BALANCE in
+      *> balance.db and compares it against the prior run's stored
+      *> total, flagging any unexplained movement before we open for
+      *> business. The prior-day total lives in a small control file
+      *> so each run can check itself against the last one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT RECON-CONTROL-FILE ASSIGN TO "reconcile_control.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RECON-KEY
+               FILE STATUS IS RECON-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+           COPY "balance_record.cpy".
+
+       FD RECON-CONTROL-FILE.
+       01 RECON-CONTROL-RECORD.
+           05 RECON-KEY            PIC X(20).
+           05 RECON-DATE           PIC X(10).
+           05 RECON-PRIOR-TOTAL    PIC S9(12)V99.
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS      PIC XX.
+       01 RECON-CONTROL-FILE-STATUS   PIC XX.
+       01 WS-CONTROL-FOUND            PIC 9 VALUE 0.
+       01 WS-DATE-RAW                 PIC 9(8).
+       01 WS-TODAY-DATE                PIC X(10).
+       01 WS-CURRENT-TOTAL            PIC S9(12)V99 VALUE 0.
+       01 WS-RECORD-COUNT             PIC 9(6) VALUE 0.
+       01 WS-VARIANCE                 PIC S9(12)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-CURRENT-TOTAL
+           MOVE 0 TO WS-RECORD-COUNT
+           DISPLAY "-------------------------------"
+           DISPLAY "Balance reconciliation running."
+           DISPLAY "-------------------------------"
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           MOVE WS-DATE-RAW(1:4) TO WS-TODAY-DATE(1:4)
+           MOVE "-"              TO WS-TODAY-DATE(5:1)
+           MOVE WS-DATE-RAW(5:2) TO WS-TODAY-DATE(6:2)
+           MOVE "-"              TO WS-TODAY-DATE(8:1)
+           MOVE WS-DATE-RAW(7:2) TO WS-TODAY-DATE(9:2)
+           PERFORM OPEN-FILES
+           PERFORM TOTAL-BALANCES
+           PERFORM LOAD-PRIOR-TOTAL
+           PERFORM REPORT-VARIANCE
+           PERFORM SAVE-CURRENT-TOTAL
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O RECON-CONTROL-FILE
+           IF RECON-CONTROL-FILE-STATUS = "35"
+               OPEN OUTPUT RECON-CONTROL-FILE
+               CLOSE RECON-CONTROL-FILE
+               OPEN I-O RECON-CONTROL-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE RECON-CONTROL-FILE.
+
+       TOTAL-BALANCES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD BALANCE-REC-BALANCE TO WS-CURRENT-TOTAL
+               END-READ
+           END-PERFORM.
+
+       LOAD-PRIOR-TOTAL.
+           MOVE "CONTROL-TOTAL" TO RECON-KEY
+           READ RECON-CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-CONTROL-FOUND
+               NOT INVALID KEY
+                   MOVE 1 TO WS-CONTROL-FOUND
+           END-READ.
+
+       REPORT-VARIANCE.
+           DISPLAY "Records totaled:  " WS-RECORD-COUNT
+           DISPLAY "Current total:     " WS-CURRENT-TOTAL
+           IF WS-CONTROL-FOUND = 0
+               DISPLAY "No prior-day control total on file - "
+                   "this run establishes the baseline."
+           ELSE
+               DISPLAY "Prior total (" RECON-DATE "): "
+                   RECON-PRIOR-TOTAL
+               COMPUTE WS-VARIANCE =
+                   WS-CURRENT-TOTAL - RECON-PRIOR-TOTAL
+               IF WS-VARIANCE = 0
+                   DISPLAY "Balances reconcile - no variance."
+               ELSE
+                   DISPLAY "*** VARIANCE DETECTED: " WS-VARIANCE
+                   DISPLAY "*** Unexplained movement since last "
+                       "reconciliation - investigate before "
+                       "opening for business."
+               END-IF
+           END-IF.
+
+       SAVE-CURRENT-TOTAL.
+           MOVE "CONTROL-TOTAL" TO RECON-KEY
+           MOVE WS-TODAY-DATE TO RECON-DATE
+           MOVE WS-CURRENT-TOTAL TO RECON-PRIOR-TOTAL
+           IF WS-CONTROL-FOUND = 0
+               WRITE RECON-CONTROL-RECORD
+           ELSE
+               REWRITE RECON-CONTROL-RECORD
+           END-IF.
