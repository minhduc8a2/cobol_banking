@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT_GENERATOR.
+
+      *> Turns a user's TRANSACTION-DB-FILE history into a readable
+      *> monthly statement: every transaction in the requested date
+      *> range with its running balance, plus opening/closing balance
+      *> for the period.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+           SELECT TRANSACTION-DB-FILE ASSIGN TO "transaction.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS TRANSACTION-DB-FILE-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "account_statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD TRANSACTION-DB-FILE.
+       COPY "transaction_record.cpy".
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS        PIC XX.
+       01 TRANSACTION-DB-FILE-STATUS PIC XX.
+       01 WS-USER-ID          PIC 9(10).
+       01 WS-ACCOUNT-TYPE     PIC X(10).
+       01 WS-START-DATE       PIC X(10).
+       01 WS-END-DATE         PIC X(10).
+       01 WS-OPENING-BALANCE  PIC S9(10)V99 VALUE 0.
+       01 WS-CLOSING-BALANCE  PIC S9(10)V99 VALUE 0.
+       01 WS-LINE-COUNT       PIC 9(6) VALUE 0.
+       01 WS-DISPLAY-AMOUNT   PIC -9(10).99.
+       01 WS-DISPLAY-BALANCE  PIC -9(10).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 0 TO WS-OPENING-BALANCE
+           MOVE 0 TO WS-CLOSING-BALANCE
+           DISPLAY "-----------------------------"
+           DISPLAY "Statement generator selected."
+           DISPLAY "-----------------------------"
+           DISPLAY "User ID: "
+           ACCEPT WS-USER-ID
+           PERFORM OPEN-FILES
+           READ USER-DB-FILE
+               INVALID KEY
+                   DISPLAY "User not found."
+                   PERFORM CLOSE-FILES
+                   GOBACK
+           END-READ
+           DISPLAY "Account type (CHECKING/SAVINGS): "
+           ACCEPT WS-ACCOUNT-TYPE
+           IF WS-ACCOUNT-TYPE = SPACES
+               MOVE "CHECKING" TO WS-ACCOUNT-TYPE
+           END-IF
+           DISPLAY "Start date (YYYY-MM-DD): "
+           ACCEPT WS-START-DATE
+           DISPLAY "End date (YYYY-MM-DD): "
+           ACCEPT WS-END-DATE
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM SCAN-TRANSACTIONS
+           PERFORM WRITE-STATEMENT-FOOTER
+           PERFORM CLOSE-FILES
+           DISPLAY "Statement written to account_statement.txt ("
+               WS-LINE-COUNT " transactions)."
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-USER-ID TO USER-REC-ID
+           OPEN INPUT TRANSACTION-DB-FILE
+           IF TRANSACTION-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "transaction.db      " TRANSACTION-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STATEMENT-FILE.
+
+       CLOSE-FILES.
+           CLOSE USER-DB-FILE.
+           CLOSE TRANSACTION-DB-FILE.
+           CLOSE STATEMENT-FILE.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "Statement for User ID: " WS-USER-ID
+               " (" USER-REC-NAME ") - " WS-ACCOUNT-TYPE
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "Period: " WS-START-DATE " to " WS-END-DATE
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE "------------------------------------------------------"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE "Date       Type            Amount     Balance"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       SCAN-TRANSACTIONS.
+           PERFORM UNTIL TRANSACTION-DB-FILE-STATUS = "10"
+               READ TRANSACTION-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CHECK-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-TRANSACTION.
+           IF TXN-USER-ID = WS-USER-ID
+               AND TXN-ACCOUNT-TYPE = WS-ACCOUNT-TYPE
+               IF TXN-DATE < WS-START-DATE
+                   MOVE TXN-RESULT-BALANCE TO WS-OPENING-BALANCE
+               ELSE
+                   IF TXN-DATE NOT > WS-END-DATE
+                       PERFORM WRITE-TRANSACTION-LINE
+                       MOVE TXN-RESULT-BALANCE TO WS-CLOSING-BALANCE
+                       ADD 1 TO WS-LINE-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-LINE.
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMOUNT
+           MOVE TXN-RESULT-BALANCE TO WS-DISPLAY-BALANCE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING TXN-DATE " " TXN-TYPE " "
+               WS-DISPLAY-AMOUNT " " WS-DISPLAY-BALANCE
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       WRITE-STATEMENT-FOOTER.
+           IF WS-LINE-COUNT = 0
+               MOVE WS-OPENING-BALANCE TO WS-CLOSING-BALANCE
+           END-IF
+           MOVE "------------------------------------------------------"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-OPENING-BALANCE TO WS-DISPLAY-BALANCE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "Opening balance: " WS-DISPLAY-BALANCE
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-CLOSING-BALANCE TO WS-DISPLAY-BALANCE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "Closing balance: " WS-DISPLAY-BALANCE
+               DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
