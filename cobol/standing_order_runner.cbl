@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDING_ORDER_RUNNER.
+
+      *> Nightly batch: scans standing_order.db for any active order
+      *> whose SO-NEXT-RUN-DATE has arrived and fires it using the same
+      *> debit/credit steps TRANSFER_MONEY uses interactively, then
+      *> rolls SO-NEXT-RUN-DATE forward by the order's frequency.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDER-FILE ASSIGN TO "standing_order.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SO-ORDER-ID
+               FILE STATUS IS STANDING-ORDER-FILE-STATUS.
+
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STANDING-ORDER-FILE.
+       COPY "standing_order_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 STANDING-ORDER-FILE-STATUS PIC XX.
+       01 BALANCE-DB-FILE-STATUS     PIC XX.
+       01 WS-TODAY-DATE               PIC 9(8).
+       01 WS-ORDER-OK                 PIC 9 VALUE 0.
+       01 WS-BALANCE-AFTER            PIC S9(10)V99.
+       01 WS-TXN-AMOUNT                PIC S9(10)V99.
+       01 WS-TXN-BALANCE               PIC S9(10)V99.
+       01 WS-TXN-TYPE                  PIC X(15) VALUE "STANDING-ORDER".
+       01 WS-ORDERS-RUN                PIC 9(6) VALUE 0.
+       01 WS-ORDERS-SKIPPED            PIC 9(6) VALUE 0.
+       01 WS-DATE-INT                  PIC 9(9).
+       01 WS-YEAR                      PIC 9(4).
+       01 WS-MONTH                     PIC 9(2).
+       01 WS-DAY                       PIC 9(2).
+       01 WS-MAX-DAY                   PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-ORDERS-RUN
+           MOVE 0 TO WS-ORDERS-SKIPPED
+           DISPLAY "-------------------------------"
+           DISPLAY "Standing order runner starting."
+           DISPLAY "-------------------------------"
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-ORDERS
+           PERFORM CLOSE-FILES
+           DISPLAY "Orders run:     " WS-ORDERS-RUN
+           DISPLAY "Orders skipped: " WS-ORDERS-SKIPPED
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O STANDING-ORDER-FILE
+           IF STANDING-ORDER-FILE-STATUS = "35"
+               OPEN OUTPUT STANDING-ORDER-FILE
+               CLOSE STANDING-ORDER-FILE
+               OPEN I-O STANDING-ORDER-FILE
+           END-IF
+           OPEN I-O BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE STANDING-ORDER-FILE.
+           CLOSE BALANCE-DB-FILE.
+
+       PROCESS-ORDERS.
+           PERFORM UNTIL STANDING-ORDER-FILE-STATUS = "10"
+               READ STANDING-ORDER-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM PROCESS-ONE-ORDER
+               END-READ
+           END-PERFORM.
+
+       PROCESS-ONE-ORDER.
+           IF SO-ACTIVE = "Y" AND SO-NEXT-RUN-DATE <= WS-TODAY-DATE
+               PERFORM EXECUTE-ORDER
+               IF WS-ORDER-OK = 1
+                   PERFORM ADVANCE-NEXT-RUN-DATE
+                   ADD 1 TO WS-ORDERS-RUN
+               ELSE
+                   ADD 1 TO WS-ORDERS-SKIPPED
+               END-IF
+               REWRITE STANDING-ORDER-RECORD
+           END-IF.
+
+       EXECUTE-ORDER.
+           MOVE 0 TO WS-ORDER-OK
+           MOVE SO-TO-ID TO BALANCE-REC-ID
+           MOVE SO-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                   DISPLAY "SKIPPED order " SO-ORDER-ID
+                       " - recipient " SO-TO-ID " not found"
+               NOT INVALID KEY
+                   PERFORM DEBIT-SENDER
+           END-READ.
+
+       DEBIT-SENDER.
+           MOVE SO-FROM-ID TO BALANCE-REC-ID
+           MOVE SO-FROM-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                   DISPLAY "SKIPPED order " SO-ORDER-ID
+                       " - sender " SO-FROM-ID " not found"
+               NOT INVALID KEY
+                   COMPUTE WS-BALANCE-AFTER =
+                       BALANCE-REC-BALANCE - SO-AMOUNT
+                   IF WS-BALANCE-AFTER >=
+                      (0 - BALANCE-REC-OVERDRAFT-LIMIT)
+                       MOVE WS-BALANCE-AFTER TO BALANCE-REC-BALANCE
+                       REWRITE BALANCE-DB-RECORD
+                       COMPUTE WS-TXN-AMOUNT = 0 - SO-AMOUNT
+                       MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                       CALL "LOG_TRANSACTION" USING SO-FROM-ID
+                           WS-TXN-TYPE WS-TXN-AMOUNT WS-TXN-BALANCE
+                           SO-FROM-ACCOUNT-TYPE
+                       PERFORM CREDIT-RECIPIENT
+                   ELSE
+                       DISPLAY "SKIPPED order " SO-ORDER-ID
+                           " - insufficient funds"
+                   END-IF
+           END-READ.
+
+       CREDIT-RECIPIENT.
+           MOVE SO-TO-ID TO BALANCE-REC-ID
+           MOVE SO-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               NOT INVALID KEY
+                   COMPUTE BALANCE-REC-BALANCE =
+                       BALANCE-REC-BALANCE + SO-AMOUNT
+                   REWRITE BALANCE-DB-RECORD
+                   MOVE SO-AMOUNT TO WS-TXN-AMOUNT
+                   MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                   CALL "LOG_TRANSACTION" USING SO-TO-ID
+                       WS-TXN-TYPE WS-TXN-AMOUNT WS-TXN-BALANCE
+                       SO-TO-ACCOUNT-TYPE
+                   MOVE 1 TO WS-ORDER-OK
+           END-READ.
+
+       ADVANCE-NEXT-RUN-DATE.
+           EVALUATE SO-FREQUENCY
+               WHEN "DAILY"
+                   COMPUTE WS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE) + 1
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO SO-NEXT-RUN-DATE
+               WHEN "WEEKLY"
+                   COMPUTE WS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE) + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO SO-NEXT-RUN-DATE
+               WHEN "MONTHLY"
+                   MOVE SO-NEXT-RUN-DATE(1:4) TO WS-YEAR
+                   MOVE SO-NEXT-RUN-DATE(5:2) TO WS-MONTH
+                   MOVE SO-NEXT-RUN-DATE(7:2) TO WS-DAY
+                   ADD 1 TO WS-MONTH
+                   IF WS-MONTH > 12
+                       MOVE 1 TO WS-MONTH
+                       ADD 1 TO WS-YEAR
+                   END-IF
+      *>           Clamp the day to the new month's last valid day
+      *>           (e.g. the 31st rolling into February) so the
+      *>           rebuilt date is never invalid.
+                   PERFORM COMPUTE-MAX-DAY
+                   IF WS-DAY > WS-MAX-DAY
+                       MOVE WS-MAX-DAY TO WS-DAY
+                   END-IF
+                   MOVE WS-YEAR TO SO-NEXT-RUN-DATE(1:4)
+                   MOVE WS-MONTH TO SO-NEXT-RUN-DATE(5:2)
+                   MOVE WS-DAY TO SO-NEXT-RUN-DATE(7:2)
+               WHEN OTHER
+                   COMPUTE WS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE) + 30
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO SO-NEXT-RUN-DATE
+           END-EVALUATE.
+
+      *> Last valid day of WS-YEAR/WS-MONTH, leap years included.
+       COMPUTE-MAX-DAY.
+           EVALUATE WS-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY
+               WHEN 2
+                   IF FUNCTION MOD(WS-YEAR, 400) = 0
+                      OR (FUNCTION MOD(WS-YEAR, 4) = 0
+                          AND FUNCTION MOD(WS-YEAR, 100) NOT = 0)
+                       MOVE 29 TO WS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-MAX-DAY
+           END-EVALUATE.
