@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD_JOINT_HOLDER.
+
+      *> Links a second (or later) USER-REC-ID to an existing balance
+      *> in ACCOUNT-HOLDERS-FILE, turning what ADD_USER opened as a
+      *> single-owner account into a joint one - e.g. a married couple
+      *> sharing one checking account - without changing
+      *> BALANCE-REC-ID/BALANCE-REC-KEY at all.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS         PIC XX.
+       01 BALANCE-DB-FILE-STATUS      PIC XX.
+       01 ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
+       01 WS-NEW-HOLDER-ID            PIC 9(10).
+       01 WS-BALANCE-OK               PIC 9 VALUE 0.
+       01 WS-HOLDER-USER-OK           PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "----------------------------------"
+           DISPLAY "Add joint holder to account"
+           DISPLAY "----------------------------------"
+           PERFORM OPEN-FILES
+           DISPLAY "Existing account's User ID: "
+           ACCEPT BALANCE-REC-ID
+           DISPLAY "Account type (CHECKING/SAVINGS): "
+           ACCEPT BALANCE-REC-ACCOUNT-TYPE
+           PERFORM VALIDATE-BALANCE
+           IF WS-BALANCE-OK = 1
+               DISPLAY "User ID to add as joint holder: "
+               ACCEPT WS-NEW-HOLDER-ID
+               PERFORM VALIDATE-HOLDER-USER
+               IF WS-HOLDER-USER-OK = 1
+                   PERFORM LINK-JOINT-HOLDER
+               END-IF
+           END-IF
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O ACCOUNT-HOLDERS-FILE
+           IF ACCOUNT-HOLDERS-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-HOLDERS-FILE
+               CLOSE ACCOUNT-HOLDERS-FILE
+               OPEN I-O ACCOUNT-HOLDERS-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE USER-DB-FILE.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE ACCOUNT-HOLDERS-FILE.
+
+       VALIDATE-BALANCE.
+           MOVE 0 TO WS-BALANCE-OK
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                   DISPLAY "ERROR: no such account."
+               NOT INVALID KEY
+                   MOVE 1 TO WS-BALANCE-OK
+           END-READ.
+
+       VALIDATE-HOLDER-USER.
+           MOVE 0 TO WS-HOLDER-USER-OK
+           MOVE WS-NEW-HOLDER-ID TO USER-REC-ID
+           READ USER-DB-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: no such user."
+               NOT INVALID KEY
+                   MOVE 1 TO WS-HOLDER-USER-OK
+           END-READ.
+
+       LINK-JOINT-HOLDER.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE WS-NEW-HOLDER-ID         TO AH-USER-ID
+           WRITE ACCOUNT-HOLDERS-RECORD
+               INVALID KEY
+                   DISPLAY "This user is already a holder "
+                       "of this account."
+               NOT INVALID KEY
+                   DISPLAY "User " WS-NEW-HOLDER-ID
+                       " added as a joint holder of account "
+                       BALANCE-REC-ID " (" BALANCE-REC-ACCOUNT-TYPE
+                       ")."
+           END-WRITE.
