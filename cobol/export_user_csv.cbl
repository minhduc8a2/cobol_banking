@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT_USER_CSV.
+
+      *> Reverse of IMPORT_USER_CSV: reads user.db sequentially and
+      *> writes it back out as CSV, so a clean extract can be handed
+      *> off without hand-copying console output. Writes to a
+      *> dedicated export file rather than user.csv itself, since
+      *> user.csv is the import program's own input file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "user_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(100).
+
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS PIC XX.
+       01 WS-ID-DISPLAY       PIC 9(10).
+       01 WS-NAME-LEN         PIC 9(2).
+       01 WS-EXPORT-COUNT     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-EXPORT-COUNT
+           DISPLAY "-------------------------"
+           DISPLAY "Exporting users to CSV..."
+           DISPLAY "-------------------------"
+           PERFORM OPEN-FILES
+           PERFORM WRITE-CSV-HEADER
+           PERFORM EXPORT-USERS
+           PERFORM CLOSE-FILES
+           DISPLAY "Users exported: " WS-EXPORT-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CSV-FILE.
+
+       CLOSE-FILES.
+           CLOSE USER-DB-FILE.
+           CLOSE CSV-FILE.
+
+       WRITE-CSV-HEADER.
+           MOVE "id,name,dob" TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       EXPORT-USERS.
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10"
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM WRITE-USER-CSV-LINE
+                       ADD 1 TO WS-EXPORT-COUNT
+               END-READ
+           END-PERFORM.
+
+       WRITE-USER-CSV-LINE.
+           MOVE USER-REC-ID TO WS-ID-DISPLAY
+           MOVE 30 TO WS-NAME-LEN
+           PERFORM VARYING WS-NAME-LEN FROM 30 BY -1
+               UNTIL WS-NAME-LEN = 1 OR
+               USER-REC-NAME(WS-NAME-LEN:1) NOT = SPACE
+           END-PERFORM
+           STRING WS-ID-DISPLAY               DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  USER-REC-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  USER-REC-DOB                DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
