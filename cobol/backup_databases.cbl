@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP_DATABASES.
+
+      *> Snapshots user.db and balance.db to timestamped indexed
+      *> files (e.g. "user_20260809.db") before the day's batch or
+      *> online processing begins, so a crash mid-write (say, during
+      *> one of TRANSFER_MONEY's REWRITEs) has something to restore
+      *> from. Copies record by record the same way YEAR_END_ARCHIVE
+      *> copies qualifying records into its dated archive files,
+      *> rather than a raw filesystem copy.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT USER-BACKUP-FILE ASSIGN TO WS-USER-BACKUP-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BKUSR-ID
+               FILE STATUS IS USER-BACKUP-FILE-STATUS.
+
+           SELECT BALANCE-BACKUP-FILE ASSIGN TO WS-BALANCE-BACKUP-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BKBAL-KEY
+               FILE STATUS IS BALANCE-BACKUP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       FD USER-BACKUP-FILE.
+       COPY "user_backup_record.cpy".
+
+       FD BALANCE-BACKUP-FILE.
+       COPY "balance_backup_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS         PIC XX.
+       01 BALANCE-DB-FILE-STATUS      PIC XX.
+       01 USER-BACKUP-FILE-STATUS     PIC XX.
+       01 BALANCE-BACKUP-FILE-STATUS  PIC XX.
+       01 WS-USER-BACKUP-NAME    PIC X(30).
+       01 WS-BALANCE-BACKUP-NAME PIC X(30).
+       01 WS-TODAY-DATE-RAW      PIC 9(8).
+       01 WS-USER-BACKED-UP      PIC 9(6) VALUE 0.
+       01 WS-BALANCE-BACKED-UP   PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-USER-BACKED-UP
+           MOVE 0 TO WS-BALANCE-BACKED-UP
+           DISPLAY "-----------------------------------"
+           DISPLAY "Backing up user.db and balance.db..."
+           DISPLAY "-----------------------------------"
+           PERFORM SET-BACKUP-FILE-NAMES
+           PERFORM OPEN-FILES
+           PERFORM BACKUP-USERS
+           PERFORM BACKUP-BALANCES
+           PERFORM CLOSE-FILES
+           DISPLAY "User records backed up:    " WS-USER-BACKED-UP
+           DISPLAY "Balance records backed up: " WS-BALANCE-BACKED-UP
+           DISPLAY "Snapshot files: " WS-USER-BACKUP-NAME
+               " " WS-BALANCE-BACKUP-NAME
+           GOBACK.
+
+       SET-BACKUP-FILE-NAMES.
+           ACCEPT WS-TODAY-DATE-RAW FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-USER-BACKUP-NAME
+           STRING "user_" WS-TODAY-DATE-RAW ".db"
+               DELIMITED BY SIZE INTO WS-USER-BACKUP-NAME
+           MOVE SPACES TO WS-BALANCE-BACKUP-NAME
+           STRING "balance_" WS-TODAY-DATE-RAW ".db"
+               DELIMITED BY SIZE INTO WS-BALANCE-BACKUP-NAME.
+
+       OPEN-FILES.
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT USER-BACKUP-FILE
+           OPEN OUTPUT BALANCE-BACKUP-FILE.
+
+       CLOSE-FILES.
+           CLOSE USER-DB-FILE.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE USER-BACKUP-FILE.
+           CLOSE BALANCE-BACKUP-FILE.
+
+       BACKUP-USERS.
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10"
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE USER-REC-ID      TO BKUSR-ID
+                       MOVE USER-REC-NAME    TO BKUSR-NAME
+                       MOVE USER-REC-DOB     TO BKUSR-DOB
+                       MOVE USER-REC-PIN     TO BKUSR-PIN
+                       MOVE USER-REC-EMAIL   TO BKUSR-EMAIL
+                       MOVE USER-REC-PHONE   TO BKUSR-PHONE
+                       MOVE USER-REC-ADDRESS TO BKUSR-ADDRESS
+                       WRITE USER-BACKUP-RECORD
+                       ADD 1 TO WS-USER-BACKED-UP
+               END-READ
+           END-PERFORM.
+
+       BACKUP-BALANCES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE BALANCE-REC-ID            TO BKBAL-ID
+                       MOVE BALANCE-REC-ACCOUNT-TYPE
+                           TO BKBAL-ACCOUNT-TYPE
+                       MOVE BALANCE-REC-BALANCE        TO BKBAL-BALANCE
+                       MOVE BALANCE-REC-OVERDRAFT-LIMIT
+                           TO BKBAL-OVERDRAFT-LIMIT
+                       MOVE BALANCE-REC-CURRENCY-CODE
+                           TO BKBAL-CURRENCY-CODE
+                       MOVE BALANCE-REC-DORMANT-FLAG
+                           TO BKBAL-DORMANT-FLAG
+                       WRITE BALANCE-BACKUP-RECORD
+                       ADD 1 TO WS-BALANCE-BACKED-UP
+               END-READ
+           END-PERFORM.
