@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG_TRANSACTION.
+
+      *> Shared ledger writer, CALLed by every program that changes
+      *> BALANCE-REC-BALANCE (ADD_USER, EDIT_USER, TRANSFER_MONEY, and
+      *> the batch programs) so there is always an audit trail of how
+      *> a balance got to where it is.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-DB-FILE ASSIGN TO "transaction.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS TRANSACTION-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-DB-FILE.
+           COPY "transaction_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 TRANSACTION-DB-FILE-STATUS PIC XX.
+       01 WS-NEXT-TXN-ID             PIC 9(10).
+       01 WS-SEQ-STATUS              PIC 9 VALUE 1.
+       01 WS-DATE-RAW                PIC 9(8).
+       01 WS-TIME-RAW                PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LK-USER-ID         PIC 9(10).
+       01 LK-TXN-TYPE        PIC X(15).
+       01 LK-AMOUNT          PIC S9(10)V99.
+       01 LK-RESULT-BALANCE  PIC S9(10)V99.
+       01 LK-ACCOUNT-TYPE    PIC X(10).
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-TXN-TYPE LK-AMOUNT
+                                 LK-RESULT-BALANCE LK-ACCOUNT-TYPE.
+           PERFORM WRITE-TRANSACTION-LOG.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O TRANSACTION-DB-FILE
+           IF TRANSACTION-DB-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-DB-FILE
+               CLOSE TRANSACTION-DB-FILE
+               OPEN I-O TRANSACTION-DB-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-DB-FILE.
+
+       WRITE-TRANSACTION-LOG.
+           CALL "GET_NEXT_SEQ" USING "TXN-ID              "
+                                      WS-NEXT-TXN-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate a transaction ID - "
+                   "entry not logged."
+               GO TO WRITE-TRANSACTION-LOG-EXIT
+           END-IF
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-RAW FROM TIME
+           PERFORM OPEN-FILES
+           MOVE WS-NEXT-TXN-ID  TO TXN-ID
+           MOVE WS-DATE-RAW(1:4) TO TXN-DATE(1:4)
+           MOVE "-"              TO TXN-DATE(5:1)
+           MOVE WS-DATE-RAW(5:2) TO TXN-DATE(6:2)
+           MOVE "-"              TO TXN-DATE(8:1)
+           MOVE WS-DATE-RAW(7:2) TO TXN-DATE(9:2)
+           MOVE WS-TIME-RAW(1:2) TO TXN-TIME(1:2)
+           MOVE ":"              TO TXN-TIME(3:1)
+           MOVE WS-TIME-RAW(3:2) TO TXN-TIME(4:2)
+           MOVE ":"              TO TXN-TIME(6:1)
+           MOVE WS-TIME-RAW(5:2) TO TXN-TIME(7:2)
+           MOVE LK-USER-ID        TO TXN-USER-ID
+           MOVE LK-TXN-TYPE       TO TXN-TYPE
+           MOVE LK-AMOUNT         TO TXN-AMOUNT
+           MOVE LK-RESULT-BALANCE TO TXN-RESULT-BALANCE
+           MOVE LK-ACCOUNT-TYPE   TO TXN-ACCOUNT-TYPE
+           WRITE TRANSACTION-DB-RECORD
+           PERFORM CLOSE-FILES.
+       WRITE-TRANSACTION-LOG-EXIT.
+           EXIT.
