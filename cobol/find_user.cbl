@@ -7,31 +7,38 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS USER-REC-ID
                FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(30).
-           05 USER-REC-DOB PIC X(10).
-           
+       COPY "user_record.cpy".
+
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
 
-       
        WORKING-STORAGE SECTION.
        01  USER-DB-FILE-STATUS PIC XX.
-
-
+       01  ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
+       01  WS-HOLDERS-AVAILABLE PIC 9 VALUE 0.
+       COPY "account_types.cpy".
+       01  WS-SEARCH-MODE      PIC X.
+       01  WS-NAME-SEARCH      PIC X(30).
+       01  WS-NAME-SEARCH-LEN  PIC 9(2).
+       01  WS-MATCH-COUNT      PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
            DISPLAY"----------------------"
@@ -43,24 +50,117 @@
        OPEN-FILES.
             OPEN INPUT USER-DB-FILE.
             OPEN INPUT BALANCE-DB-FILE.
+            MOVE 1 TO WS-HOLDERS-AVAILABLE
+            OPEN INPUT ACCOUNT-HOLDERS-FILE
+            IF ACCOUNT-HOLDERS-FILE-STATUS NOT = "00"
+                MOVE 0 TO WS-HOLDERS-AVAILABLE
+            END-IF.
        CLOSE-FILES.
             CLOSE BALANCE-DB-FILE.
+            IF WS-HOLDERS-AVAILABLE = 1
+                CLOSE ACCOUNT-HOLDERS-FILE
+            END-IF
             CLOSE USER-DB-FILE.
        FIND-USER.
+           DISPLAY "Search by [I]D or [N]ame: "
+           ACCEPT WS-SEARCH-MODE
            PERFORM OPEN-FILES.
+           IF WS-SEARCH-MODE = "N" OR WS-SEARCH-MODE = "n"
+               PERFORM FIND-USER-BY-NAME
+           ELSE
+               PERFORM FIND-USER-BY-ID
+           END-IF
+           PERFORM CLOSE-FILES.
+
+       FIND-USER-BY-ID.
            DISPLAY "Enter User ID: "
            ACCEPT USER-REC-ID.
            READ USER-DB-FILE
             INVALID KEY
-                 DISPLAY "‚ùåUser not found."
+                 DISPLAY "User not found."
             NOT INVALID KEY
+                 DISPLAY "User ID: " USER-REC-ID
+                 " Name: " USER-REC-NAME
+                 " DOB: " USER-REC-DOB
                  MOVE USER-REC-ID TO BALANCE-REC-ID
-                 READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
-                 NOT INVALID KEY
-                      DISPLAY "üë§ User ID: " USER-REC-ID
-                                 " üìõ Name: " USER-REC-NAME
-                                 " üìÖ DOB: " USER-REC-DOB
-                                 " üí∞ Balance: " BALANCE-REC-BALANCE
-                 END-READ
-           END-READ
-           PERFORM CLOSE-FILES.
+                 PERFORM SHOW-FOUND-BALANCE
+                    VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                    UNTIL ACCOUNT-TYPE-IDX > 2
+           END-READ.
+
+       FIND-USER-BY-NAME.
+           DISPLAY "Enter (partial) name: "
+           ACCEPT WS-NAME-SEARCH
+           MOVE 30 TO WS-NAME-SEARCH-LEN
+           PERFORM VARYING WS-NAME-SEARCH-LEN FROM 30 BY -1
+               UNTIL WS-NAME-SEARCH-LEN = 1 OR
+               WS-NAME-SEARCH(WS-NAME-SEARCH-LEN:1) NOT = SPACE
+           END-PERFORM
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10"
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CHECK-NAME-MATCH
+               END-READ
+           END-PERFORM
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "No users match that name."
+           END-IF.
+
+       CHECK-NAME-MATCH.
+           IF USER-REC-NAME(1:WS-NAME-SEARCH-LEN) =
+              WS-NAME-SEARCH(1:WS-NAME-SEARCH-LEN)
+               ADD 1 TO WS-MATCH-COUNT
+               DISPLAY "User ID: " USER-REC-ID
+                   " Name: " USER-REC-NAME
+                   " DOB: " USER-REC-DOB
+               MOVE USER-REC-ID TO BALANCE-REC-ID
+               PERFORM SHOW-FOUND-BALANCE
+                  VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                  UNTIL ACCOUNT-TYPE-IDX > 2
+           END-IF.
+
+       SHOW-FOUND-BALANCE.
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    DISPLAY "  Account: " BALANCE-REC-ACCOUNT-TYPE
+                        " Balance: " BALANCE-REC-BALANCE
+                    IF WS-HOLDERS-AVAILABLE = 1
+                        PERFORM SHOW-JOINT-HOLDERS
+                    END-IF
+           END-READ.
+
+      *> Lists every USER-REC-ID linked to this balance other than the
+      *> one already displayed above it, so a joint account shows all
+      *> of its owners instead of just the one FIND_USER matched on.
+       SHOW-JOINT-HOLDERS.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               IF AH-USER-ID NOT = USER-REC-ID
+                                   DISPLAY "    Joint holder: "
+                                       AH-USER-ID
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
