@@ -0,0 +1,11 @@
+      *>  Shared USER-DB-FILE record layout. COPY this instead of
+      *>  hand-rolling the fields so the width can never drift between
+      *>  programs again.
+       01 USER-DB-RECORD.
+           05 USER-REC-ID      PIC 9(10).
+           05 USER-REC-NAME    PIC X(30).
+           05 USER-REC-DOB     PIC X(10).
+           05 USER-REC-PIN     PIC 9(04).
+           05 USER-REC-EMAIL   PIC X(40).
+           05 USER-REC-PHONE   PIC X(15).
+           05 USER-REC-ADDRESS PIC X(50).
