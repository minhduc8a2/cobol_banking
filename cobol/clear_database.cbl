@@ -7,34 +7,43 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS USER-REC-ID.
-               
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(30).
-           05 USER-REC-DOB PIC X(10).
-           
+       COPY "user_record.cpy".
+
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
        WORKING-STORAGE SECTION.
        01 CONFIRMATION PIC X.
+       01 USER-DB-FILE-STATUS    PIC XX.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
        PROCEDURE DIVISION.
            PERFORM CLEAR_DATABASE.
            GOBACK.
 
        OPEN-FILES.
-            OPEN OUTPUT USER-DB-FILE.
-            OPEN OUTPUT BALANCE-DB-FILE.
+            OPEN OUTPUT USER-DB-FILE
+            IF USER-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "user.db             " USER-DB-FILE-STATUS
+                STOP RUN
+            END-IF
+            OPEN OUTPUT BALANCE-DB-FILE
+            IF BALANCE-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "balance.db          " BALANCE-DB-FILE-STATUS
+                STOP RUN
+            END-IF.
        CLOSE-FILES.
             CLOSE BALANCE-DB-FILE.
             CLOSE USER-DB-FILE.
