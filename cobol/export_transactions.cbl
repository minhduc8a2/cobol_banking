@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT_TRANSACTIONS.
+
+      *> Reads transaction.db sequentially and writes out the entries
+      *> for one USER-REC-ID within a date range as CSV, mirroring the
+      *> UNSTRING/MOVE pattern IMPORT_USER_CSV uses in reverse (the
+      *> same reverse relationship EXPORT_BALANCE_CSV already has with
+      *> IMPORT_BALANCE_CSV), so a customer's or the tax office's
+      *> interest-earned history can feed an external report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "transaction_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-DB-FILE ASSIGN TO "transaction.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS TRANSACTION-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(150).
+
+       FD TRANSACTION-DB-FILE.
+           COPY "transaction_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 TRANSACTION-DB-FILE-STATUS PIC XX.
+       01 WS-FILTER-USER-ID          PIC 9(10).
+       01 WS-FILTER-START-DATE       PIC X(10).
+       01 WS-FILTER-END-DATE         PIC X(10).
+       01 WS-ID-DISPLAY              PIC 9(10).
+       01 WS-AMOUNT-DISPLAY          PIC -9(10).99.
+       01 WS-BALANCE-DISPLAY         PIC -9(10).99.
+       01 WS-EXPORT-COUNT            PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-EXPORT-COUNT
+           DISPLAY "----------------------------------------"
+           DISPLAY "Exporting transaction history to CSV..."
+           DISPLAY "----------------------------------------"
+           DISPLAY "Enter User ID: "
+           ACCEPT WS-FILTER-USER-ID
+           DISPLAY "Enter start date (YYYY-MM-DD): "
+           ACCEPT WS-FILTER-START-DATE
+           DISPLAY "Enter end date (YYYY-MM-DD): "
+           ACCEPT WS-FILTER-END-DATE
+           PERFORM OPEN-FILES
+           PERFORM WRITE-CSV-HEADER
+           PERFORM EXPORT-TRANSACTIONS
+           PERFORM CLOSE-FILES
+           DISPLAY "Transactions exported: " WS-EXPORT-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TRANSACTION-DB-FILE
+           IF TRANSACTION-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "transaction.db      " TRANSACTION-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CSV-FILE.
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-DB-FILE.
+           CLOSE CSV-FILE.
+
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-RECORD
+           STRING "txn_id,date,time,user_id,account_type,type,"
+                  "amount,result_balance" DELIMITED BY SIZE
+               INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       EXPORT-TRANSACTIONS.
+           PERFORM UNTIL TRANSACTION-DB-FILE-STATUS = "10"
+               READ TRANSACTION-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF TXN-USER-ID = WS-FILTER-USER-ID
+                          AND TXN-DATE >= WS-FILTER-START-DATE
+                          AND TXN-DATE <= WS-FILTER-END-DATE
+                           PERFORM WRITE-TRANSACTION-CSV-LINE
+                           ADD 1 TO WS-EXPORT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-TRANSACTION-CSV-LINE.
+           MOVE TXN-AMOUNT         TO WS-AMOUNT-DISPLAY
+           MOVE TXN-RESULT-BALANCE TO WS-BALANCE-DISPLAY
+           MOVE TXN-USER-ID        TO WS-ID-DISPLAY
+           STRING TXN-ID                    DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  TXN-DATE                  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  TXN-TIME                  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-ID-DISPLAY             DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  TXN-ACCOUNT-TYPE          DELIMITED BY SPACE
+                  ","                       DELIMITED BY SIZE
+                  TXN-TYPE                  DELIMITED BY SPACE
+                  ","                       DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY         DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WS-BALANCE-DISPLAY        DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
