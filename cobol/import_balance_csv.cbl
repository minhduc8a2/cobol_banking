@@ -9,56 +9,129 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "balance_import_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CSV-FILE.
        01 CSV-RECORD PIC X(100).
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 REC-ID PIC 9(10).
-           05 REC-BALANCE PIC 9(10)V99.
+           COPY "balance_record.cpy".
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(150).
 
        WORKING-STORAGE SECTION.
-       01 WS-ID         PIC 9(10).
+       01 WS-ID         PIC X(10).
        01 WS-BALANCE       PIC X(50).
        01  EOF PIC 9 VALUE 0.
+       01  WS-ADDED-COUNT   PIC 9(6) VALUE 0.
+       01  WS-UPDATED-COUNT PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+       01  WS-LINE-VALID     PIC 9 VALUE 1.
+       01  WS-REJECT-REASON  PIC X(40).
+       01  BALANCE-DB-FILE-STATUS PIC XX.
+       01  WS-NEW-BALANCE-AMOUNT  PIC S9(10)V99.
 
        PROCEDURE DIVISION.
            PERFORM READ-FILE.
            GOBACK.
 
        READ-FILE.
+           MOVE 0 TO EOF.
+           MOVE 0 TO WS-ADDED-COUNT.
+           MOVE 0 TO WS-UPDATED-COUNT.
+           MOVE 0 TO WS-REJECTED-COUNT.
            OPEN INPUT CSV-FILE.
       *    Ignore first line
-           READ CSV-FILE INTO CSV-RECORD 
+           READ CSV-FILE INTO CSV-RECORD
            END-READ.
       *    /////
            OPEN I-O BALANCE-DB-FILE.
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE.
            PERFORM UNTIL EOF = 1
                READ CSV-FILE INTO CSV-RECORD
                    AT END MOVE 1 TO EOF
-                   NOT AT END 
+                   NOT AT END
                        UNSTRING CSV-RECORD DELIMITED BY ','
                            INTO WS-ID, WS-BALANCE
-      *                DISPLAY WS-ID '-' WS-BALANCE    
-                       MOVE WS-ID TO REC-ID
-                       MOVE WS-BALANCE TO REC-BALANCE
-                       WRITE BALANCE-DB-RECORD
-                           INVALID KEY
-                               DISPLAY "‚ùå Balance ID exists: " WS-ID
-                           NOT INVALID KEY
-                            DISPLAY "[ADDED] üí∞ Balance ID: " REC-ID
-                                         " üíµ Balance: " REC-BALANCE
-                        END-WRITE
+                       PERFORM VALIDATE-CSV-LINE
+                       IF WS-LINE-VALID = 1
+                           MOVE FUNCTION NUMVAL(WS-ID) TO
+                               BALANCE-REC-ID
+                           MOVE "CHECKING" TO
+                               BALANCE-REC-ACCOUNT-TYPE
+                           MOVE FUNCTION NUMVAL(WS-BALANCE)
+                               TO BALANCE-REC-BALANCE
+                           WRITE BALANCE-DB-RECORD
+                               INVALID KEY
+      *>                         Preserve the existing overdraft
+      *>                         limit, currency code and dormant
+      *>                         flag - only the balance itself
+      *>                         comes from the CSV.
+                                   MOVE BALANCE-REC-BALANCE TO
+                                       WS-NEW-BALANCE-AMOUNT
+                                   READ BALANCE-DB-FILE
+                                       KEY IS BALANCE-REC-KEY
+                                       INVALID KEY
+                                           CONTINUE
+                                       NOT INVALID KEY
+                                           CONTINUE
+                                   END-READ
+                                   MOVE WS-NEW-BALANCE-AMOUNT TO
+                                       BALANCE-REC-BALANCE
+                                   REWRITE BALANCE-DB-RECORD
+                                   DISPLAY "[UPDATED] Balance ID: "
+                                       BALANCE-REC-ID " Balance: "
+                                       BALANCE-REC-BALANCE
+                                   ADD 1 TO WS-UPDATED-COUNT
+                               NOT INVALID KEY
+                                   DISPLAY "[ADDED] Balance ID: "
+                                       BALANCE-REC-ID " Balance: "
+                                       BALANCE-REC-BALANCE
+                                   ADD 1 TO WS-ADDED-COUNT
+                            END-WRITE
+                       ELSE
+                           PERFORM WRITE-REJECT-LINE
+                       END-IF
                 END-READ
 
-                   
            END-PERFORM.
            CLOSE BALANCE-DB-FILE.
            CLOSE CSV-FILE.
-      
-           
+           CLOSE REJECT-FILE.
+           DISPLAY "Balances added: " WS-ADDED-COUNT
+               " updated: " WS-UPDATED-COUNT
+               " rejected: " WS-REJECTED-COUNT.
+
+      *> Rejects a CSV line rather than writing garbage to balance.db:
+      *> a non-numeric or blank ID, or a non-numeric or blank balance
+      *> field, are logged instead of imported.
+       VALIDATE-CSV-LINE.
+           MOVE 1 TO WS-LINE-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-ID = SPACES OR FUNCTION TEST-NUMVAL(WS-ID) NOT = 0
+               MOVE 0 TO WS-LINE-VALID
+               MOVE "INVALID ID" TO WS-REJECT-REASON
+           ELSE IF WS-BALANCE = SPACES OR
+                   FUNCTION TEST-NUMVAL(WS-BALANCE) NOT = 0
+               MOVE 0 TO WS-LINE-VALID
+               MOVE "INVALID BALANCE" TO WS-REJECT-REASON
+           END-IF.
 
-       
+       WRITE-REJECT-LINE.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE SPACES TO REJECT-LINE
+           STRING WS-REJECT-REASON DELIMITED BY SPACE
+               ": " DELIMITED BY SIZE
+               CSV-RECORD DELIMITED BY SIZE
+               INTO REJECT-LINE
+           WRITE REJECT-LINE
+           DISPLAY "[REJECTED] " REJECT-LINE.
