@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE_DISTRIBUTION.
+
+      *> Reporting batch: buckets every balance.db row into a fixed
+      *> set of balance ranges so management can see how account
+      *> balances are distributed across the portfolio.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT DISTRIBUTION-REPORT-FILE
+               ASSIGN TO "balance_distribution_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+           COPY "balance_record.cpy".
+
+       FD DISTRIBUTION-REPORT-FILE.
+       01 DISTRIBUTION-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
+
+      *> Balance-range buckets, upper bound inclusive; the last bucket
+      *> (999999999.99) catches everything above the prior bound.
+       01 BUCKET-LIST.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "Negative".
+               10 FILLER PIC S9(10)V99 VALUE -0.01.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "Zero".
+               10 FILLER PIC S9(10)V99 VALUE 0.00.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "0.01 - 1,000".
+               10 FILLER PIC S9(10)V99 VALUE 1000.00.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "1,000.01 - 5,000".
+               10 FILLER PIC S9(10)V99 VALUE 5000.00.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "5,000.01 - 10,000".
+               10 FILLER PIC S9(10)V99 VALUE 10000.00.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "10,000.01 - 50,000".
+               10 FILLER PIC S9(10)V99 VALUE 50000.00.
+           05 FILLER.
+               10 FILLER PIC X(20) VALUE "Over 50,000".
+               10 FILLER PIC S9(10)V99 VALUE 999999999.99.
+       01 BUCKET-TABLE REDEFINES BUCKET-LIST.
+           05 BUCKET-ENTRY OCCURS 7 TIMES.
+               10 BUCKET-LABEL      PIC X(20).
+               10 BUCKET-UPPER-BOUND PIC S9(10)V99.
+       01 BUCKET-COUNTS.
+           05 BUCKET-COUNT OCCURS 7 TIMES PIC 9(6) VALUE 0.
+       01 BUCKET-TOTALS.
+           05 BUCKET-TOTAL OCCURS 7 TIMES PIC S9(12)V99 VALUE 0.
+
+       01 WS-BUCKET-IDX      PIC 9(2).
+       01 WS-TOTAL-ACCOUNTS  PIC 9(6) VALUE 0.
+       01 WS-DISPLAY-TOTAL   PIC -9(10).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-TOTAL-ACCOUNTS
+           INITIALIZE BUCKET-COUNTS
+           INITIALIZE BUCKET-TOTALS
+           DISPLAY "----------------------------------"
+           DISPLAY "Balance distribution report running."
+           DISPLAY "----------------------------------"
+           PERFORM OPEN-FILES
+           PERFORM BUILD-DISTRIBUTION
+           PERFORM WRITE-DISTRIBUTION-REPORT
+           PERFORM CLOSE-FILES
+           DISPLAY "Report written to balance_distribution_report.txt"
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DISTRIBUTION-REPORT-FILE.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE DISTRIBUTION-REPORT-FILE.
+
+       BUILD-DISTRIBUTION.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CLASSIFY-ONE-BALANCE
+               END-READ
+           END-PERFORM.
+
+       CLASSIFY-ONE-BALANCE.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           MOVE 1 TO WS-BUCKET-IDX
+           PERFORM FIND-BUCKET-INDEX
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > 7
+                  OR BALANCE-REC-BALANCE <=
+                     BUCKET-UPPER-BOUND(WS-BUCKET-IDX)
+           IF WS-BUCKET-IDX > 7
+               MOVE 7 TO WS-BUCKET-IDX
+           END-IF
+           ADD 1 TO BUCKET-COUNT(WS-BUCKET-IDX)
+           ADD BALANCE-REC-BALANCE TO BUCKET-TOTAL(WS-BUCKET-IDX).
+
+       FIND-BUCKET-INDEX.
+           CONTINUE.
+
+       WRITE-DISTRIBUTION-REPORT.
+           MOVE SPACES TO DISTRIBUTION-REPORT-LINE
+           STRING "Balance Distribution Report - "
+               WS-TOTAL-ACCOUNTS " account(s)"
+               DELIMITED BY SIZE INTO DISTRIBUTION-REPORT-LINE
+           WRITE DISTRIBUTION-REPORT-LINE
+           DISPLAY DISTRIBUTION-REPORT-LINE
+           MOVE "Range                 Count      Total"
+               TO DISTRIBUTION-REPORT-LINE
+           WRITE DISTRIBUTION-REPORT-LINE
+           DISPLAY DISTRIBUTION-REPORT-LINE
+           PERFORM WRITE-ONE-BUCKET-LINE
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > 7.
+
+       WRITE-ONE-BUCKET-LINE.
+           MOVE BUCKET-TOTAL(WS-BUCKET-IDX) TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO DISTRIBUTION-REPORT-LINE
+           STRING BUCKET-LABEL(WS-BUCKET-IDX) " "
+               BUCKET-COUNT(WS-BUCKET-IDX) "  " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO DISTRIBUTION-REPORT-LINE
+           WRITE DISTRIBUTION-REPORT-LINE
+           DISPLAY DISTRIBUTION-REPORT-LINE.
