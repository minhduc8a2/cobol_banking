@@ -0,0 +1,13 @@
+      *>  Shared layout for CHANGE-HISTORY-FILE: a field-level audit
+      *>  trail of every edit EDIT_USER makes, so a disputed name/DOB/
+      *>  balance change can be traced back to who changed what and
+      *>  when.
+       01 CHANGE-HISTORY-RECORD.
+           05 CH-ID          PIC 9(10).
+           05 CH-DATE        PIC X(10).
+           05 CH-TIME        PIC X(8).
+           05 CH-USER-ID     PIC 9(10).
+           05 CH-FIELD-NAME  PIC X(20).
+           05 CH-OLD-VALUE   PIC X(50).
+           05 CH-NEW-VALUE   PIC X(50).
+           05 CH-OPERATOR    PIC 9(10).
