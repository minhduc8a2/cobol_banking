@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR_END_ARCHIVE.
+
+      *> Year-end batch: moves closed-out customers off the live
+      *> files so day-to-day lookups in user.db/balance.db stay fast.
+      *> A user qualifies once every account they hold is either
+      *> already gone (auto-closed by DORMANT_SWEEP) or still on file
+      *> but flagged BALANCE-REC-DORMANT-FLAG = "Y" - the closest thing
+      *> this system has to a soft-delete marker. Qualifying
+      *> USER-DB-RECORD/BALANCE-DB-RECORD pairs are copied into this
+      *> year's dated archive files and removed from the live ones.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT YE-USER-ARCHIVE-FILE ASSIGN TO WS-USER-ARCHIVE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ARCH-ID
+               FILE STATUS IS YE-USER-ARCHIVE-FILE-STATUS.
+
+           SELECT YE-BALANCE-ARCHIVE-FILE
+               ASSIGN TO WS-BALANCE-ARCHIVE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ARCH-BAL-ID
+               FILE STATUS IS YE-BALANCE-ARCHIVE-FILE-STATUS.
+
+           SELECT YEAR-END-REPORT-FILE
+               ASSIGN TO "year_end_archive_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       FD YE-USER-ARCHIVE-FILE.
+       COPY "user_archive_record.cpy".
+
+       FD YE-BALANCE-ARCHIVE-FILE.
+       COPY "balance_archive_record.cpy".
+
+       FD YEAR-END-REPORT-FILE.
+       01 YEAR-END-REPORT-LINE PIC X(80).
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS            PIC XX.
+       01 BALANCE-DB-FILE-STATUS         PIC XX.
+       01 YE-USER-ARCHIVE-FILE-STATUS    PIC XX.
+       01 YE-BALANCE-ARCHIVE-FILE-STATUS PIC XX.
+       COPY "account_types.cpy".
+       01 WS-USER-ARCHIVE-NAME    PIC X(30).
+       01 WS-BALANCE-ARCHIVE-NAME PIC X(30).
+       01 WS-ARCHIVE-YEAR         PIC 9(4).
+       01 WS-TODAY-DATE-RAW       PIC 9(8).
+       01 WS-TODAY-TIME-RAW       PIC 9(8).
+       01 WS-ARCHIVED-DATE        PIC X(10).
+       01 WS-ARCHIVED-TIME        PIC X(8).
+       01 WS-NEXT-ARCH-ID         PIC 9(10).
+       01 WS-NEXT-BAL-ARCH-ID     PIC 9(10).
+       01 WS-SEQ-STATUS           PIC 9 VALUE 1.
+       01 WS-ARCHIVE-OK           PIC 9 VALUE 1.
+       01 WS-BALANCES-LEFT        PIC 9 VALUE 0.
+       01 WS-ALL-DORMANT          PIC 9 VALUE 1.
+       01 WS-USER-QUALIFIES       PIC 9 VALUE 0.
+       01 WS-ARCHIVED-COUNT       PIC 9(6) VALUE 0.
+       01 WS-SCANNED-COUNT        PIC 9(6) VALUE 0.
+       01 ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
+       01 WS-OTHER-HOLDERS-COUNT      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-ARCHIVED-COUNT
+           MOVE 0 TO WS-SCANNED-COUNT
+           DISPLAY "-------------------------------"
+           DISPLAY "Year-end archive run starting."
+           DISPLAY "-------------------------------"
+           PERFORM SET-ARCHIVE-FILE-NAMES
+           PERFORM OPEN-FILES
+           PERFORM SWEEP-USERS
+           PERFORM CLOSE-FILES
+           DISPLAY "Users scanned:  " WS-SCANNED-COUNT
+           DISPLAY "Users archived: " WS-ARCHIVED-COUNT
+           GOBACK.
+
+       SET-ARCHIVE-FILE-NAMES.
+           ACCEPT WS-TODAY-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-TODAY-TIME-RAW FROM TIME
+           MOVE WS-TODAY-DATE-RAW(1:4) TO WS-ARCHIVE-YEAR
+           MOVE SPACES TO WS-USER-ARCHIVE-NAME
+           STRING "user_archive_" WS-ARCHIVE-YEAR ".db"
+               DELIMITED BY SIZE INTO WS-USER-ARCHIVE-NAME
+           MOVE SPACES TO WS-BALANCE-ARCHIVE-NAME
+           STRING "balance_archive_" WS-ARCHIVE-YEAR ".db"
+               DELIMITED BY SIZE INTO WS-BALANCE-ARCHIVE-NAME
+           MOVE WS-TODAY-DATE-RAW(1:4) TO WS-ARCHIVED-DATE(1:4)
+           MOVE "-"                    TO WS-ARCHIVED-DATE(5:1)
+           MOVE WS-TODAY-DATE-RAW(5:2) TO WS-ARCHIVED-DATE(6:2)
+           MOVE "-"                    TO WS-ARCHIVED-DATE(8:1)
+           MOVE WS-TODAY-DATE-RAW(7:2) TO WS-ARCHIVED-DATE(9:2)
+           MOVE WS-TODAY-TIME-RAW(1:2) TO WS-ARCHIVED-TIME(1:2)
+           MOVE ":"                    TO WS-ARCHIVED-TIME(3:1)
+           MOVE WS-TODAY-TIME-RAW(3:2) TO WS-ARCHIVED-TIME(4:2)
+           MOVE ":"                    TO WS-ARCHIVED-TIME(6:1)
+           MOVE WS-TODAY-TIME-RAW(5:2) TO WS-ARCHIVED-TIME(7:2).
+
+       OPEN-FILES.
+           OPEN I-O USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT YEAR-END-REPORT-FILE
+           OPEN I-O ACCOUNT-HOLDERS-FILE
+           IF ACCOUNT-HOLDERS-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-HOLDERS-FILE
+               CLOSE ACCOUNT-HOLDERS-FILE
+               OPEN I-O ACCOUNT-HOLDERS-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE ACCOUNT-HOLDERS-FILE.
+           CLOSE USER-DB-FILE.
+           CLOSE YEAR-END-REPORT-FILE.
+
+       SWEEP-USERS.
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10"
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-SCANNED-COUNT
+                       PERFORM CHECK-ONE-USER
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-USER.
+           MOVE 0 TO WS-BALANCES-LEFT
+           MOVE 1 TO WS-ALL-DORMANT
+           PERFORM CHECK-USER-BALANCES
+               VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+               UNTIL ACCOUNT-TYPE-IDX > 2
+           IF WS-BALANCES-LEFT = 0
+               MOVE 0 TO WS-ALL-DORMANT
+           END-IF
+           MOVE WS-ALL-DORMANT TO WS-USER-QUALIFIES
+           IF WS-USER-QUALIFIES = 1
+               PERFORM ARCHIVE-ONE-USER
+               IF WS-ARCHIVE-OK = 1
+                   PERFORM REMOVE-USER-BALANCES
+                       VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                       UNTIL ACCOUNT-TYPE-IDX > 2
+                   DELETE USER-DB-FILE
+                   ADD 1 TO WS-ARCHIVED-COUNT
+                   MOVE SPACES TO YEAR-END-REPORT-LINE
+                   STRING "ARCHIVED: User " USER-REC-ID
+                       DELIMITED BY SIZE INTO YEAR-END-REPORT-LINE
+                   WRITE YEAR-END-REPORT-LINE
+                   DISPLAY YEAR-END-REPORT-LINE
+               END-IF
+           END-IF.
+
+       CHECK-USER-BALANCES.
+           MOVE USER-REC-ID TO BALANCE-REC-ID
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    ADD 1 TO WS-BALANCES-LEFT
+                    IF BALANCE-REC-DORMANT-FLAG NOT = "Y"
+                        MOVE 0 TO WS-ALL-DORMANT
+                    END-IF
+           END-READ.
+
+       REMOVE-USER-BALANCES.
+           MOVE USER-REC-ID TO BALANCE-REC-ID
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    PERFORM CHECK-OTHER-HOLDERS
+                    IF WS-OTHER-HOLDERS-COUNT > 0
+                       DISPLAY "Account " BALANCE-REC-ACCOUNT-TYPE
+                           " for User " USER-REC-ID
+                           " is jointly held by "
+                           WS-OTHER-HOLDERS-COUNT
+                           " other user(s) - balance not archived."
+                    ELSE
+                       PERFORM ARCHIVE-ONE-BALANCE
+                       IF WS-ARCHIVE-OK = 1
+                           DELETE BALANCE-DB-FILE
+                           PERFORM DELETE-ACCOUNT-HOLDER-ROWS
+                       END-IF
+                    END-IF
+           END-READ.
+
+      *> A balance can be linked to more than one USER-REC-ID via
+      *> ADD_JOINT_HOLDER - counts holders on this balance other than
+      *> the user being archived, so archiving one joint owner doesn't
+      *> silently pull the shared account out from under the rest.
+       CHECK-OTHER-HOLDERS.
+           MOVE 0                        TO WS-OTHER-HOLDERS-COUNT
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               IF AH-USER-ID NOT = USER-REC-ID
+                                   ADD 1 TO WS-OTHER-HOLDERS-COUNT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+      *> Removes every ACCOUNT-HOLDERS-FILE row for this balance (the
+      *> primary owner's row ADD_USER wrote plus any joint holders
+      *> ADD_JOINT_HOLDER added) so an archived account doesn't leave
+      *> orphaned holder links behind.
+       DELETE-ACCOUNT-HOLDER-ROWS.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               DELETE ACCOUNT-HOLDERS-FILE
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       ARCHIVE-ONE-USER.
+           MOVE 1 TO WS-ARCHIVE-OK
+           CALL "GET_NEXT_SEQ" USING "USER-ARCHIVE-ID     "
+                                      WS-NEXT-ARCH-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate an archive ID - "
+                   "user not archived this pass."
+               MOVE 0 TO WS-ARCHIVE-OK
+               GO TO ARCHIVE-ONE-USER-EXIT
+           END-IF
+           OPEN I-O YE-USER-ARCHIVE-FILE
+           IF YE-USER-ARCHIVE-FILE-STATUS = "35"
+               OPEN OUTPUT YE-USER-ARCHIVE-FILE
+               CLOSE YE-USER-ARCHIVE-FILE
+               OPEN I-O YE-USER-ARCHIVE-FILE
+           END-IF
+           MOVE WS-NEXT-ARCH-ID  TO ARCH-ID
+           MOVE USER-REC-ID      TO ARCH-USER-ID
+           MOVE USER-REC-NAME    TO ARCH-USER-NAME
+           MOVE USER-REC-DOB     TO ARCH-USER-DOB
+           MOVE USER-REC-PIN     TO ARCH-USER-PIN
+           MOVE WS-ARCHIVED-DATE TO ARCH-DELETED-DATE
+           MOVE WS-ARCHIVED-TIME TO ARCH-DELETED-TIME
+           WRITE USER-ARCHIVE-RECORD
+           CLOSE YE-USER-ARCHIVE-FILE.
+       ARCHIVE-ONE-USER-EXIT.
+           EXIT.
+
+       ARCHIVE-ONE-BALANCE.
+           MOVE 1 TO WS-ARCHIVE-OK
+           CALL "GET_NEXT_SEQ" USING "BALANCE-ARCHIVE-ID  "
+                                      WS-NEXT-BAL-ARCH-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate an archive ID - "
+                   "balance not archived this pass."
+               MOVE 0 TO WS-ARCHIVE-OK
+               GO TO ARCHIVE-ONE-BALANCE-EXIT
+           END-IF
+           OPEN I-O YE-BALANCE-ARCHIVE-FILE
+           IF YE-BALANCE-ARCHIVE-FILE-STATUS = "35"
+               OPEN OUTPUT YE-BALANCE-ARCHIVE-FILE
+               CLOSE YE-BALANCE-ARCHIVE-FILE
+               OPEN I-O YE-BALANCE-ARCHIVE-FILE
+           END-IF
+           MOVE WS-NEXT-BAL-ARCH-ID       TO ARCH-BAL-ID
+           MOVE BALANCE-REC-ID            TO ARCH-BAL-USER-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE  TO ARCH-BAL-ACCOUNT-TYPE
+           MOVE BALANCE-REC-BALANCE       TO ARCH-BAL-BALANCE
+           MOVE BALANCE-REC-OVERDRAFT-LIMIT
+               TO ARCH-BAL-OVERDRAFT-LIMIT
+           MOVE BALANCE-REC-CURRENCY-CODE TO ARCH-BAL-CURRENCY-CODE
+           MOVE WS-ARCHIVED-DATE          TO ARCH-BAL-DELETED-DATE
+           MOVE WS-ARCHIVED-TIME          TO ARCH-BAL-DELETED-TIME
+           WRITE BALANCE-ARCHIVE-RECORD
+           CLOSE YE-BALANCE-ARCHIVE-FILE.
+       ARCHIVE-ONE-BALANCE-EXIT.
+           EXIT.
