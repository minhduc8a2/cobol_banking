@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG_CHANGE_HISTORY.
+
+      *> Shared change-history writer, CALLed by EDIT_USER for every
+      *> field it REWRITEs, so there is always an audit trail of who
+      *> changed what and when.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHANGE-HISTORY-FILE ASSIGN TO "change_history.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CH-ID
+               FILE STATUS IS CHANGE-HISTORY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHANGE-HISTORY-FILE.
+           COPY "change_history_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 CHANGE-HISTORY-FILE-STATUS PIC XX.
+       01 WS-NEXT-CH-ID              PIC 9(10).
+       01 WS-SEQ-STATUS              PIC 9 VALUE 1.
+       01 WS-DATE-RAW                PIC 9(8).
+       01 WS-TIME-RAW                PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LK-USER-ID     PIC 9(10).
+       01 LK-FIELD-NAME  PIC X(20).
+       01 LK-OLD-VALUE   PIC X(50).
+       01 LK-NEW-VALUE   PIC X(50).
+       01 LK-OPERATOR    PIC 9(10).
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-FIELD-NAME LK-OLD-VALUE
+                                 LK-NEW-VALUE LK-OPERATOR.
+           PERFORM WRITE-CHANGE-HISTORY.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O CHANGE-HISTORY-FILE
+           IF CHANGE-HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT CHANGE-HISTORY-FILE
+               CLOSE CHANGE-HISTORY-FILE
+               OPEN I-O CHANGE-HISTORY-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CHANGE-HISTORY-FILE.
+
+       WRITE-CHANGE-HISTORY.
+           CALL "GET_NEXT_SEQ" USING "CHANGE-HISTORY-ID   "
+                                      WS-NEXT-CH-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate a change-history ID - "
+                   "entry not logged."
+               GO TO WRITE-CHANGE-HISTORY-EXIT
+           END-IF
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-RAW FROM TIME
+           PERFORM OPEN-FILES
+           MOVE WS-NEXT-CH-ID    TO CH-ID
+           MOVE WS-DATE-RAW(1:4) TO CH-DATE(1:4)
+           MOVE "-"              TO CH-DATE(5:1)
+           MOVE WS-DATE-RAW(5:2) TO CH-DATE(6:2)
+           MOVE "-"              TO CH-DATE(8:1)
+           MOVE WS-DATE-RAW(7:2) TO CH-DATE(9:2)
+           MOVE WS-TIME-RAW(1:2) TO CH-TIME(1:2)
+           MOVE ":"              TO CH-TIME(3:1)
+           MOVE WS-TIME-RAW(3:2) TO CH-TIME(4:2)
+           MOVE ":"              TO CH-TIME(6:1)
+           MOVE WS-TIME-RAW(5:2) TO CH-TIME(7:2)
+           MOVE LK-USER-ID       TO CH-USER-ID
+           MOVE LK-FIELD-NAME    TO CH-FIELD-NAME
+           MOVE LK-OLD-VALUE     TO CH-OLD-VALUE
+           MOVE LK-NEW-VALUE     TO CH-NEW-VALUE
+           MOVE LK-OPERATOR      TO CH-OPERATOR
+           WRITE CHANGE-HISTORY-RECORD
+           PERFORM CLOSE-FILES.
+       WRITE-CHANGE-HISTORY-EXIT.
+           EXIT.
