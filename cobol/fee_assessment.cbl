@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEE_ASSESSMENT.
+
+      *> Monthly batch: charges a flat maintenance fee to every account
+      *> and an additional overdraft fee to any account below zero.
+      *> Companion to INTEREST_POSTING, which credits positive balances
+      *> - this program is what actually makes carrying an overdraft
+      *> cost something.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+           COPY "balance_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
+       01 WS-MONTHLY-FEE         PIC 9(10)V99 VALUE 5.00.
+       01 WS-OVERDRAFT-FEE       PIC 9(10)V99 VALUE 35.00.
+       01 WS-TXN-TYPE            PIC X(15) VALUE "FEE".
+       01 WS-TOTAL-FEE           PIC S9(10)V99.
+       01 WS-NEW-BALANCE         PIC S9(10)V99.
+       01 WS-TXN-AMOUNT          PIC S9(10)V99.
+       01 WS-ACCOUNTS-CHARGED    PIC 9(6) VALUE 0.
+       01 WS-OVERDRAWN-CHARGED   PIC 9(6) VALUE 0.
+       01 WS-TOTAL-FEES-CHARGED  PIC S9(10)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-ACCOUNTS-CHARGED
+           MOVE 0 TO WS-OVERDRAWN-CHARGED
+           MOVE 0 TO WS-TOTAL-FEES-CHARGED
+           DISPLAY "----------------------------"
+           DISPLAY "Fee assessment is running."
+           DISPLAY "----------------------------"
+           PERFORM OPEN-FILES
+           PERFORM ASSESS-FEES
+           PERFORM CLOSE-FILES
+           DISPLAY "Accounts charged: " WS-ACCOUNTS-CHARGED
+           DISPLAY "Accounts charged an overdraft fee: "
+               WS-OVERDRAWN-CHARGED
+           DISPLAY "Total fees charged: " WS-TOTAL-FEES-CHARGED
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+
+       ASSESS-FEES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CHARGE-FEES-ON-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+       CHARGE-FEES-ON-ACCOUNT.
+           MOVE WS-MONTHLY-FEE TO WS-TOTAL-FEE
+           IF BALANCE-REC-BALANCE < 0
+               ADD WS-OVERDRAFT-FEE TO WS-TOTAL-FEE
+               ADD 1 TO WS-OVERDRAWN-CHARGED
+           END-IF
+           COMPUTE WS-NEW-BALANCE =
+               BALANCE-REC-BALANCE - WS-TOTAL-FEE
+           MOVE WS-NEW-BALANCE TO BALANCE-REC-BALANCE
+           REWRITE BALANCE-DB-RECORD
+           ADD 1 TO WS-ACCOUNTS-CHARGED
+           ADD WS-TOTAL-FEE TO WS-TOTAL-FEES-CHARGED
+           COMPUTE WS-TXN-AMOUNT = 0 - WS-TOTAL-FEE
+           CALL "LOG_TRANSACTION" USING BALANCE-REC-ID
+               WS-TXN-TYPE WS-TXN-AMOUNT BALANCE-REC-BALANCE
+               BALANCE-REC-ACCOUNT-TYPE.
