@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE_DATABASE.
+
+      *> Data-integrity sweep: walks user.db looking for users with no
+      *> matching balance record, then walks balance.db looking for
+      *> balance records with no owning user, so orphans introduced by
+      *> data drift get caught before they show up on a statement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-DB-FILE.
+       COPY "user_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-DB-FILE-STATUS      PIC XX.
+       01 BALANCE-DB-FILE-STATUS   PIC XX.
+       COPY "account_types.cpy".
+       01 WS-USER-HAS-BALANCE      PIC 9 VALUE 0.
+       01 WS-ORPHAN-USER-COUNT     PIC 9(6) VALUE 0.
+       01 WS-ORPHAN-BALANCE-COUNT  PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-ORPHAN-USER-COUNT
+           MOVE 0 TO WS-ORPHAN-BALANCE-COUNT
+           DISPLAY "----------------------------"
+           DISPLAY "Database validation running."
+           DISPLAY "----------------------------"
+           PERFORM OPEN-FILES
+           PERFORM CHECK-USERS-FOR-BALANCES
+           CLOSE BALANCE-DB-FILE
+           OPEN INPUT BALANCE-DB-FILE
+           PERFORM CHECK-BALANCES-FOR-USERS
+           PERFORM CLOSE-FILES
+           DISPLAY "Orphan users (no balance record): "
+               WS-ORPHAN-USER-COUNT
+           DISPLAY "Orphan balances (no owning user):  "
+               WS-ORPHAN-BALANCE-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE USER-DB-FILE.
+           CLOSE BALANCE-DB-FILE.
+
+       CHECK-USERS-FOR-BALANCES.
+           PERFORM UNTIL USER-DB-FILE-STATUS = "10"
+               READ USER-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CHECK-ONE-USER
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-USER.
+           MOVE 0 TO WS-USER-HAS-BALANCE
+           PERFORM CHECK-USER-ACCOUNT-TYPE
+              VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+              UNTIL ACCOUNT-TYPE-IDX > 2
+           IF WS-USER-HAS-BALANCE = 0
+               DISPLAY "ORPHAN USER: " USER-REC-ID
+                   " (" USER-REC-NAME ") has no balance record"
+               ADD 1 TO WS-ORPHAN-USER-COUNT
+           END-IF.
+
+       CHECK-USER-ACCOUNT-TYPE.
+           MOVE USER-REC-ID TO BALANCE-REC-ID
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-USER-HAS-BALANCE
+           END-READ.
+
+       CHECK-BALANCES-FOR-USERS.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CHECK-ONE-BALANCE
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-BALANCE.
+           MOVE BALANCE-REC-ID TO USER-REC-ID
+           READ USER-DB-FILE
+               INVALID KEY
+                   DISPLAY "ORPHAN BALANCE: " BALANCE-REC-ID
+                       " (" BALANCE-REC-ACCOUNT-TYPE
+                       ") has no owning user"
+                   ADD 1 TO WS-ORPHAN-BALANCE-COUNT
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
