@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPLAIN_FILE_STATUS.
+
+      *> Shared FILE STATUS translator, CALLed by any program that
+      *> just OPENed or accessed USER-DB-FILE/BALANCE-DB-FILE and got
+      *> back something other than "00", so a teller sees "balance.db
+      *> is locked by another session" instead of a bare two-character
+      *> status code.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EXPLANATION PIC X(50).
+
+       LINKAGE SECTION.
+       01 LK-FILE-NAME   PIC X(20).
+       01 LK-FILE-STATUS PIC XX.
+
+       PROCEDURE DIVISION USING LK-FILE-NAME LK-FILE-STATUS.
+           EVALUATE LK-FILE-STATUS
+               WHEN "00"
+                   MOVE "success" TO WS-EXPLANATION
+               WHEN "02"
+                   MOVE "success, duplicate alternate key"
+                       TO WS-EXPLANATION
+               WHEN "10"
+                   MOVE "end of file" TO WS-EXPLANATION
+               WHEN "22"
+                   MOVE "duplicate key - record already exists"
+                       TO WS-EXPLANATION
+               WHEN "23"
+                   MOVE "record not found" TO WS-EXPLANATION
+               WHEN "35"
+                   MOVE "file does not exist" TO WS-EXPLANATION
+               WHEN "37"
+                   MOVE "file cannot be opened in this mode"
+                       TO WS-EXPLANATION
+               WHEN "41"
+                   MOVE "file is already open" TO WS-EXPLANATION
+               WHEN "42"
+                   MOVE "file is not open" TO WS-EXPLANATION
+               WHEN "9D"
+                   MOVE "locked by another session" TO WS-EXPLANATION
+               WHEN OTHER
+                   MOVE "unexpected I/O error" TO WS-EXPLANATION
+           END-EVALUATE
+           DISPLAY LK-FILE-NAME " - status " LK-FILE-STATUS ": "
+               WS-EXPLANATION
+           GOBACK.
