@@ -0,0 +1,6 @@
+      *>  Lets a teller bail out of an in-progress input prompt by
+      *>  typing EXIT instead of a value.
+           IF USER-INPUT = "EXIT" OR USER-INPUT = "exit"
+               DISPLAY "Cancelled."
+               GOBACK
+           END-IF.
