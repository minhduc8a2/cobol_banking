@@ -0,0 +1,12 @@
+      *>  Shared layout for TRANSACTION-DB-FILE (the balance audit
+      *>  trail). Written by every program that changes
+      *>  BALANCE-REC-BALANCE so a disputed balance can be explained.
+       01 TRANSACTION-DB-RECORD.
+           05 TXN-ID              PIC 9(10).
+           05 TXN-DATE            PIC X(10).
+           05 TXN-TIME            PIC X(8).
+           05 TXN-USER-ID         PIC 9(10).
+           05 TXN-TYPE            PIC X(15).
+           05 TXN-AMOUNT          PIC S9(10)V99.
+           05 TXN-RESULT-BALANCE  PIC S9(10)V99.
+           05 TXN-ACCOUNT-TYPE    PIC X(10).
