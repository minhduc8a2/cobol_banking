@@ -7,31 +7,65 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS USER-REC-ID.
-               
-              
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT USER-ARCHIVE-FILE ASSIGN TO "user_archive.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ARCH-ID
+               FILE STATUS IS USER-ARCHIVE-FILE-STATUS.
+           SELECT BALANCE-ARCHIVE-FILE ASSIGN TO "balance_archive.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ARCH-BAL-ID
+               FILE STATUS IS BALANCE-ARCHIVE-FILE-STATUS.
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(30).
-           05 USER-REC-DOB PIC X(10).
-           
+       COPY "user_record.cpy".
+
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
+
+       FD USER-ARCHIVE-FILE.
+       COPY "user_archive_record.cpy".
+
+       FD BALANCE-ARCHIVE-FILE.
+       COPY "balance_archive_record.cpy".
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
 
-       
        WORKING-STORAGE SECTION.
        01 USER-CONFIRM PIC X.
-       
+       01 WS-PIN-ENTRY PIC 9(04).
+       COPY "account_types.cpy".
+       01 USER-DB-FILE-STATUS         PIC XX.
+       01 BALANCE-DB-FILE-STATUS      PIC XX.
+       01 USER-ARCHIVE-FILE-STATUS    PIC XX.
+       01 BALANCE-ARCHIVE-FILE-STATUS PIC XX.
+       01 WS-NEXT-ARCH-ID             PIC 9(10).
+       01 WS-NEXT-BAL-ARCH-ID         PIC 9(10).
+       01 WS-SEQ-STATUS               PIC 9 VALUE 1.
+       01 WS-ARCHIVE-OK               PIC 9 VALUE 1.
+       01 WS-OTHER-HOLDERS-COUNT      PIC 9(4) VALUE 0.
+       01 WS-DELETE-DATE-RAW          PIC 9(8).
+       01 WS-DELETE-TIME-RAW          PIC 9(8).
+       01 WS-DELETED-DATE             PIC X(10).
+       01 WS-DELETED-TIME             PIC X(8).
+       01 ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
 
 
        PROCEDURE DIVISION.
@@ -42,10 +76,25 @@
            GOBACK.
 
        OPEN-FILES.
-            OPEN I-O USER-DB-FILE.
-            OPEN I-O BALANCE-DB-FILE.
+            OPEN I-O USER-DB-FILE
+            IF USER-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "user.db             " USER-DB-FILE-STATUS
+            END-IF
+            OPEN I-O BALANCE-DB-FILE
+            IF BALANCE-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "balance.db          " BALANCE-DB-FILE-STATUS
+            END-IF
+            OPEN I-O ACCOUNT-HOLDERS-FILE
+            IF ACCOUNT-HOLDERS-FILE-STATUS = "35"
+                OPEN OUTPUT ACCOUNT-HOLDERS-FILE
+                CLOSE ACCOUNT-HOLDERS-FILE
+                OPEN I-O ACCOUNT-HOLDERS-FILE
+            END-IF.
        CLOSE-FILES.
             CLOSE BALANCE-DB-FILE.
+            CLOSE ACCOUNT-HOLDERS-FILE.
             CLOSE USER-DB-FILE.
        DELETE-USER.
            PERFORM OPEN-FILES.
@@ -53,32 +102,198 @@
            ACCEPT USER-REC-ID.
            READ USER-DB-FILE
             INVALID KEY
-                 DISPLAY "❌User not found."
+                 DISPLAY "User not found."
             NOT INVALID KEY
-                 MOVE USER-REC-ID TO BALANCE-REC-ID
-                 READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
-                     INVALID  KEY
-                            DISPLAY "👤 User ID: " USER-REC-ID
-                                     " 📛 Name: " USER-REC-NAME
-                                     " 📅 DOB: " USER-REC-DOB
-                                     " 💰 Balance: 0" 
-                     NOT INVALID KEY
-                          DISPLAY "👤 User ID: " USER-REC-ID
-                                     " 📛 Name: " USER-REC-NAME
-                                     " 📅 DOB: " USER-REC-DOB
-                                     " 💰 Balance: " 
-                                     BALANCE-REC-BALANCE
-                    END-READ      
-                    DISPLAY 
-                    "Are you sure you want to delete this user? (Y/N)"
-                     ACCEPT USER-CONFIRM.
-                    IF USER-CONFIRM = "Y" OR "y"
-                        DELETE USER-DB-FILE
-                        DELETE BALANCE-DB-FILE
-                        DISPLAY "User deleted."
+                 DISPLAY "Enter PIN: "
+                 ACCEPT WS-PIN-ENTRY
+                 IF WS-PIN-ENTRY NOT = USER-REC-PIN
+                     DISPLAY "Incorrect PIN. Delete cancelled."
+                 ELSE
+                     MOVE USER-REC-ID TO BALANCE-REC-ID
+                     DISPLAY "User ID: " USER-REC-ID
+                         " Name: " USER-REC-NAME
+                         " DOB: " USER-REC-DOB
+                     PERFORM SHOW-USER-BALANCES
+                        VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                        UNTIL ACCOUNT-TYPE-IDX > 2
+                     DISPLAY
+                     "Are you sure you want to delete this user? (Y/N)"
+                      ACCEPT USER-CONFIRM
+                     IF USER-CONFIRM = "Y" OR "y"
+                         PERFORM STAMP-DELETE-TIMESTAMP
+                         PERFORM ARCHIVE-USER
+                         IF WS-ARCHIVE-OK = 1
+                            DELETE USER-DB-FILE
+                            PERFORM DELETE-USER-BALANCES
+                               VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                               UNTIL ACCOUNT-TYPE-IDX > 2
+                            DISPLAY "User deleted (archived)."
+                         END-IF
+                     ELSE
+                         DISPLAY "Cancelled."
+                     END-IF
+                 END-IF
+
+           PERFORM CLOSE-FILES.
+
+       SHOW-USER-BALANCES.
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    DISPLAY "  Account: " BALANCE-REC-ACCOUNT-TYPE
+                        " Balance: " BALANCE-REC-BALANCE
+           END-READ.
+
+       DELETE-USER-BALANCES.
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    PERFORM CHECK-OTHER-HOLDERS
+                    IF WS-OTHER-HOLDERS-COUNT > 0
+                       DISPLAY "Account " BALANCE-REC-ACCOUNT-TYPE
+                           " is jointly held by "
+                           WS-OTHER-HOLDERS-COUNT
+                           " other user(s) - balance not deleted."
                     ELSE
-                        DISPLAY "Cancelled."
+                       PERFORM ARCHIVE-BALANCE
+                       IF WS-ARCHIVE-OK = 1
+                          DELETE BALANCE-DB-FILE
+                          PERFORM DELETE-ACCOUNT-HOLDER-ROWS
+                       END-IF
                     END-IF
-                 
-          
-           PERFORM CLOSE-FILES.
+           END-READ.
+
+      *> A balance can be linked to more than one USER-REC-ID via
+      *> ADD_JOINT_HOLDER - counts holders on this balance other than
+      *> the user being deleted, so deleting one joint owner doesn't
+      *> silently pull the shared account out from under the rest.
+       CHECK-OTHER-HOLDERS.
+           MOVE 0                        TO WS-OTHER-HOLDERS-COUNT
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               IF AH-USER-ID NOT = USER-REC-ID
+                                   ADD 1 TO WS-OTHER-HOLDERS-COUNT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+      *> Removes every ACCOUNT-HOLDERS-FILE row for this balance (the
+      *> primary owner's row ADD_USER wrote plus any joint holders
+      *> ADD_JOINT_HOLDER added) so a deleted account doesn't leave
+      *> orphaned holder links behind.
+       DELETE-ACCOUNT-HOLDER-ROWS.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               DELETE ACCOUNT-HOLDERS-FILE
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       STAMP-DELETE-TIMESTAMP.
+           ACCEPT WS-DELETE-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-DELETE-TIME-RAW FROM TIME
+           MOVE WS-DELETE-DATE-RAW(1:4) TO WS-DELETED-DATE(1:4)
+           MOVE "-"                     TO WS-DELETED-DATE(5:1)
+           MOVE WS-DELETE-DATE-RAW(5:2) TO WS-DELETED-DATE(6:2)
+           MOVE "-"                     TO WS-DELETED-DATE(8:1)
+           MOVE WS-DELETE-DATE-RAW(7:2) TO WS-DELETED-DATE(9:2)
+           MOVE WS-DELETE-TIME-RAW(1:2) TO WS-DELETED-TIME(1:2)
+           MOVE ":"                     TO WS-DELETED-TIME(3:1)
+           MOVE WS-DELETE-TIME-RAW(3:2) TO WS-DELETED-TIME(4:2)
+           MOVE ":"                     TO WS-DELETED-TIME(6:1)
+           MOVE WS-DELETE-TIME-RAW(5:2) TO WS-DELETED-TIME(7:2).
+
+       ARCHIVE-USER.
+           MOVE 1 TO WS-ARCHIVE-OK
+           CALL "GET_NEXT_SEQ" USING "USER-ARCHIVE-ID     "
+                                      WS-NEXT-ARCH-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate an archive ID - "
+                   "user not deleted, try again."
+               MOVE 0 TO WS-ARCHIVE-OK
+               GO TO ARCHIVE-USER-EXIT
+           END-IF
+           OPEN I-O USER-ARCHIVE-FILE
+           IF USER-ARCHIVE-FILE-STATUS = "35"
+               OPEN OUTPUT USER-ARCHIVE-FILE
+               CLOSE USER-ARCHIVE-FILE
+               OPEN I-O USER-ARCHIVE-FILE
+           END-IF
+           MOVE WS-NEXT-ARCH-ID  TO ARCH-ID
+           MOVE USER-REC-ID      TO ARCH-USER-ID
+           MOVE USER-REC-NAME    TO ARCH-USER-NAME
+           MOVE USER-REC-DOB     TO ARCH-USER-DOB
+           MOVE USER-REC-PIN     TO ARCH-USER-PIN
+           MOVE WS-DELETED-DATE  TO ARCH-DELETED-DATE
+           MOVE WS-DELETED-TIME  TO ARCH-DELETED-TIME
+           WRITE USER-ARCHIVE-RECORD
+           CLOSE USER-ARCHIVE-FILE.
+       ARCHIVE-USER-EXIT.
+           EXIT.
+
+       ARCHIVE-BALANCE.
+           MOVE 1 TO WS-ARCHIVE-OK
+           CALL "GET_NEXT_SEQ" USING "BALANCE-ARCHIVE-ID  "
+                                      WS-NEXT-BAL-ARCH-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate an archive ID - "
+                   "balance not deleted, try again."
+               MOVE 0 TO WS-ARCHIVE-OK
+               GO TO ARCHIVE-BALANCE-EXIT
+           END-IF
+           OPEN I-O BALANCE-ARCHIVE-FILE
+           IF BALANCE-ARCHIVE-FILE-STATUS = "35"
+               OPEN OUTPUT BALANCE-ARCHIVE-FILE
+               CLOSE BALANCE-ARCHIVE-FILE
+               OPEN I-O BALANCE-ARCHIVE-FILE
+           END-IF
+           MOVE WS-NEXT-BAL-ARCH-ID       TO ARCH-BAL-ID
+           MOVE BALANCE-REC-ID            TO ARCH-BAL-USER-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE  TO ARCH-BAL-ACCOUNT-TYPE
+           MOVE BALANCE-REC-BALANCE       TO ARCH-BAL-BALANCE
+           MOVE BALANCE-REC-OVERDRAFT-LIMIT
+               TO ARCH-BAL-OVERDRAFT-LIMIT
+           MOVE BALANCE-REC-CURRENCY-CODE TO ARCH-BAL-CURRENCY-CODE
+           MOVE WS-DELETED-DATE           TO ARCH-BAL-DELETED-DATE
+           MOVE WS-DELETED-TIME           TO ARCH-BAL-DELETED-TIME
+           WRITE BALANCE-ARCHIVE-RECORD
+           CLOSE BALANCE-ARCHIVE-FILE.
+       ARCHIVE-BALANCE-EXIT.
+           EXIT.
