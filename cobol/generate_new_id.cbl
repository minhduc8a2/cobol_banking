@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GENERATE_NEW_ID.
-       
+
+      *> Hands back the next free USER-REC-ID via the shared
+      *> SEQ-CONTROL-FILE counter (see GET_NEXT_SEQ) instead of
+      *> re-reading every record in user.db on every call. The first
+      *> call after this counter is introduced finds no "USER-ID" row
+      *> yet, so it scans user.db once to seed the counter from
+      *> whatever the highest ID already on file is; every call after
+      *> that is a single keyed read/rewrite.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,46 +17,72 @@
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-REC-ID
                FILE STATUS IS USER-FILE-STATUS.
-               
+
+           SELECT SEQ-CONTROL-FILE ASSIGN TO "seq_control.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SEQ-NAME
+               FILE STATUS IS SEQ-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(30).
-           05 USER-REC-DOB PIC X(10).
+       COPY "user_record.cpy".
+
+       FD SEQ-CONTROL-FILE.
+       COPY "seq_control_record.cpy".
 
        WORKING-STORAGE SECTION.
        01 USER-FILE-STATUS PIC X(2).
-       01 WS-FOUND-RECORD PIC 9 VALUE 0.
+       01 SEQ-FILE-STATUS  PIC X(2).
+       01 WS-SCAN-MAX-ID   PIC 9(10) VALUE 0.
+
        LINKAGE SECTION.
-       01 MAX-ID PIC 9(10) VALUE 0.
+       01 MAX-ID    PIC 9(10) VALUE 0.
+       01 LK-STATUS PIC 9 VALUE 1.
 
-       PROCEDURE DIVISION USING MAX-ID.
-           PERFORM FIND-MAX-ID.
+       PROCEDURE DIVISION USING MAX-ID LK-STATUS.
+           PERFORM ENSURE-USER-ID-SEQ-SEEDED.
+           CALL "GET_NEXT_SEQ" USING "USER-ID             " MAX-ID
+               LK-STATUS.
            GOBACK.
 
-       OPEN-FILES.
+       OPEN-USER-FILE.
             OPEN I-O USER-DB-FILE.
-       CLOSE-FILES.
+       CLOSE-USER-FILE.
             CLOSE USER-DB-FILE.
-       FIND-MAX-ID.
-           PERFORM OPEN-FILES.
-           PERFORM UNTIL USER-FILE-STATUS = "10"  
+
+       OPEN-SEQ-FILE.
+           OPEN I-O SEQ-CONTROL-FILE
+           IF SEQ-FILE-STATUS = "35"
+               OPEN OUTPUT SEQ-CONTROL-FILE
+               CLOSE SEQ-CONTROL-FILE
+               OPEN I-O SEQ-CONTROL-FILE
+           END-IF.
+
+       CLOSE-SEQ-FILE.
+           CLOSE SEQ-CONTROL-FILE.
+
+       ENSURE-USER-ID-SEQ-SEEDED.
+           PERFORM OPEN-SEQ-FILE
+           MOVE "USER-ID             " TO SEQ-NAME
+           READ SEQ-CONTROL-FILE
+               INVALID KEY
+                   PERFORM SCAN-USER-DB-FOR-MAX-ID
+                   MOVE "USER-ID             " TO SEQ-NAME
+                   MOVE WS-SCAN-MAX-ID TO SEQ-NEXT-VALUE
+                   WRITE SEQ-CONTROL-RECORD
+           END-READ
+           PERFORM CLOSE-SEQ-FILE.
+
+       SCAN-USER-DB-FOR-MAX-ID.
+           PERFORM OPEN-USER-FILE
+           PERFORM UNTIL USER-FILE-STATUS = "10"
                READ USER-DB-FILE NEXT RECORD
                    AT END EXIT PERFORM
                    NOT AT END
-                       MOVE 1 TO WS-FOUND-RECORD
-                       IF USER-REC-ID > MAX-ID
-                           MOVE USER-REC-ID TO MAX-ID
+                       IF USER-REC-ID > WS-SCAN-MAX-ID
+                           MOVE USER-REC-ID TO WS-SCAN-MAX-ID
                        END-IF
-                END-READ
            END-PERFORM.
-           IF WS-FOUND-RECORD = 0 THEN
-               MOVE 1 TO MAX-ID
-           ELSE
-               COMPUTE MAX-ID = MAX-ID + 1
-           END-IF.
-      *    DISPLAY "MAX_ID" MAX-ID
-           PERFORM CLOSE-FILES.
+           PERFORM CLOSE-USER-FILE.
