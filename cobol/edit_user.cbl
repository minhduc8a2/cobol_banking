@@ -7,30 +7,49 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               LOCK MODE IS MANUAL
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-REC-ID
+               LOCK MODE IS MANUAL
                FILE STATUS IS USER-DB-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(50).
-           05 USER-REC-DOB PIC X(10).
-           
+       COPY "user_record.cpy".
+
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
 
        
        WORKING-STORAGE SECTION.
        01  USER-DB-FILE-STATUS PIC XX.
+       01  BALANCE-DB-FILE-STATUS PIC XX.
+       01  WS-LOCK-RETRY-COUNT PIC 9(02) VALUE 0.
+       01  WS-MAX-LOCK-RETRIES PIC 9(02) VALUE 10.
        01  CHOICE PIC 9 VALUE 0.
+       01  WS-TXN-BALANCE PIC S9(10)V99.
+       01  WS-TXN-RESULT  PIC S9(10)V99.
+       01  WS-PIN-ENTRY   PIC 9(04).
+       01  MAX-BALANCE-EDIT-AMOUNT PIC 9(10)V99 VALUE 10000.00.
+       01  WS-OLD-BALANCE PIC S9(10)V99.
+       01  WS-BALANCE-CHANGE PIC S9(10)V99.
+       01  WS-PROCEED PIC 9 VALUE 1.
+       01  WS-CONFIRM PIC X VALUE "N".
+       01  WS-OLD-NAME PIC X(30).
+       01  WS-OLD-DOB  PIC X(10).
+       01  WS-OLD-EMAIL   PIC X(40).
+       01  WS-OLD-PHONE   PIC X(15).
+       01  WS-OLD-ADDRESS PIC X(50).
+       01  WS-CH-OLD-VALUE PIC X(50).
+       01  WS-CH-NEW-VALUE PIC X(50).
+       01  WS-FIELD-NAME   PIC X(20).
+       01  WS-TXN-TYPE-BALANCE-EDIT PIC X(15) VALUE "BALANCE-EDIT".
+       01  WS-BALANCE-EDITED PIC -9(10).99.
 
 
        PROCEDURE DIVISION.
@@ -47,50 +66,200 @@
            PERFORM OPEN-FILES.
            DISPLAY "Enter User ID: "
            ACCEPT USER-REC-ID.
-           READ USER-DB-FILE
-            INVALID KEY
-                 DISPLAY "‚ùåUser not found."
-            NOT INVALID KEY
-                 MOVE USER-REC-ID TO BALANCE-REC-ID
-                 READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
+           PERFORM READ-USER-WITH-LOCK.
+           PERFORM UNLOCK-FILES.
+           PERFORM CLOSE-FILES.
+
+      *> Locks the user record for the whole edit session (the CHOICE
+      *> menu below can REWRITE it several times) so a second teller
+      *> cannot pull up and change the same account at the same time.
+      *> Retries a few times if another teller already holds the lock
+      *> instead of bouncing the operator on the first collision.
+       READ-USER-WITH-LOCK.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL USER-DB-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ USER-DB-FILE WITH LOCK
+                INVALID KEY
+                     IF USER-DB-FILE-STATUS NOT = "9D"
+                        DISPLAY "‚ùåUser not found."
+                     END-IF
+                NOT INVALID KEY
+                     DISPLAY "Enter PIN: "
+                     ACCEPT WS-PIN-ENTRY
+                     IF WS-PIN-ENTRY NOT = USER-REC-PIN
+                         DISPLAY "Incorrect PIN. Edit cancelled."
+                     ELSE
+                     MOVE USER-REC-ID TO BALANCE-REC-ID
+                     DISPLAY "Account type to edit (CHECKING/SAVINGS): "
+                     ACCEPT BALANCE-REC-ACCOUNT-TYPE
+                     IF BALANCE-REC-ACCOUNT-TYPE = SPACES
+                        MOVE "CHECKING" TO BALANCE-REC-ACCOUNT-TYPE
+                     END-IF
+                     PERFORM READ-BALANCE-WITH-LOCK
+                     END-IF
+               END-READ
+           END-PERFORM.
+
+       UNLOCK-FILES.
+           UNLOCK USER-DB-FILE
+           UNLOCK BALANCE-DB-FILE.
+
+       READ-BALANCE-WITH-LOCK.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+                       BALANCE-DB-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ BALANCE-DB-FILE WITH LOCK KEY IS BALANCE-REC-KEY
+                 INVALID KEY
+                    IF BALANCE-DB-FILE-STATUS NOT = "9D"
+                       DISPLAY "Balance not found for account type "
+                           BALANCE-REC-ACCOUNT-TYPE "."
+                    END-IF
                  NOT INVALID KEY
                     DISPLAY "üë§ User ID: " USER-REC-ID
-                                 " üìõ Name: " USER-REC-NAME
-                                 " üìÖ DOB: " USER-REC-DOB
-                                 " üí∞ Balance: " BALANCE-REC-BALANCE
-                    PERFORM UNTIL  CHOICE= 4
-                            
+                        " üìõ Name: " USER-REC-NAME
+                        " üìÖ DOB: " USER-REC-DOB
+                        " üí∞ Balance: " BALANCE-REC-BALANCE
+                    MOVE 0 TO CHOICE
+                    PERFORM UNTIL  CHOICE= 8
+
                             DISPLAY "What do you want to edit?"
                             DISPLAY "1. Name"
                             DISPLAY "2. DOB"
                             DISPLAY "3. Balance"
-                            DISPLAY "4. Exit"
+                            DISPLAY "5. Email"
+                            DISPLAY "6. Phone"
+                            DISPLAY "7. Address"
+                            DISPLAY "8. Exit"
                             ACCEPT CHOICE
                             EVALUATE TRUE
                             WHEN CHOICE = 1
+                                MOVE USER-REC-NAME TO WS-OLD-NAME
                                 DISPLAY "Enter new name: "
                                 ACCEPT USER-REC-NAME
                                 REWRITE USER-DB-RECORD
+                                MOVE WS-OLD-NAME TO WS-CH-OLD-VALUE
+                                MOVE USER-REC-NAME TO WS-CH-NEW-VALUE
+                                MOVE "NAME" TO WS-FIELD-NAME
+                                CALL "LOG_CHANGE_HISTORY" USING
+                                    USER-REC-ID WS-FIELD-NAME
+                                    WS-CH-OLD-VALUE WS-CH-NEW-VALUE
+                                    USER-REC-ID
 
                             WHEN CHOICE = 2
+                                MOVE USER-REC-DOB TO WS-OLD-DOB
                                 DISPLAY "Enter new DOB: "
                                 ACCEPT USER-REC-DOB
                                 REWRITE USER-DB-RECORD
+                                MOVE WS-OLD-DOB TO WS-CH-OLD-VALUE
+                                MOVE USER-REC-DOB TO WS-CH-NEW-VALUE
+                                MOVE "DOB" TO WS-FIELD-NAME
+                                CALL "LOG_CHANGE_HISTORY" USING
+                                    USER-REC-ID WS-FIELD-NAME
+                                    WS-CH-OLD-VALUE WS-CH-NEW-VALUE
+                                    USER-REC-ID
 
                             WHEN CHOICE = 3
+                                MOVE BALANCE-REC-BALANCE
+                                    TO WS-OLD-BALANCE
+                                MOVE 1 TO WS-PROCEED
                                 DISPLAY "Enter new balance: "
                                 ACCEPT BALANCE-REC-BALANCE
-                                REWRITE BALANCE-DB-RECORD   
-                            WHEN CHOICE = 4
-                                MOVE 4 TO CHOICE
+                                COMPUTE WS-BALANCE-CHANGE =
+                                    BALANCE-REC-BALANCE - WS-OLD-BALANCE
+                                IF FUNCTION ABS(WS-BALANCE-CHANGE)
+                                   > MAX-BALANCE-EDIT-AMOUNT
+                                   DISPLAY "This change exceeds the "
+                                       "maximum balance-edit amount "
+                                       "of " MAX-BALANCE-EDIT-AMOUNT "."
+                                   DISPLAY "Confirm balance change of "
+                                       WS-BALANCE-CHANGE "? (Y/N): "
+                                   ACCEPT WS-CONFIRM
+                                   IF WS-CONFIRM NOT = "Y"
+                                      AND WS-CONFIRM NOT = "y"
+                                      DISPLAY "Balance edit cancelled."
+                                      MOVE WS-OLD-BALANCE
+                                          TO BALANCE-REC-BALANCE
+                                      MOVE 0 TO WS-PROCEED
+                                   END-IF
+                                END-IF
+                                IF WS-PROCEED = 1
+                                   REWRITE BALANCE-DB-RECORD
+                                   MOVE BALANCE-REC-BALANCE
+                                       TO WS-TXN-BALANCE
+                                   MOVE BALANCE-REC-BALANCE
+                                       TO WS-TXN-RESULT
+                                   CALL "LOG_TRANSACTION" USING
+                                       USER-REC-ID
+                                       WS-TXN-TYPE-BALANCE-EDIT
+                                       WS-TXN-BALANCE WS-TXN-RESULT
+                                       BALANCE-REC-ACCOUNT-TYPE
+                                   MOVE WS-OLD-BALANCE
+                                       TO WS-BALANCE-EDITED
+                                   MOVE WS-BALANCE-EDITED
+                                       TO WS-CH-OLD-VALUE
+                                   MOVE BALANCE-REC-BALANCE
+                                       TO WS-BALANCE-EDITED
+                                   MOVE WS-BALANCE-EDITED
+                                       TO WS-CH-NEW-VALUE
+                                   MOVE "BALANCE" TO WS-FIELD-NAME
+                                   CALL "LOG_CHANGE_HISTORY" USING
+                                       USER-REC-ID WS-FIELD-NAME
+                                       WS-CH-OLD-VALUE WS-CH-NEW-VALUE
+                                       USER-REC-ID
+                                END-IF
+                            WHEN CHOICE = 5
+                                MOVE USER-REC-EMAIL TO WS-OLD-EMAIL
+                                DISPLAY "Enter new email: "
+                                ACCEPT USER-REC-EMAIL
+                                REWRITE USER-DB-RECORD
+                                MOVE WS-OLD-EMAIL TO WS-CH-OLD-VALUE
+                                MOVE USER-REC-EMAIL TO WS-CH-NEW-VALUE
+                                MOVE "EMAIL" TO WS-FIELD-NAME
+                                CALL "LOG_CHANGE_HISTORY" USING
+                                    USER-REC-ID WS-FIELD-NAME
+                                    WS-CH-OLD-VALUE WS-CH-NEW-VALUE
+                                    USER-REC-ID
+
+                            WHEN CHOICE = 6
+                                MOVE USER-REC-PHONE TO WS-OLD-PHONE
+                                DISPLAY "Enter new phone: "
+                                ACCEPT USER-REC-PHONE
+                                REWRITE USER-DB-RECORD
+                                MOVE WS-OLD-PHONE TO WS-CH-OLD-VALUE
+                                MOVE USER-REC-PHONE TO WS-CH-NEW-VALUE
+                                MOVE "PHONE" TO WS-FIELD-NAME
+                                CALL "LOG_CHANGE_HISTORY" USING
+                                    USER-REC-ID WS-FIELD-NAME
+                                    WS-CH-OLD-VALUE WS-CH-NEW-VALUE
+                                    USER-REC-ID
+
+                            WHEN CHOICE = 7
+                                MOVE USER-REC-ADDRESS TO WS-OLD-ADDRESS
+                                DISPLAY "Enter new address: "
+                                ACCEPT USER-REC-ADDRESS
+                                REWRITE USER-DB-RECORD
+                                MOVE WS-OLD-ADDRESS TO WS-CH-OLD-VALUE
+                                MOVE USER-REC-ADDRESS TO WS-CH-NEW-VALUE
+                                MOVE "ADDRESS" TO WS-FIELD-NAME
+                                CALL "LOG_CHANGE_HISTORY" USING
+                                    USER-REC-ID WS-FIELD-NAME
+                                    WS-CH-OLD-VALUE WS-CH-NEW-VALUE
+                                    USER-REC-ID
+
+                            WHEN CHOICE = 8
+                                MOVE 8 TO CHOICE
                             WHEN OTHER
                                 DISPLAY "Invalid Choice"
                             END-EVALUATE
-                      END-PERFORM 
+                      END-PERFORM
                       DISPLAY "‚úÖUser updated successfully!"
                       DISPLAY "üë§ User ID: " USER-REC-ID
-                                 " üìõ Name: " USER-REC-NAME
-                                 " üìÖ DOB: " USER-REC-DOB
-                                 " üí∞ Balance: " BALANCE-REC-BALANCE
-           
-           PERFORM CLOSE-FILES.
+                        " üìõ Name: " USER-REC-NAME
+                        " üìÖ DOB: " USER-REC-DOB
+                        " üí∞ Balance: " BALANCE-REC-BALANCE
+                 END-READ
+           END-PERFORM.
