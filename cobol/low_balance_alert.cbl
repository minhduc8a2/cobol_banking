@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW_BALANCE_ALERT.
+
+      *> Reads balance.db for every account under a configured
+      *> threshold, joins it to the owning USER-DB-RECORD for name and
+      *> contact info, and writes an outreach list so at-risk customers
+      *> can be called before they overdraw.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT USER-DB-FILE ASSIGN TO "user.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
+           SELECT ALERT-REPORT-FILE
+               ASSIGN TO "low_balance_alert_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+           COPY "balance_record.cpy".
+
+       FD USER-DB-FILE.
+           COPY "user_record.cpy".
+
+       FD ALERT-REPORT-FILE.
+       01 ALERT-REPORT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
+       01 USER-DB-FILE-STATUS    PIC XX.
+       01 WS-ALERT-THRESHOLD     PIC S9(10)V99 VALUE 25.00.
+       01 WS-ALERT-COUNT         PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-ALERT-COUNT
+           DISPLAY "-------------------------------"
+           DISPLAY "Low-balance alert scan running."
+           DISPLAY "-------------------------------"
+           PERFORM OPEN-FILES
+           PERFORM SCAN-BALANCES
+           PERFORM CLOSE-FILES
+           DISPLAY "Accounts flagged: " WS-ALERT-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT USER-DB-FILE
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ALERT-REPORT-FILE
+           MOVE SPACES TO ALERT-REPORT-LINE
+           STRING "LOW BALANCE ALERT REPORT (threshold "
+               WS-ALERT-THRESHOLD ")"
+               DELIMITED BY SIZE INTO ALERT-REPORT-LINE
+           WRITE ALERT-REPORT-LINE
+           DISPLAY ALERT-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE USER-DB-FILE.
+           CLOSE ALERT-REPORT-FILE.
+
+       SCAN-BALANCES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF BALANCE-REC-BALANCE < WS-ALERT-THRESHOLD
+                           PERFORM WRITE-ALERT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-ALERT-LINE.
+           MOVE BALANCE-REC-ID TO USER-REC-ID
+           READ USER-DB-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ALERT-COUNT
+                   MOVE SPACES TO ALERT-REPORT-LINE
+                   STRING "User " USER-REC-ID
+                       " " USER-REC-NAME
+                       " " BALANCE-REC-ACCOUNT-TYPE
+                       " Balance: " BALANCE-REC-BALANCE
+                       " Phone: " USER-REC-PHONE
+                       " Email: " USER-REC-EMAIL
+                       DELIMITED BY SIZE INTO ALERT-REPORT-LINE
+                   WRITE ALERT-REPORT-LINE
+                   DISPLAY ALERT-REPORT-LINE
+           END-READ.
