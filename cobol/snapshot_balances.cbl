@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SNAPSHOT_BALANCES.
+
+      *> Nightly balance-trend capture: copies every BALANCE-DB-RECORD
+      *> into BALANCE-HISTORY-FILE dated with today, so FILTER_USERS/
+      *> SUM_TOP_N_BALANCE aren't stuck answering only "what is the
+      *> balance now" - a re-run on the same day REWRITEs that day's
+      *> row instead of duplicating it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT BALANCE-HISTORY-FILE ASSIGN TO "balance_history.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BH-KEY
+               FILE STATUS IS BALANCE-HISTORY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       FD BALANCE-HISTORY-FILE.
+       COPY "balance_history_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS      PIC XX.
+       01 BALANCE-HISTORY-FILE-STATUS PIC XX.
+       01 WS-TODAY-DATE-RAW           PIC 9(8).
+       01 WS-SNAPSHOT-COUNT           PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-SNAPSHOT-COUNT
+           DISPLAY "------------------------------"
+           DISPLAY "Snapshotting balances for today"
+           DISPLAY "------------------------------"
+           ACCEPT WS-TODAY-DATE-RAW FROM DATE YYYYMMDD
+           PERFORM OPEN-FILES
+           PERFORM SNAPSHOT-BALANCES
+           PERFORM CLOSE-FILES
+           DISPLAY "Balances snapshotted: " WS-SNAPSHOT-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O BALANCE-HISTORY-FILE
+           IF BALANCE-HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT BALANCE-HISTORY-FILE
+               CLOSE BALANCE-HISTORY-FILE
+               OPEN I-O BALANCE-HISTORY-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE BALANCE-HISTORY-FILE.
+
+       SNAPSHOT-BALANCES.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM SNAPSHOT-ONE-BALANCE
+               END-READ
+           END-PERFORM.
+
+       SNAPSHOT-ONE-BALANCE.
+           MOVE BALANCE-REC-ID           TO BH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO BH-BALANCE-ACCOUNT-TYPE
+           MOVE WS-TODAY-DATE-RAW        TO BH-SNAPSHOT-DATE
+           MOVE BALANCE-REC-BALANCE      TO BH-BALANCE
+           WRITE BALANCE-HISTORY-RECORD
+               INVALID KEY
+                   REWRITE BALANCE-HISTORY-RECORD
+           END-WRITE
+           ADD 1 TO WS-SNAPSHOT-COUNT.
