@@ -13,7 +13,7 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID
+               RECORD KEY IS BALANCE-REC-KEY
                FILE STATUS IS BALANCE-DB-FILE-STATUS.
 
            SELECT USER-CSV-FILE ASSIGN TO "user.csv"
@@ -22,18 +22,19 @@
            SELECT BALANCE-CSV-FILE ASSIGN TO "balance.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "create_db_checkpoint.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKPT-NAME
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 USER-REC-ID PIC 9(10).
-           05 USER-REC-NAME PIC X(50).
-           05 USER-REC-DOB PIC X(10).
+       COPY "user_record.cpy".
 
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
 
        FD USER-CSV-FILE.
        01 USER-CSV-RECORD PIC X(80).
@@ -41,9 +42,18 @@
        FD BALANCE-CSV-FILE.
        01 BALANCE-CSV-RECORD PIC X(80).
 
+      *> Restart-control file: remembers the last CSV line number
+      *> successfully loaded for each source, so a run killed partway
+      *> through a large CSV resumes instead of starting over.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-NAME      PIC X(20).
+           05 CKPT-LAST-LINE PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01 USER-DB-FILE-STATUS PIC XX.
        01 BALANCE-DB-FILE-STATUS PIC XX.
+       01 CHECKPOINT-FILE-STATUS PIC XX.
        01 WS-USER-CSV-LINE PIC X(80).
        01 WS-BALANCE-CSV-LINE PIC X(80).
 
@@ -54,6 +64,16 @@
        01 WS-BALANCE-ID PIC 9(10).
        01 WS-BALANCE-AMOUNT PIC 9(10)V99.
 
+       01 WS-USER-LINE-NUM      PIC 9(8) VALUE 0.
+       01 WS-USER-CKPT-LINE     PIC 9(8) VALUE 0.
+       01 WS-BALANCE-LINE-NUM   PIC 9(8) VALUE 0.
+       01 WS-BALANCE-CKPT-LINE  PIC 9(8) VALUE 0.
+
+       01 WS-USER-ADDED-COUNT      PIC 9(6) VALUE 0.
+       01 WS-USER-UPDATED-COUNT    PIC 9(6) VALUE 0.
+       01 WS-BALANCE-ADDED-COUNT   PIC 9(6) VALUE 0.
+       01 WS-BALANCE-UPDATED-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
            PERFORM CREATE-DB-FILES.
            PERFORM CLOSE-FILES.
@@ -62,7 +82,63 @@
        CLOSE-FILES.
            CLOSE USER-DB-FILE.
            CLOSE BALANCE-DB-FILE.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       CLOSE-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-USER-CHECKPOINT.
+           MOVE "USER-CSV" TO CKPT-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-USER-CKPT-LINE
+               NOT INVALID KEY
+                   MOVE CKPT-LAST-LINE TO WS-USER-CKPT-LINE
+           END-READ.
+
+       SAVE-USER-CHECKPOINT.
+           MOVE "USER-CSV" TO CKPT-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE WS-USER-LINE-NUM TO CKPT-LAST-LINE
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   MOVE WS-USER-LINE-NUM TO CKPT-LAST-LINE
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+       LOAD-BALANCE-CHECKPOINT.
+           MOVE "BALANCE-CSV" TO CKPT-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-BALANCE-CKPT-LINE
+               NOT INVALID KEY
+                   MOVE CKPT-LAST-LINE TO WS-BALANCE-CKPT-LINE
+           END-READ.
+
+       SAVE-BALANCE-CHECKPOINT.
+           MOVE "BALANCE-CSV" TO CKPT-NAME
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE WS-BALANCE-LINE-NUM TO CKPT-LAST-LINE
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   MOVE WS-BALANCE-LINE-NUM TO CKPT-LAST-LINE
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
        CREATE-DB-FILES.
+           MOVE 0 TO WS-USER-ADDED-COUNT
+           MOVE 0 TO WS-USER-UPDATED-COUNT
+           MOVE 0 TO WS-BALANCE-ADDED-COUNT
+           MOVE 0 TO WS-BALANCE-UPDATED-COUNT
            DISPLAY "Checking database files..."
 
            OPEN I-O USER-DB-FILE.
@@ -82,23 +158,31 @@
            END-IF.
 
 
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM LOAD-USER-CHECKPOINT
+           PERFORM LOAD-BALANCE-CHECKPOINT
+
            OPEN INPUT USER-CSV-FILE
            CLOSE USER-DB-FILE
            OPEN I-O USER-DB-FILE
 
+           MOVE 0 TO WS-USER-LINE-NUM
            PERFORM UNTIL USER-DB-FILE-STATUS = "10"
                READ USER-CSV-FILE INTO WS-USER-CSV-LINE
                AT END
                    EXIT PERFORM
                END-READ
+               ADD 1 TO WS-USER-LINE-NUM
 
-               IF WS-USER-CSV-LINE NOT = "id,name,dob" THEN
+               IF WS-USER-CSV-LINE NOT = "id,name,dob"
+                  AND WS-USER-LINE-NUM > WS-USER-CKPT-LINE THEN
                    PERFORM PARSE-USER-CSV-LINE
-                   
-      *            DISPLAY "Parsed ID: " WS-USER-ID " Name: " 
+
+      *            DISPLAY "Parsed ID: " WS-USER-ID " Name: "
       *                    WS-USER-NAME " DOB: " WS-USER-DOB
 
                    PERFORM WRITE-USER-TO-DB
+                   PERFORM SAVE-USER-CHECKPOINT
                END-IF
            END-PERFORM.
 
@@ -106,18 +190,30 @@
            CLOSE BALANCE-DB-FILE
            OPEN I-O BALANCE-DB-FILE
 
+           MOVE 0 TO WS-BALANCE-LINE-NUM
            PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
                READ BALANCE-CSV-FILE INTO WS-BALANCE-CSV-LINE
                AT END
                    EXIT PERFORM
                END-READ
+               ADD 1 TO WS-BALANCE-LINE-NUM
 
-               IF WS-BALANCE-CSV-LINE NOT = "id,balance" THEN
+               IF WS-BALANCE-CSV-LINE NOT = "id,balance"
+                  AND WS-BALANCE-LINE-NUM > WS-BALANCE-CKPT-LINE THEN
                    PERFORM PARSE-BALANCE-CSV-LINE
                    PERFORM WRITE-BALANCE-TO-DB
+                   PERFORM SAVE-BALANCE-CHECKPOINT
                END-IF
            END-PERFORM.
 
+           PERFORM CLOSE-CHECKPOINT-FILE.
+
+           DISPLAY "--- CSV load summary ---"
+           DISPLAY "Users added:       " WS-USER-ADDED-COUNT
+           DISPLAY "Users updated:     " WS-USER-UPDATED-COUNT
+           DISPLAY "Balances added:    " WS-BALANCE-ADDED-COUNT
+           DISPLAY "Balances updated:  " WS-BALANCE-UPDATED-COUNT.
+
        PARSE-USER-CSV-LINE.
            UNSTRING WS-USER-CSV-LINE
                DELIMITED BY ","
@@ -127,14 +223,18 @@
 
            MOVE WS-USER-ID TO USER-REC-ID
            MOVE WS-USER-NAME TO USER-REC-NAME
-           MOVE WS-USER-DOB TO USER-REC-DOB.
+           MOVE WS-USER-DOB TO USER-REC-DOB
+           MOVE 0 TO USER-REC-PIN.
 
        WRITE-USER-TO-DB.
            WRITE USER-DB-RECORD
                INVALID KEY
-      *            DISPLAY "Record already exists, attempting update..."
-      *        REWRITE USER-DB-RECORD
-               END-WRITE.
+                   REWRITE USER-DB-RECORD
+                   DISPLAY "[UPDATED] User ID: " USER-REC-ID
+                   ADD 1 TO WS-USER-UPDATED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-USER-ADDED-COUNT
+           END-WRITE.
 
        PARSE-BALANCE-CSV-LINE.
            UNSTRING WS-BALANCE-CSV-LINE
@@ -143,11 +243,31 @@
                     WS-BALANCE-AMOUNT.
 
            MOVE WS-BALANCE-ID TO BALANCE-REC-ID
+           MOVE "CHECKING" TO BALANCE-REC-ACCOUNT-TYPE
            MOVE WS-BALANCE-AMOUNT TO BALANCE-REC-BALANCE.
 
        WRITE-BALANCE-TO-DB.
            WRITE BALANCE-DB-RECORD
                INVALID KEY
-      *            DISPLAY "Record already exists, attempting update..."
-      *        REWRITE USER-DB-RECORD
-               END-WRITE.
+                   PERFORM UPDATE-EXISTING-BALANCE
+               NOT INVALID KEY
+                   ADD 1 TO WS-BALANCE-ADDED-COUNT
+           END-WRITE.
+
+      *> The record already exists - read it first so the REWRITE only
+      *> refreshes the balance and leaves BALANCE-REC-OVERDRAFT-LIMIT,
+      *> BALANCE-REC-CURRENCY-CODE and BALANCE-REC-DORMANT-FLAG exactly
+      *> as some other path (ADD_USER, EDIT_USER, DORMANT_SWEEP, ...)
+      *> already set them, instead of resetting them to copybook
+      *> defaults.
+       UPDATE-EXISTING-BALANCE.
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE WS-BALANCE-AMOUNT TO BALANCE-REC-BALANCE
+           REWRITE BALANCE-DB-RECORD
+           DISPLAY "[UPDATED] Balance ID: " BALANCE-REC-ID
+           ADD 1 TO WS-BALANCE-UPDATED-COUNT.
