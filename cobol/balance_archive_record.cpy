@@ -0,0 +1,12 @@
+      *>  Shared layout for BALANCE-ARCHIVE-FILE: a copy of a balance
+      *>  record made the moment DELETE_USER removes it, so a deleted
+      *>  account's final balance is still on file for later reference.
+       01 BALANCE-ARCHIVE-RECORD.
+           05 ARCH-BAL-ID              PIC 9(10).
+           05 ARCH-BAL-USER-ID         PIC 9(10).
+           05 ARCH-BAL-ACCOUNT-TYPE    PIC X(10).
+           05 ARCH-BAL-BALANCE         PIC S9(10)V99.
+           05 ARCH-BAL-OVERDRAFT-LIMIT PIC 9(10)V99.
+           05 ARCH-BAL-CURRENCY-CODE   PIC X(03).
+           05 ARCH-BAL-DELETED-DATE    PIC X(10).
+           05 ARCH-BAL-DELETED-TIME    PIC X(8).
