@@ -0,0 +1,11 @@
+      *>  Shared layout for USER-ARCHIVE-FILE: a copy of a user record
+      *>  made the moment DELETE_USER removes it, so a deleted account
+      *>  can still be looked up later instead of being gone for good.
+       01 USER-ARCHIVE-RECORD.
+           05 ARCH-ID            PIC 9(10).
+           05 ARCH-USER-ID       PIC 9(10).
+           05 ARCH-USER-NAME     PIC X(30).
+           05 ARCH-USER-DOB      PIC X(10).
+           05 ARCH-USER-PIN      PIC 9(04).
+           05 ARCH-DELETED-DATE  PIC X(10).
+           05 ARCH-DELETED-TIME  PIC X(8).
