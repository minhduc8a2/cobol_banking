@@ -0,0 +1,354 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSFER_APPROVAL.
+
+      *> Maker-checker back office for large transfers TRANSFER_MONEY
+      *> queued instead of applying immediately. A supervisor reviews
+      *> each PENDING-TRANSFER-FILE entry and either releases it
+      *> (applying the same debit/credit steps TRANSFER_MONEY itself
+      *> uses) or rejects it, leaving the sender's balance untouched.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-TRANSFER-FILE ASSIGN TO "pending_transfer.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PT-ID
+               FILE STATUS IS PENDING-TRANSFER-FILE-STATUS.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BALANCE-REC-KEY
+               LOCK MODE IS MANUAL
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+           SELECT DAILY-TRANSFER-FILE ASSIGN TO "daily_transfer.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DTL-USER-ID
+               LOCK MODE IS MANUAL
+               FILE STATUS IS DAILY-TRANSFER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PENDING-TRANSFER-FILE.
+       COPY "pending_transfer_record.cpy".
+
+       FD BALANCE-DB-FILE.
+       COPY "balance_record.cpy".
+
+       FD DAILY-TRANSFER-FILE.
+       COPY "daily_transfer_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 PENDING-TRANSFER-FILE-STATUS PIC XX.
+       01 BALANCE-DB-FILE-STATUS       PIC XX.
+       01 WS-EOF                       PIC 9 VALUE 0.
+       01 WS-PENDING-COUNT             PIC 9(6) VALUE 0.
+       01 WS-CHOICE-ID                 PIC 9(10).
+       01 WS-DECISION                  PIC X VALUE "N".
+       01 DOES-HAVE-THE-MONEY          PIC 9 VALUE 0.
+       01 WS-TXN-AMOUNT                PIC S9(10)V99.
+       01 WS-TXN-BALANCE               PIC S9(10)V99.
+       01 WS-TXN-TYPE-OUT               PIC X(15) VALUE "TRANSFER-OUT".
+       01 WS-TXN-TYPE-IN                PIC X(15) VALUE "TRANSFER-IN".
+       01 WS-BALANCE-AFTER             PIC S9(10)V99.
+       01 WS-FROM-CURRENCY             PIC X(03).
+       COPY "exchange_rates.cpy".
+       01 WS-FROM-RATE                 PIC 9(03)V9(6) VALUE 1.
+       01 WS-TO-RATE                   PIC 9(03)V9(6) VALUE 1.
+       01 WS-CREDIT-AMOUNT             PIC S9(10)V99.
+       01 WS-USD-AMOUNT                PIC S9(12)V9(6).
+       01 WS-LOOKUP-CURRENCY           PIC X(03).
+       01 WS-LOOKUP-RATE               PIC 9(03)V9(6).
+       01 WS-LOCK-RETRY-COUNT          PIC 9(02) VALUE 0.
+       01 WS-MAX-LOCK-RETRIES          PIC 9(02) VALUE 10.
+       01 WS-RECIPIENT-EXISTS          PIC 9 VALUE 0.
+       01 WS-TRANSFER-APPLIED          PIC 9 VALUE 0.
+       01 DAILY-TRANSFER-FILE-STATUS   PIC XX.
+       01 WS-TODAY-DATE                PIC 9(8).
+       01 WS-DAILY-TRANSFER-LIMIT      PIC 9(10)V99 VALUE 5000.00.
+       01 WS-DAILY-WOULD-BE-TOTAL      PIC 9(10)V99.
+       01 WS-DAILY-LIMIT-OK            PIC 9 VALUE 0.
+       01 WS-DAILY-OVERRIDE            PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "--------------------------------"
+           DISPLAY "Pending transfer approval queue."
+           DISPLAY "--------------------------------"
+           PERFORM LIST-PENDING-TRANSFERS
+           IF WS-PENDING-COUNT > 0
+              DISPLAY "Enter pending transfer ID to review (0 to skip): "
+              ACCEPT WS-CHOICE-ID
+              IF WS-CHOICE-ID NOT = 0
+                 PERFORM REVIEW-TRANSFER
+              END-IF
+           END-IF
+           GOBACK.
+
+       LIST-PENDING-TRANSFERS.
+           MOVE 0 TO WS-PENDING-COUNT
+           OPEN INPUT PENDING-TRANSFER-FILE
+           IF PENDING-TRANSFER-FILE-STATUS = "35"
+              DISPLAY "No pending transfers on file."
+           ELSE
+              IF PENDING-TRANSFER-FILE-STATUS NOT = "00"
+                 CALL "EXPLAIN_FILE_STATUS" USING
+                     "pending_transfer.db " PENDING-TRANSFER-FILE-STATUS
+              ELSE
+                 MOVE 0 TO WS-EOF
+                 PERFORM UNTIL WS-EOF = 1
+                     READ PENDING-TRANSFER-FILE NEXT RECORD
+                         AT END MOVE 1 TO WS-EOF
+                         NOT AT END
+                             IF PT-IS-PENDING
+                                ADD 1 TO WS-PENDING-COUNT
+                                DISPLAY "#" PT-ID
+                                    " From " PT-FROM-ID
+                                    " (" PT-FROM-ACCOUNT-TYPE ") to "
+                                    PT-TO-ID
+                                    " (" PT-TO-ACCOUNT-TYPE
+                                    ") Amount: " PT-AMOUNT
+                                    " Requested: " PT-REQUESTED-DATE
+                             END-IF
+                 END-PERFORM
+                 CLOSE PENDING-TRANSFER-FILE
+                 IF WS-PENDING-COUNT = 0
+                    DISPLAY "No pending transfers awaiting approval."
+                 END-IF
+              END-IF
+           END-IF.
+
+       REVIEW-TRANSFER.
+           OPEN I-O PENDING-TRANSFER-FILE
+           MOVE WS-CHOICE-ID TO PT-ID
+           READ PENDING-TRANSFER-FILE
+               INVALID KEY
+                   DISPLAY "Pending transfer not found."
+               NOT INVALID KEY
+                   IF NOT PT-IS-PENDING
+                      DISPLAY "That transfer has already been decided."
+                   ELSE
+                      DISPLAY "Approve or reject transfer #" PT-ID
+                          "? (A/R): "
+                      ACCEPT WS-DECISION
+                      IF WS-DECISION = "A" OR WS-DECISION = "a"
+                         PERFORM RELEASE-TRANSFER
+                         IF WS-TRANSFER-APPLIED = 1
+                            SET PT-IS-APPROVED TO TRUE
+                            REWRITE PENDING-TRANSFER-RECORD
+                            DISPLAY "Transfer #" PT-ID
+                                " approved and applied."
+                         ELSE
+                            DISPLAY "Transfer #" PT-ID
+                                " left pending - not applied."
+                         END-IF
+                      ELSE
+                         SET PT-IS-REJECTED TO TRUE
+                         REWRITE PENDING-TRANSFER-RECORD
+                         DISPLAY "Transfer #" PT-ID " rejected."
+                      END-IF
+                   END-IF
+           END-READ
+           CLOSE PENDING-TRANSFER-FILE.
+
+      *> Applies the same debit-then-credit steps TRANSFER_MONEY would
+      *> have applied at the time it was queued. Confirms the
+      *> recipient account still exists before the sender is ever
+      *> debited, the same way TRANSFER_MONEY's own direct path does.
+       RELEASE-TRANSFER.
+           MOVE 0 TO WS-TRANSFER-APPLIED
+           MOVE 0 TO DOES-HAVE-THE-MONEY
+           OPEN I-O BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+              CALL "EXPLAIN_FILE_STATUS" USING
+                  "balance.db          " BALANCE-DB-FILE-STATUS
+           END-IF
+           MOVE PT-TO-ID TO BALANCE-REC-ID
+           MOVE PT-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+              INVALID KEY
+                 DISPLAY "ERROR: recipient account not found - "
+                         "transfer not applied, sender not debited."
+                 MOVE 0 TO WS-RECIPIENT-EXISTS
+              NOT INVALID KEY
+                 MOVE 1 TO WS-RECIPIENT-EXISTS
+           END-READ
+           IF WS-RECIPIENT-EXISTS = 1
+              PERFORM CHECK-DAILY-TRANSFER-LIMIT
+              IF WS-DAILY-LIMIT-OK = 1
+                 MOVE PT-FROM-ID TO BALANCE-REC-ID
+                 MOVE PT-FROM-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+                 PERFORM DEBIT-SENDER-BALANCE
+              END-IF
+              IF DOES-HAVE-THE-MONEY = 1
+                 MOVE PT-TO-ID TO BALANCE-REC-ID
+                 MOVE PT-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+                 PERFORM CREDIT-RECIPIENT-BALANCE
+                 MOVE 1 TO WS-TRANSFER-APPLIED
+              ELSE
+                 DISPLAY "Sender no longer has sufficient funds, "
+                         "over the daily transfer limit, or "
+                         "transfer not applied."
+              END-IF
+           END-IF
+           CLOSE BALANCE-DB-FILE.
+
+      *> Same daily cumulative-transfer-amount cap TRANSFER_MONEY
+      *> enforces on its direct path, applied here too so a large
+      *> transfer can't dodge the cap simply by being queued for
+      *> approval instead of applied immediately.
+       CHECK-DAILY-TRANSFER-LIMIT.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           OPEN I-O DAILY-TRANSFER-FILE
+           IF DAILY-TRANSFER-FILE-STATUS = "35"
+              OPEN OUTPUT DAILY-TRANSFER-FILE
+              CLOSE DAILY-TRANSFER-FILE
+              OPEN I-O DAILY-TRANSFER-FILE
+           END-IF
+           MOVE PT-FROM-ID TO DTL-USER-ID
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL DAILY-TRANSFER-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ DAILY-TRANSFER-FILE WITH LOCK
+                  INVALID KEY
+                     IF DAILY-TRANSFER-FILE-STATUS NOT = "9D"
+                        MOVE PT-FROM-ID TO DTL-USER-ID
+                        MOVE WS-TODAY-DATE TO DTL-DATE
+                        MOVE 0 TO DTL-CUMULATIVE-AMOUNT
+                        WRITE DAILY-TRANSFER-RECORD
+                     END-IF
+                  NOT INVALID KEY
+                     IF DTL-DATE NOT = WS-TODAY-DATE
+                        MOVE WS-TODAY-DATE TO DTL-DATE
+                        MOVE 0 TO DTL-CUMULATIVE-AMOUNT
+                     END-IF
+               END-READ
+           END-PERFORM
+           COMPUTE WS-DAILY-WOULD-BE-TOTAL =
+               DTL-CUMULATIVE-AMOUNT + PT-AMOUNT
+           IF WS-DAILY-WOULD-BE-TOTAL > WS-DAILY-TRANSFER-LIMIT
+              DISPLAY "This release would put today's total for User "
+                      PT-FROM-ID " at " WS-DAILY-WOULD-BE-TOTAL
+                      ", over the daily limit of "
+                      WS-DAILY-TRANSFER-LIMIT "."
+              DISPLAY "Supervisor override to proceed anyway? (Y/N): "
+              ACCEPT WS-DAILY-OVERRIDE
+              IF WS-DAILY-OVERRIDE = "Y" OR WS-DAILY-OVERRIDE = "y"
+                 MOVE 1 TO WS-DAILY-LIMIT-OK
+              ELSE
+                 DISPLAY "Release cancelled - over daily limit."
+                 MOVE 0 TO WS-DAILY-LIMIT-OK
+              END-IF
+           ELSE
+              MOVE 1 TO WS-DAILY-LIMIT-OK
+           END-IF
+           IF WS-DAILY-LIMIT-OK = 1
+              MOVE WS-DAILY-WOULD-BE-TOTAL TO DTL-CUMULATIVE-AMOUNT
+              REWRITE DAILY-TRANSFER-RECORD
+           END-IF
+           UNLOCK DAILY-TRANSFER-FILE
+           CLOSE DAILY-TRANSFER-FILE.
+
+      *> Locks the sender's balance record for the debit, same
+      *> WITH LOCK/UNLOCK retry idiom TRANSFER_MONEY uses.
+       DEBIT-SENDER-BALANCE.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL BALANCE-DB-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ BALANCE-DB-FILE WITH LOCK KEY IS BALANCE-REC-KEY
+                  INVALID KEY
+                     IF BALANCE-DB-FILE-STATUS NOT = "9D"
+                        DISPLAY "ERROR INVALID KEY"
+                     END-IF
+                  NOT INVALID KEY
+                     MOVE BALANCE-REC-CURRENCY-CODE TO WS-FROM-CURRENCY
+                     COMPUTE WS-BALANCE-AFTER =
+                         BALANCE-REC-BALANCE - PT-AMOUNT
+                     IF WS-BALANCE-AFTER >=
+                        (0 - BALANCE-REC-OVERDRAFT-LIMIT)
+                        MOVE 1 TO DOES-HAVE-THE-MONEY
+                        MOVE WS-BALANCE-AFTER TO BALANCE-REC-BALANCE
+                        REWRITE BALANCE-DB-RECORD
+                        IF BALANCE-REC-BALANCE < 0
+                           DISPLAY "Overdraft warning: account "
+                                   BALANCE-REC-ID
+                                   " is now negative: "
+                                   BALANCE-REC-BALANCE
+                        END-IF
+                        COMPUTE WS-TXN-AMOUNT = 0 - PT-AMOUNT
+                        MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                        CALL "LOG_TRANSACTION" USING PT-FROM-ID
+                            WS-TXN-TYPE-OUT WS-TXN-AMOUNT WS-TXN-BALANCE
+                            PT-FROM-ACCOUNT-TYPE
+                        CALL "PRINT_RECEIPT" USING WS-TXN-TYPE-OUT
+                            PT-FROM-ID PT-TO-ID WS-TXN-AMOUNT
+                            WS-TXN-BALANCE
+                     ELSE
+                        DISPLAY "Insufficient funds (overdraft limit "
+                                BALANCE-REC-OVERDRAFT-LIMIT ")."
+                     END-IF
+                     UNLOCK BALANCE-DB-FILE
+               END-READ
+           END-PERFORM.
+
+      *> Same lock-and-retry treatment for the recipient's account,
+      *> including the cross-currency conversion path.
+       CREDIT-RECIPIENT-BALANCE.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL BALANCE-DB-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ BALANCE-DB-FILE WITH LOCK KEY IS BALANCE-REC-KEY
+                  INVALID KEY
+                     IF BALANCE-DB-FILE-STATUS NOT = "9D"
+                        DISPLAY "ERROR: recipient account vanished - "
+                                "credit not applied."
+                     END-IF
+                  NOT INVALID
+                        IF BALANCE-REC-CURRENCY-CODE = WS-FROM-CURRENCY
+                           MOVE PT-AMOUNT TO WS-CREDIT-AMOUNT
+                        ELSE
+                           MOVE WS-FROM-CURRENCY TO WS-LOOKUP-CURRENCY
+                           PERFORM LOOKUP-EXCHANGE-RATE
+                           MOVE WS-LOOKUP-RATE TO WS-FROM-RATE
+                           MOVE BALANCE-REC-CURRENCY-CODE
+                               TO WS-LOOKUP-CURRENCY
+                           PERFORM LOOKUP-EXCHANGE-RATE
+                           MOVE WS-LOOKUP-RATE TO WS-TO-RATE
+                           COMPUTE WS-USD-AMOUNT ROUNDED =
+                               PT-AMOUNT * WS-FROM-RATE
+                           COMPUTE WS-CREDIT-AMOUNT ROUNDED =
+                               WS-USD-AMOUNT / WS-TO-RATE
+                           DISPLAY "Converted " PT-AMOUNT " "
+                               WS-FROM-CURRENCY " to " WS-CREDIT-AMOUNT
+                               " " BALANCE-REC-CURRENCY-CODE
+                        END-IF
+                        COMPUTE BALANCE-REC-BALANCE =
+                            BALANCE-REC-BALANCE + WS-CREDIT-AMOUNT
+                        REWRITE BALANCE-DB-RECORD
+                        MOVE WS-CREDIT-AMOUNT TO WS-TXN-AMOUNT
+                        MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                        CALL "LOG_TRANSACTION" USING PT-TO-ID
+                            WS-TXN-TYPE-IN WS-TXN-AMOUNT WS-TXN-BALANCE
+                            PT-TO-ACCOUNT-TYPE
+                        CALL "PRINT_RECEIPT" USING WS-TXN-TYPE-IN
+                            PT-TO-ID PT-FROM-ID WS-TXN-AMOUNT
+                            WS-TXN-BALANCE
+                        UNLOCK BALANCE-DB-FILE
+               END-READ
+           END-PERFORM.
+
+       LOOKUP-EXCHANGE-RATE.
+           MOVE 1 TO WS-LOOKUP-RATE
+           PERFORM VARYING EXCHANGE-RATE-IDX FROM 1 BY 1
+               UNTIL EXCHANGE-RATE-IDX > 4
+               IF EXCHANGE-RATE-CODE(EXCHANGE-RATE-IDX)
+                   = WS-LOOKUP-CURRENCY
+                  MOVE EXCHANGE-RATE-TO-USD(EXCHANGE-RATE-IDX)
+                      TO WS-LOOKUP-RATE
+               END-IF
+           END-PERFORM.
