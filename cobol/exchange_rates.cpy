@@ -0,0 +1,22 @@
+      *>  Small fixed exchange-rate table: each entry's rate converts
+      *>  1 unit of that currency into USD. TRANSFER_MONEY looks up the
+      *>  sender's and recipient's rates to convert the transfer amount
+      *>  whenever their BALANCE-REC-CURRENCY-CODE values differ.
+       01 EXCHANGE-RATE-LIST.
+           05 FILLER.
+               10 FILLER PIC X(03)     VALUE "USD".
+               10 FILLER PIC 9(03)V9(6) VALUE 1.000000.
+           05 FILLER.
+               10 FILLER PIC X(03)     VALUE "EUR".
+               10 FILLER PIC 9(03)V9(6) VALUE 1.080000.
+           05 FILLER.
+               10 FILLER PIC X(03)     VALUE "GBP".
+               10 FILLER PIC 9(03)V9(6) VALUE 1.270000.
+           05 FILLER.
+               10 FILLER PIC X(03)     VALUE "JPY".
+               10 FILLER PIC 9(03)V9(6) VALUE 0.006700.
+       01 EXCHANGE-RATE-TABLE REDEFINES EXCHANGE-RATE-LIST.
+           05 EXCHANGE-RATE-ENTRY OCCURS 4 TIMES.
+               10 EXCHANGE-RATE-CODE   PIC X(03).
+               10 EXCHANGE-RATE-TO-USD PIC 9(03)V9(6).
+       01 EXCHANGE-RATE-IDX PIC 9 VALUE 1.
