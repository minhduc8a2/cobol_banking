@@ -0,0 +1,10 @@
+      *>  Shared layout for OPERATOR-FILE: who is allowed to sit down
+      *>  at main_program and what they're allowed to touch once they
+      *>  do. OP-ROLE of "S" (supervisor) can reach destructive or
+      *>  high-value options; "T" (teller) gets everything else.
+       01 OPERATOR-RECORD.
+           05 OP-ID           PIC 9(10).
+           05 OP-NAME         PIC X(30).
+           05 OP-ROLE         PIC X(01) VALUE "T".
+               88 OP-IS-TELLER     VALUE "T".
+               88 OP-IS-SUPERVISOR VALUE "S".
