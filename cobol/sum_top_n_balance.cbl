@@ -7,33 +7,31 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS BALANCE-REC-ID
+               RECORD KEY IS BALANCE-REC-KEY
                FILE STATUS IS BALANCE-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD BALANCE-DB-FILE.
-       01 BALANCE-DB-RECORD.
-           05 BALANCE-REC-ID      PIC 9(10).
-           05 BALANCE-REC-BALANCE PIC 9(10)V99.
+       COPY "balance_record.cpy".
 
        WORKING-STORAGE SECTION.
        01 BALANCE-FILE-STATUS       PIC X(2) VALUE SPACES.
        01 WS-RECORD-COUNT           PIC 9(4) COMP VALUE 0.
        01 WS-N                      PIC 9(4) COMP VALUE 0.
-       01 WS-SUM                    PIC 9(10)V99 VALUE 0.
+       01 WS-SUM                    PIC S9(10)V99 VALUE 0.
 
       * Table to hold up to 1000 balances (adjust as needed)
        01 WS-BALANCE-TABLE.
           05 WS-BALANCE-ITEM OCCURS 1000 TIMES
              INDEXED BY BAL-INDEX.
              10 WS-ID  PIC 9(10).
-             10 WS-BAL PIC 9(10)V99.
+             10 WS-BAL PIC S9(10)V99.
 
        01 WS-I             PIC 9(4) COMP.
        01 WS-J             PIC 9(4) COMP.
        01 WS-TEMP-ID       PIC 9(10).
-       01 WS-TEMP-BAL      PIC 9(10)V99.
+       01 WS-TEMP-BAL      PIC S9(10)V99.
 
        PROCEDURE DIVISION.
 
@@ -45,7 +43,7 @@
            PERFORM SORT-TABLE-DESC
            PERFORM SUM-TOP-N
            PERFORM CLOSE-FILES
-           STOP RUN.
+           GOBACK.
 
       *------------------------------
       * Open the balance file
@@ -53,8 +51,8 @@
        OPEN-FILES.
            OPEN INPUT BALANCE-DB-FILE
            IF BALANCE-FILE-STATUS NOT = "00"
-               DISPLAY "Error opening balance.db - Status: "
-                BALANCE-FILE-STATUS
+               CALL "EXPLAIN_FILE_STATUS" USING
+                "balance.db          " BALANCE-FILE-STATUS
                STOP RUN
            END-IF.
 
@@ -74,11 +72,18 @@
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       ADD 1 TO WS-RECORD-COUNT
-                       MOVE BALANCE-REC-ID      TO 
-                       WS-ID (WS-RECORD-COUNT)
-                       MOVE BALANCE-REC-BALANCE TO 
-                       WS-BAL(WS-RECORD-COUNT)
+                       IF WS-RECORD-COUNT >= 1000
+                           DISPLAY "Warning: more than 1000 balance "
+                               "records exist - remaining records "
+                               "truncated from this report."
+                           MOVE "10" TO BALANCE-FILE-STATUS
+                       ELSE
+                           ADD 1 TO WS-RECORD-COUNT
+                           MOVE BALANCE-REC-ID      TO
+                           WS-ID (WS-RECORD-COUNT)
+                           MOVE BALANCE-REC-BALANCE TO
+                           WS-BAL(WS-RECORD-COUNT)
+                       END-IF
                END-READ
            END-PERFORM.
 
