@@ -9,57 +9,116 @@
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS REC-ID.
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "user_import_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CSV-FILE.
        01 CSV-RECORD PIC X(100).
        FD USER-DB-FILE.
-       01 USER-DB-RECORD.
-           05 REC-ID PIC 9(10).
-           05 REC-NAME PIC X(30).
-           05 REC-DOB PIC X(10).
+           COPY "user_record.cpy".
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(150).
 
        WORKING-STORAGE SECTION.
-       01 WS-ID         PIC 9(10).
+       01 WS-ID         PIC X(10).
        01 WS-NAME       PIC X(30).
        01 WS-DOB        PIC X(10).
 
        01  EOF PIC 9 VALUE 0.
+       01  WS-ADDED-COUNT   PIC 9(6) VALUE 0.
+       01  WS-UPDATED-COUNT PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+       01  WS-LINE-VALID     PIC 9 VALUE 1.
+       01  WS-REJECT-REASON  PIC X(40).
+       01  USER-DB-FILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
            PERFORM READ-FILE.
            GOBACK.
        READ-FILE.
+           MOVE 0 TO EOF.
+           MOVE 0 TO WS-ADDED-COUNT.
+           MOVE 0 TO WS-UPDATED-COUNT.
+           MOVE 0 TO WS-REJECTED-COUNT.
            OPEN INPUT CSV-FILE.
       *    Ignore first line
-           READ CSV-FILE INTO CSV-RECORD 
+           READ CSV-FILE INTO CSV-RECORD
            END-READ.
       *    /////
            OPEN I-O USER-DB-FILE.
+           IF USER-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "user.db             " USER-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE.
            PERFORM UNTIL EOF = 1
                READ CSV-FILE INTO CSV-RECORD
                    AT END MOVE 1 TO EOF
-                   NOT AT END 
+                   NOT AT END
                        UNSTRING CSV-RECORD DELIMITED BY ','
                            INTO WS-ID, WS-NAME, WS-DOB
-                       MOVE WS-ID TO REC-ID
-                       MOVE WS-NAME TO REC-NAME
-                       MOVE WS-DOB TO REC-DOB
-                       WRITE USER-DB-RECORD
-                            INVALID KEY
-                                 DISPLAY "‚ùåUser ID exists."
-                            NOT INVALID KEY
-                                 DISPLAY "[ADDED]üë§ User ID: " REC-ID
-                                          " üìõ Name: " REC-NAME
-                                          " üìÖ DOB: " REC-DOB
-                       END-WRITE
-                END-READ    
+                       PERFORM VALIDATE-CSV-LINE
+                       IF WS-LINE-VALID = 1
+                           MOVE FUNCTION NUMVAL(WS-ID) TO USER-REC-ID
+                           MOVE WS-NAME TO USER-REC-NAME
+                           MOVE WS-DOB TO USER-REC-DOB
+                           MOVE 0 TO USER-REC-PIN
+                           WRITE USER-DB-RECORD
+                                INVALID KEY
+                                     REWRITE USER-DB-RECORD
+                                     DISPLAY "[UPDATED] User ID: "
+                                         USER-REC-ID
+                                         " Name: " USER-REC-NAME
+                                         " DOB: " USER-REC-DOB
+                                     ADD 1 TO WS-UPDATED-COUNT
+                                NOT INVALID KEY
+                                     DISPLAY "[ADDED] User ID: "
+                                         USER-REC-ID
+                                         " Name: " USER-REC-NAME
+                                         " DOB: " USER-REC-DOB
+                                     ADD 1 TO WS-ADDED-COUNT
+                           END-WRITE
+                       ELSE
+                           PERFORM WRITE-REJECT-LINE
+                       END-IF
+                END-READ
            END-PERFORM.
            CLOSE USER-DB-FILE.
            CLOSE CSV-FILE.
-      
-           
+           CLOSE REJECT-FILE.
+           DISPLAY "Users added: " WS-ADDED-COUNT
+               " updated: " WS-UPDATED-COUNT
+               " rejected: " WS-REJECTED-COUNT.
+
+      *> Rejects a CSV line rather than writing garbage to user.db:
+      *> a non-numeric or blank ID, a blank name, or a DOB that isn't
+      *> shaped like YYYY-MM-DD all get logged instead of imported.
+       VALIDATE-CSV-LINE.
+           MOVE 1 TO WS-LINE-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-ID = SPACES OR FUNCTION TEST-NUMVAL(WS-ID) NOT = 0
+               MOVE 0 TO WS-LINE-VALID
+               MOVE "INVALID ID" TO WS-REJECT-REASON
+           ELSE IF WS-NAME = SPACES
+               MOVE 0 TO WS-LINE-VALID
+               MOVE "MISSING NAME" TO WS-REJECT-REASON
+           ELSE IF WS-DOB = SPACES OR WS-DOB(5:1) NOT = "-"
+                   OR WS-DOB(8:1) NOT = "-"
+               MOVE 0 TO WS-LINE-VALID
+               MOVE "INVALID DOB" TO WS-REJECT-REASON
+           END-IF.
 
-       
+       WRITE-REJECT-LINE.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE SPACES TO REJECT-LINE
+           STRING WS-REJECT-REASON DELIMITED BY SPACE
+               ": " DELIMITED BY SIZE
+               CSV-RECORD DELIMITED BY SIZE
+               INTO REJECT-LINE
+           WRITE REJECT-LINE
+           DISPLAY "[REJECTED] " REJECT-LINE.
