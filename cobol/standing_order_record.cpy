@@ -0,0 +1,14 @@
+      *>  Shared layout for STANDING-ORDER-FILE: a recurring transfer
+      *>  instruction that STANDING_ORDER_RUNNER scans daily and fires
+      *>  whenever SO-NEXT-RUN-DATE has arrived, using the same
+      *>  debit/credit steps TRANSFER_MONEY uses interactively.
+       01 STANDING-ORDER-RECORD.
+           05 SO-ORDER-ID          PIC 9(10).
+           05 SO-FROM-ID           PIC 9(10).
+           05 SO-FROM-ACCOUNT-TYPE PIC X(10).
+           05 SO-TO-ID             PIC 9(10).
+           05 SO-TO-ACCOUNT-TYPE   PIC X(10).
+           05 SO-AMOUNT            PIC 9(10)V99.
+           05 SO-FREQUENCY         PIC X(10).
+           05 SO-NEXT-RUN-DATE     PIC 9(8).
+           05 SO-ACTIVE            PIC X(01) VALUE "Y".
