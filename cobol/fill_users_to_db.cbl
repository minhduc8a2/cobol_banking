@@ -7,31 +7,46 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS USER-REC-ID.
-               
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-DB-FILE.
            COPY "user_record.cpy".
-           
+
        FD BALANCE-DB-FILE.
            COPY "balance_record.cpy".
 
 
        WORKING-STORAGE SECTION.
        01   USER-NUM USAGE INDEX.
-      
+       01   USER-DB-FILE-STATUS    PIC XX.
+       01   BALANCE-DB-FILE-STATUS PIC XX.
+       01   WS-SEQ-STATUS          PIC 9 VALUE 1.
+
        PROCEDURE DIVISION.
            PERFORM ADD-USERS.
            GOBACK.
 
        OPEN-FILES.
-            OPEN I-O USER-DB-FILE.
-            OPEN I-O BALANCE-DB-FILE.
+            OPEN I-O USER-DB-FILE
+            IF USER-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "user.db             " USER-DB-FILE-STATUS
+                STOP RUN
+            END-IF
+            OPEN I-O BALANCE-DB-FILE
+            IF BALANCE-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "balance.db          " BALANCE-DB-FILE-STATUS
+                STOP RUN
+            END-IF.
        CLOSE-FILES.
             CLOSE BALANCE-DB-FILE.
             CLOSE USER-DB-FILE.
@@ -41,19 +56,26 @@
            PERFORM VARYING USER-NUM FROM 1 BY 1 UNTIL USER-NUM > 5  
                                
                    CALL "GENERATE_NEW_ID" USING USER-REC-ID
-                   MOVE USER-REC-ID TO BALANCE-REC-ID
-                   MOVE "USER" TO USER-REC-NAME
-                   MOVE "1999-01-01" TO USER-REC-DOB
-                   MOVE 1000 TO BALANCE-REC-BALANCE
-
-                   PERFORM OPEN-FILES
-                   WRITE USER-DB-RECORD
-                   END-WRITE
-                   WRITE BALANCE-DB-RECORD
-                   END-WRITE
-                   PERFORM CLOSE-FILES
-
-                   DISPLAY "ðŸ‘¤ User ID: " USER-REC-ID
-                   DISPLAY "ðŸ’² BALANCE ID: " BALANCE-REC-ID
-                   DISPLAY "âœ… User added successfully."
+                       WS-SEQ-STATUS
+                   IF WS-SEQ-STATUS NOT = 1
+                      DISPLAY "Unable to generate a new user ID - "
+                          "skipping."
+                   ELSE
+                      MOVE USER-REC-ID TO BALANCE-REC-ID
+                      MOVE "CHECKING" TO BALANCE-REC-ACCOUNT-TYPE
+                      MOVE "USER" TO USER-REC-NAME
+                      MOVE "1999-01-01" TO USER-REC-DOB
+                      MOVE 1000 TO BALANCE-REC-BALANCE
+
+                      PERFORM OPEN-FILES
+                      WRITE USER-DB-RECORD
+                      END-WRITE
+                      WRITE BALANCE-DB-RECORD
+                      END-WRITE
+                      PERFORM CLOSE-FILES
+
+                      DISPLAY "ðŸ‘¤ User ID: " USER-REC-ID
+                      DISPLAY "ðŸ’² BALANCE ID: " BALANCE-REC-ID
+                      DISPLAY "âœ… User added successfully."
+                   END-IF
            END-PERFORM.
