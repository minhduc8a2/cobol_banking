@@ -8,11 +8,30 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               LOCK MODE IS MANUAL
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS USER-REC-ID.
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT DAILY-TRANSFER-FILE ASSIGN TO "daily_transfer.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DTL-USER-ID
+               LOCK MODE IS MANUAL
+               FILE STATUS IS DAILY-TRANSFER-FILE-STATUS.
+           SELECT PENDING-TRANSFER-FILE ASSIGN TO "pending_transfer.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PT-ID
+               FILE STATUS IS PENDING-TRANSFER-FILE-STATUS.
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +41,15 @@
        FD BALANCE-DB-FILE.
        COPY "balance_record.cpy".
 
+       FD DAILY-TRANSFER-FILE.
+       COPY "daily_transfer_record.cpy".
+
+       FD PENDING-TRANSFER-FILE.
+       COPY "pending_transfer_record.cpy".
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
+
 
        WORKING-STORAGE SECTION.
        01 WS-USER-ID             PIC 9(10).
@@ -30,13 +58,48 @@
        01 DOES-HAVE-THE-MONEY    PIC 9 VALUE 0.
        01 USER-DB-FILE-STATUS    PIC XX.
        01 BALANCE-DB-FILE-STATUS PIC XX.
-       01 USER-INPUT             PIC X(30).       01 IS-VALID         PIC 9 VALUE 1.
+       01 USER-INPUT             PIC X(30).
+       01 IS-VALID               PIC 9 VALUE 1.
+       01 WS-TXN-AMOUNT          PIC S9(10)V99.
+       01 WS-TXN-BALANCE         PIC S9(10)V99.
+       01 WS-TXN-TYPE-OUT        PIC X(15) VALUE "TRANSFER-OUT".
+       01 WS-TXN-TYPE-IN         PIC X(15) VALUE "TRANSFER-IN".
+       01 WS-BALANCE-AFTER       PIC S9(10)V99.
+       01 WS-FROM-ACCOUNT-TYPE   PIC X(10).
+       01 WS-TO-ACCOUNT-TYPE     PIC X(10).
+       01 WS-PIN-ENTRY           PIC 9(04).
+       01 MAX-TRANSACTION-AMOUNT PIC 9(10)V99 VALUE 10000.00.
+       01 WS-CONFIRM             PIC X VALUE "N".
+       COPY "exchange_rates.cpy".
+       01 WS-FROM-CURRENCY      PIC X(03).
+       01 WS-FROM-RATE          PIC 9(03)V9(6) VALUE 1.
+       01 WS-TO-RATE            PIC 9(03)V9(6) VALUE 1.
+       01 WS-CREDIT-AMOUNT      PIC S9(10)V99.
+       01 WS-USD-AMOUNT         PIC S9(12)V9(6).
+       01 WS-LOOKUP-CURRENCY    PIC X(03).
+       01 WS-LOOKUP-RATE        PIC 9(03)V9(6).
+       01 WS-RECIPIENT-EXISTS   PIC 9 VALUE 0.
+       01 WS-LOCK-RETRY-COUNT   PIC 9(02) VALUE 0.
+       01 WS-MAX-LOCK-RETRIES   PIC 9(02) VALUE 10.
+       01 DAILY-TRANSFER-FILE-STATUS PIC XX.
+       01 WS-TODAY-DATE              PIC 9(8).
+       01 WS-DAILY-TRANSFER-LIMIT    PIC 9(10)V99 VALUE 5000.00.
+       01 WS-DAILY-WOULD-BE-TOTAL    PIC 9(10)V99.
+       01 WS-DAILY-LIMIT-OK          PIC 9 VALUE 0.
+       01 WS-DAILY-OVERRIDE          PIC X VALUE "N".
+       01 PENDING-TRANSFER-FILE-STATUS PIC XX.
+       01 WS-APPROVAL-THRESHOLD        PIC 9(10)V99 VALUE 2000.00.
+       01 WS-NEXT-PENDING-ID           PIC 9(10).
+       01 WS-SEQ-STATUS                PIC 9 VALUE 1.
+       01 ACCOUNT-HOLDERS-FILE-STATUS  PIC XX.
+       01 WS-HOLDERS-AVAILABLE         PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
+           MOVE 0 TO DOES-HAVE-THE-MONEY
            DISPLAY "----------------------------"
            DISPLAY "Transfer money is selected."
            DISPLAY "----------------------------"
-           
+
            DISPLAY "Enter User ID: "
            ACCEPT USER-INPUT.
            COPY "exit-check.cpy".
@@ -45,39 +108,355 @@
            IF IS-VALID=0
               GOBACK
            END-IF
-           
+
+           OPEN INPUT USER-DB-FILE.
+           MOVE WS-USER-ID TO USER-REC-ID
+           DISPLAY "Enter PIN: "
+           ACCEPT WS-PIN-ENTRY
+           READ USER-DB-FILE
+              INVALID KEY
+                 DISPLAY "ERROR INVALID USER"
+                 MOVE 0 TO IS-VALID
+              NOT INVALID KEY
+                 IF WS-PIN-ENTRY NOT = USER-REC-PIN
+                    DISPLAY "Incorrect PIN."
+                    MOVE 0 TO IS-VALID
+                 ELSE
+                    MOVE 1 TO IS-VALID
+                 END-IF
+           END-READ
+           CLOSE USER-DB-FILE.
+           IF IS-VALID=0
+              GOBACK
+           END-IF
+
+           DISPLAY "From account type (CHECKING/SAVINGS): "
+           ACCEPT WS-FROM-ACCOUNT-TYPE
+           IF WS-FROM-ACCOUNT-TYPE = SPACES
+              MOVE "CHECKING" TO WS-FROM-ACCOUNT-TYPE
+           END-IF
 
            DISPLAY "Who do you want to transfer: "
            ACCEPT TRANSFER-TO-ID.
+           DISPLAY "To account type (CHECKING/SAVINGS): "
+           ACCEPT WS-TO-ACCOUNT-TYPE
+           IF WS-TO-ACCOUNT-TYPE = SPACES
+              MOVE "CHECKING" TO WS-TO-ACCOUNT-TYPE
+           END-IF
            DISPLAY "How much money do you want to trasfer?"
            ACCEPT TRANSFER-AMOUNT
+           IF TRANSFER-AMOUNT > MAX-TRANSACTION-AMOUNT
+              DISPLAY "This transfer exceeds the maximum single-"
+                      "transaction amount of " MAX-TRANSACTION-AMOUNT "."
+              DISPLAY "Transfers over the maximum are not permitted."
+              GOBACK
+           END-IF
+           DISPLAY "Confirm transfer of " TRANSFER-AMOUNT
+                   " from " WS-FROM-ACCOUNT-TYPE
+                   " to User " TRANSFER-TO-ID
+                   " (" WS-TO-ACCOUNT-TYPE ")? (Y/N): "
+           ACCEPT WS-CONFIRM
+           IF WS-CONFIRM NOT = "Y" AND WS-CONFIRM NOT = "y"
+              DISPLAY "Transfer cancelled."
+              GOBACK
+           END-IF
+
+           *> Large transfers don't go straight through - they wait in
+           *> PENDING-TRANSFER-FILE for a supervisor to review via
+           *> TRANSFER_APPROVAL, the same way a real back office holds
+           *> big-dollar movements for a second set of eyes.
+           IF TRANSFER-AMOUNT > WS-APPROVAL-THRESHOLD
+              PERFORM VALIDATE-RECIPIENT-FOR-QUEUE
+              IF WS-RECIPIENT-EXISTS = 1
+                 PERFORM QUEUE-PENDING-TRANSFER
+              END-IF
+              GOBACK
+           END-IF
+
            *> Validation
            OPEN I-O BALANCE-DB-FILE.
-           MOVE WS-USER-ID TO BALANCE-REC-ID
-           READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
-              INVALID
-                 DISPLAY "ERROR INVALID KEY"
+           MOVE 1 TO WS-HOLDERS-AVAILABLE
+           OPEN INPUT ACCOUNT-HOLDERS-FILE
+           IF ACCOUNT-HOLDERS-FILE-STATUS NOT = "00"
+               MOVE 0 TO WS-HOLDERS-AVAILABLE
+           END-IF
+           MOVE TRANSFER-TO-ID TO BALANCE-REC-ID
+           MOVE WS-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+              INVALID KEY
+                 DISPLAY "ERROR: recipient account not found - "
+                         "transfer cancelled, sender not debited."
+                 MOVE 0 TO WS-RECIPIENT-EXISTS
               NOT INVALID KEY
-                 IF BALANCE-REC-BALANCE > TRANSFER-AMOUNT
-                    MOVE 1 TO DOES-HAVE-THE-MONEY 
-                    COMPUTE BALANCE-REC-BALANCE = BALANCE-REC-BALANCE - TRANSFER-AMOUNT 
-                    REWRITE BALANCE-DB-RECORD
+                 MOVE 1 TO WS-RECIPIENT-EXISTS
+                 IF WS-HOLDERS-AVAILABLE = 1
+                     PERFORM SHOW-RECIPIENT-HOLDERS
                  END-IF
            END-READ
+           IF WS-HOLDERS-AVAILABLE = 1
+               CLOSE ACCOUNT-HOLDERS-FILE
+           END-IF
+           IF WS-RECIPIENT-EXISTS = 1
+              PERFORM CHECK-DAILY-TRANSFER-LIMIT
+              IF WS-DAILY-LIMIT-OK = 1
+                 MOVE WS-USER-ID TO BALANCE-REC-ID
+                 MOVE WS-FROM-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+                 PERFORM DEBIT-SENDER-BALANCE
+              END-IF
+           END-IF
            IF DOES-HAVE-THE-MONEY = 1
                 MOVE TRANSFER-TO-ID TO BALANCE-REC-ID
-                    READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
-                    NOT INVALID
-                          COMPUTE BALANCE-REC-BALANCE = BALANCE-REC-BALANCE + TRANSFER-AMOUNT 
-                          REWRITE BALANCE-DB-RECORD
-                    END-READ
-           END-IF   
-           
+                MOVE WS-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+                PERFORM CREDIT-RECIPIENT-BALANCE
+           END-IF
+
            CLOSE BALANCE-DB-FILE.
 
            CALL "SHOW_USERS"
 
-
-           *> Are you sure?
-           *> transfer the money
            GOBACK.
+
+      *> Confirms the recipient account actually exists before a large
+      *> transfer is even queued, the same way the direct (below-
+      *> threshold) path validates the recipient before debiting.
+       VALIDATE-RECIPIENT-FOR-QUEUE.
+           OPEN INPUT BALANCE-DB-FILE
+           MOVE TRANSFER-TO-ID TO BALANCE-REC-ID
+           MOVE WS-TO-ACCOUNT-TYPE TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
+              INVALID KEY
+                 DISPLAY "ERROR: recipient account not found - "
+                         "transfer not queued."
+                 MOVE 0 TO WS-RECIPIENT-EXISTS
+              NOT INVALID KEY
+                 MOVE 1 TO WS-RECIPIENT-EXISTS
+           END-READ
+           CLOSE BALANCE-DB-FILE.
+
+      *> Queues a large transfer instead of applying it immediately -
+      *> the sender is not debited here. A supervisor releases or
+      *> rejects it later via TRANSFER_APPROVAL.
+       QUEUE-PENDING-TRANSFER.
+           CALL "GET_NEXT_SEQ" USING "PENDING-TRANSFER-ID "
+                                      WS-NEXT-PENDING-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+              DISPLAY "Unable to generate a pending-transfer ID - "
+                  "transfer not queued, try again."
+              GO TO QUEUE-PENDING-TRANSFER-EXIT
+           END-IF
+           OPEN I-O PENDING-TRANSFER-FILE
+           IF PENDING-TRANSFER-FILE-STATUS = "35"
+              OPEN OUTPUT PENDING-TRANSFER-FILE
+              CLOSE PENDING-TRANSFER-FILE
+              OPEN I-O PENDING-TRANSFER-FILE
+           END-IF
+           MOVE WS-NEXT-PENDING-ID TO PT-ID
+           MOVE WS-USER-ID TO PT-FROM-ID
+           MOVE WS-FROM-ACCOUNT-TYPE TO PT-FROM-ACCOUNT-TYPE
+           MOVE TRANSFER-TO-ID TO PT-TO-ID
+           MOVE WS-TO-ACCOUNT-TYPE TO PT-TO-ACCOUNT-TYPE
+           MOVE TRANSFER-AMOUNT TO PT-AMOUNT
+           ACCEPT PT-REQUESTED-DATE FROM DATE YYYYMMDD
+           MOVE "P" TO PT-STATUS
+           WRITE PENDING-TRANSFER-RECORD
+           CLOSE PENDING-TRANSFER-FILE
+           DISPLAY "Transfer of " TRANSFER-AMOUNT
+                   " exceeds the approval threshold of "
+                   WS-APPROVAL-THRESHOLD "."
+           DISPLAY "Queued as pending transfer #" PT-ID
+                   " for supervisor approval.".
+       QUEUE-PENDING-TRANSFER-EXIT.
+           EXIT.
+
+      *> A recipient balance no longer implies exactly one owning
+      *> user - lists every other USER-REC-ID linked to it in
+      *> ACCOUNT-HOLDERS-FILE so a joint account's other owners show
+      *> up before the transfer is applied.
+       SHOW-RECIPIENT-HOLDERS.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               IF AH-USER-ID NOT = TRANSFER-TO-ID
+                                   DISPLAY "  (This account is also "
+                                       "held by User " AH-USER-ID ")"
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+      *> Tracks each user's cumulative debited amount for the current
+      *> day in DAILY-TRANSFER-FILE, rolling the accumulator over to
+      *> zero the first time a new calendar day is seen, and blocks
+      *> (subject to supervisor override) once today's running total
+      *> plus this transfer would exceed WS-DAILY-TRANSFER-LIMIT.
+       CHECK-DAILY-TRANSFER-LIMIT.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           OPEN I-O DAILY-TRANSFER-FILE
+           IF DAILY-TRANSFER-FILE-STATUS = "35"
+              OPEN OUTPUT DAILY-TRANSFER-FILE
+              CLOSE DAILY-TRANSFER-FILE
+              OPEN I-O DAILY-TRANSFER-FILE
+           END-IF
+           MOVE WS-USER-ID TO DTL-USER-ID
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL DAILY-TRANSFER-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ DAILY-TRANSFER-FILE WITH LOCK
+                  INVALID KEY
+                     IF DAILY-TRANSFER-FILE-STATUS NOT = "9D"
+                        MOVE WS-USER-ID TO DTL-USER-ID
+                        MOVE WS-TODAY-DATE TO DTL-DATE
+                        MOVE 0 TO DTL-CUMULATIVE-AMOUNT
+                        WRITE DAILY-TRANSFER-RECORD
+                     END-IF
+                  NOT INVALID KEY
+                     IF DTL-DATE NOT = WS-TODAY-DATE
+                        MOVE WS-TODAY-DATE TO DTL-DATE
+                        MOVE 0 TO DTL-CUMULATIVE-AMOUNT
+                     END-IF
+               END-READ
+           END-PERFORM
+           COMPUTE WS-DAILY-WOULD-BE-TOTAL =
+               DTL-CUMULATIVE-AMOUNT + TRANSFER-AMOUNT
+           IF WS-DAILY-WOULD-BE-TOTAL > WS-DAILY-TRANSFER-LIMIT
+              DISPLAY "This transfer would put today's total for User "
+                      WS-USER-ID " at " WS-DAILY-WOULD-BE-TOTAL
+                      ", over the daily limit of "
+                      WS-DAILY-TRANSFER-LIMIT "."
+              DISPLAY "Supervisor override to proceed anyway? (Y/N): "
+              ACCEPT WS-DAILY-OVERRIDE
+              IF WS-DAILY-OVERRIDE = "Y" OR WS-DAILY-OVERRIDE = "y"
+                 MOVE 1 TO WS-DAILY-LIMIT-OK
+              ELSE
+                 DISPLAY "Transfer cancelled - over daily limit."
+                 MOVE 0 TO WS-DAILY-LIMIT-OK
+              END-IF
+           ELSE
+              MOVE 1 TO WS-DAILY-LIMIT-OK
+           END-IF
+           IF WS-DAILY-LIMIT-OK = 1
+              MOVE WS-DAILY-WOULD-BE-TOTAL TO DTL-CUMULATIVE-AMOUNT
+              REWRITE DAILY-TRANSFER-RECORD
+           END-IF
+           UNLOCK DAILY-TRANSFER-FILE
+           CLOSE DAILY-TRANSFER-FILE.
+
+      *> Locks the sender's balance record for the debit so a second
+      *> teller transferring out of the same account at the same
+      *> moment can't REWRITE over this one's result. Retries a few
+      *> times if another teller already holds the lock instead of
+      *> failing the whole transfer on the first collision.
+       DEBIT-SENDER-BALANCE.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL BALANCE-DB-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ BALANCE-DB-FILE WITH LOCK KEY IS BALANCE-REC-KEY
+                  INVALID KEY
+                     IF BALANCE-DB-FILE-STATUS NOT = "9D"
+                        DISPLAY "ERROR INVALID KEY"
+                     END-IF
+                  NOT INVALID KEY
+                     MOVE BALANCE-REC-CURRENCY-CODE TO WS-FROM-CURRENCY
+                     COMPUTE WS-BALANCE-AFTER =
+                         BALANCE-REC-BALANCE - TRANSFER-AMOUNT
+                     IF WS-BALANCE-AFTER >=
+                        (0 - BALANCE-REC-OVERDRAFT-LIMIT)
+                        MOVE 1 TO DOES-HAVE-THE-MONEY
+                        MOVE WS-BALANCE-AFTER TO BALANCE-REC-BALANCE
+                        REWRITE BALANCE-DB-RECORD
+                        IF BALANCE-REC-BALANCE < 0
+                           DISPLAY "WARNING: Overdraft - account "
+                                   BALANCE-REC-ID
+                                   " is now negative: "
+                                   BALANCE-REC-BALANCE
+                        END-IF
+                        COMPUTE WS-TXN-AMOUNT = 0 - TRANSFER-AMOUNT
+                        MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                        CALL "LOG_TRANSACTION" USING WS-USER-ID
+                            WS-TXN-TYPE-OUT WS-TXN-AMOUNT WS-TXN-BALANCE
+                            WS-FROM-ACCOUNT-TYPE
+                        CALL "PRINT_RECEIPT" USING WS-TXN-TYPE-OUT
+                            WS-USER-ID TRANSFER-TO-ID WS-TXN-AMOUNT
+                            WS-TXN-BALANCE
+                     ELSE
+                        DISPLAY "ERROR: Insufficient funds "
+                                "(overdraft limit "
+                                BALANCE-REC-OVERDRAFT-LIMIT ")."
+                     END-IF
+                     UNLOCK BALANCE-DB-FILE
+               END-READ
+           END-PERFORM.
+
+      *> Same lock-and-retry treatment as DEBIT-SENDER-BALANCE, this
+      *> time for the recipient's account, so the credit half of the
+      *> transfer can't be clobbered by a concurrent teller either.
+       CREDIT-RECIPIENT-BALANCE.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL BALANCE-DB-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ BALANCE-DB-FILE WITH LOCK KEY IS BALANCE-REC-KEY
+                  INVALID KEY
+                        IF BALANCE-DB-FILE-STATUS NOT = "9D"
+                           DISPLAY "ERROR: recipient account not "
+                               "found while crediting - transfer "
+                               "incomplete."
+                        END-IF
+                  NOT INVALID
+                        IF BALANCE-REC-CURRENCY-CODE = WS-FROM-CURRENCY
+                           MOVE TRANSFER-AMOUNT TO WS-CREDIT-AMOUNT
+                        ELSE
+                           MOVE WS-FROM-CURRENCY TO WS-LOOKUP-CURRENCY
+                           PERFORM LOOKUP-EXCHANGE-RATE
+                           MOVE WS-LOOKUP-RATE TO WS-FROM-RATE
+                           MOVE BALANCE-REC-CURRENCY-CODE
+                               TO WS-LOOKUP-CURRENCY
+                           PERFORM LOOKUP-EXCHANGE-RATE
+                           MOVE WS-LOOKUP-RATE TO WS-TO-RATE
+                           COMPUTE WS-USD-AMOUNT ROUNDED =
+                               TRANSFER-AMOUNT * WS-FROM-RATE
+                           COMPUTE WS-CREDIT-AMOUNT ROUNDED =
+                               WS-USD-AMOUNT / WS-TO-RATE
+                           DISPLAY "Converted " TRANSFER-AMOUNT " "
+                               WS-FROM-CURRENCY " to " WS-CREDIT-AMOUNT
+                               " " BALANCE-REC-CURRENCY-CODE
+                        END-IF
+                        COMPUTE BALANCE-REC-BALANCE = BALANCE-REC-BALANCE + WS-CREDIT-AMOUNT
+                        REWRITE BALANCE-DB-RECORD
+                        MOVE WS-CREDIT-AMOUNT TO WS-TXN-AMOUNT
+                        MOVE BALANCE-REC-BALANCE TO WS-TXN-BALANCE
+                        CALL "LOG_TRANSACTION" USING TRANSFER-TO-ID
+                            WS-TXN-TYPE-IN WS-TXN-AMOUNT WS-TXN-BALANCE
+                            WS-TO-ACCOUNT-TYPE
+                        CALL "PRINT_RECEIPT" USING WS-TXN-TYPE-IN
+                            TRANSFER-TO-ID WS-USER-ID WS-TXN-AMOUNT
+                            WS-TXN-BALANCE
+                        UNLOCK BALANCE-DB-FILE
+               END-READ
+           END-PERFORM.
+
+       LOOKUP-EXCHANGE-RATE.
+           MOVE 1 TO WS-LOOKUP-RATE
+           PERFORM VARYING EXCHANGE-RATE-IDX FROM 1 BY 1
+               UNTIL EXCHANGE-RATE-IDX > 4
+               IF EXCHANGE-RATE-CODE(EXCHANGE-RATE-IDX) = WS-LOOKUP-CURRENCY
+                  MOVE EXCHANGE-RATE-TO-USD(EXCHANGE-RATE-IDX)
+                      TO WS-LOOKUP-RATE
+               END-IF
+           END-PERFORM.
