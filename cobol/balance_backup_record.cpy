@@ -0,0 +1,13 @@
+      *>  Shared layout for the timestamped balance.db snapshot files
+      *>  BACKUP_DATABASES writes before each day's processing -
+      *>  field for field the same as BALANCE-DB-RECORD (see
+      *>  balance_record.cpy), just under its own record/field names
+      *>  so both files can be open in the same program at once.
+       01 BALANCE-BACKUP-RECORD.
+           05 BKBAL-KEY.
+               10 BKBAL-ID           PIC 9(10).
+               10 BKBAL-ACCOUNT-TYPE PIC X(10).
+           05 BKBAL-BALANCE         PIC S9(10)V99.
+           05 BKBAL-OVERDRAFT-LIMIT PIC 9(10)V99.
+           05 BKBAL-CURRENCY-CODE   PIC X(03).
+           05 BKBAL-DORMANT-FLAG    PIC X(01).
