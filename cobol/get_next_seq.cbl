@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET_NEXT_SEQ.
+
+      *> Hands back the next value of a named counter, creating the
+      *> control file and/or the counter on first use. Called instead
+      *> of scanning a whole data file just to find the next free key.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-CONTROL-FILE ASSIGN TO "seq_control.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SEQ-NAME
+               LOCK MODE IS MANUAL
+               FILE STATUS IS SEQ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEQ-CONTROL-FILE.
+       COPY "seq_control_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 SEQ-FILE-STATUS PIC XX.
+       01 WS-LOCK-RETRY-COUNT  PIC 9(02) VALUE 0.
+       01 WS-MAX-LOCK-RETRIES  PIC 9(02) VALUE 10.
+
+       LINKAGE SECTION.
+       01 LK-SEQ-NAME    PIC X(20).
+       01 LK-NEXT-VALUE  PIC 9(10).
+       01 LK-STATUS      PIC 9 VALUE 1.
+
+       PROCEDURE DIVISION USING LK-SEQ-NAME LK-NEXT-VALUE LK-STATUS.
+           PERFORM GET-NEXT-VALUE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O SEQ-CONTROL-FILE
+           IF SEQ-FILE-STATUS = "35"
+               OPEN OUTPUT SEQ-CONTROL-FILE
+               CLOSE SEQ-CONTROL-FILE
+               OPEN I-O SEQ-CONTROL-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SEQ-CONTROL-FILE.
+
+      *> Two tellers can call this at the same instant for the same
+      *> counter name (e.g. two simultaneous ADD_USER calls both
+      *> wanting "USER-ID") - WITH LOCK holds the record from READ
+      *> through REWRITE so the second caller can't read the same
+      *> not-yet-incremented value the first one is about to claim.
+      *> A caller that finds the record already locked retries a few
+      *> times rather than failing the whole operation outright.
+       GET-NEXT-VALUE.
+           MOVE 1 TO LK-STATUS
+           PERFORM OPEN-FILES
+           MOVE LK-SEQ-NAME TO SEQ-NAME
+           MOVE 0 TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL SEQ-FILE-STATUS NOT = "9D"
+                       OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+               READ SEQ-CONTROL-FILE WITH LOCK
+                   INVALID KEY
+                       IF SEQ-FILE-STATUS NOT = "9D"
+                           MOVE LK-SEQ-NAME TO SEQ-NAME
+                           MOVE 1 TO SEQ-NEXT-VALUE
+                           WRITE SEQ-CONTROL-RECORD
+                       END-IF
+                   NOT INVALID KEY
+                       ADD 1 TO SEQ-NEXT-VALUE
+                       REWRITE SEQ-CONTROL-RECORD
+               END-READ
+           END-PERFORM
+           IF SEQ-FILE-STATUS = "9D"
+               MOVE 0 TO LK-STATUS
+           ELSE
+               UNLOCK SEQ-CONTROL-FILE
+               MOVE SEQ-NEXT-VALUE TO LK-NEXT-VALUE
+           END-IF
+           PERFORM CLOSE-FILES.
