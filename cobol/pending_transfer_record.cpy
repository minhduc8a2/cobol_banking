@@ -0,0 +1,16 @@
+      *>  Shared layout for PENDING-TRANSFER-FILE: a transfer
+      *>  TRANSFER_MONEY queued instead of applying immediately because
+      *>  it was over the maker-checker approval threshold, awaiting a
+      *>  supervisor's release or rejection via TRANSFER_APPROVAL.
+       01 PENDING-TRANSFER-RECORD.
+           05 PT-ID                 PIC 9(10).
+           05 PT-FROM-ID             PIC 9(10).
+           05 PT-FROM-ACCOUNT-TYPE   PIC X(10).
+           05 PT-TO-ID               PIC 9(10).
+           05 PT-TO-ACCOUNT-TYPE     PIC X(10).
+           05 PT-AMOUNT              PIC 9(10)V99.
+           05 PT-REQUESTED-DATE      PIC 9(8).
+           05 PT-STATUS              PIC X(01) VALUE "P".
+               88 PT-IS-PENDING      VALUE "P".
+               88 PT-IS-APPROVED     VALUE "A".
+               88 PT-IS-REJECTED     VALUE "R".
