@@ -9,11 +9,18 @@
            SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS BALANCE-REC-ID.
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
            SELECT USER-DB-FILE ASSIGN TO "user.db"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS USER-REC-ID.
+               RECORD KEY IS USER-REC-ID
+               FILE STATUS IS USER-DB-FILE-STATUS.
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,8 +30,16 @@
        FD BALANCE-DB-FILE.
        COPY "balance_record.cpy".
 
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
+
        WORKING-STORAGE SECTION.
-       01 PRINTED-BALANCE PIC Z(9)9.99.
+       01 PRINTED-BALANCE PIC -9(10).99.
+       01 USER-DB-FILE-STATUS    PIC XX.
+       01 BALANCE-DB-FILE-STATUS PIC XX.
+       01 ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
+       01 WS-HOLDERS-AVAILABLE PIC 9 VALUE 0.
+       COPY "account_types.cpy".
 
        LINKAGE SECTION.
        01  LK-USER-ID         PIC 9(10).
@@ -35,10 +50,26 @@
        GOBACK.
        
        OPEN-FILES.
-            OPEN INPUT USER-DB-FILE.
-            OPEN INPUT BALANCE-DB-FILE.
+            OPEN INPUT USER-DB-FILE
+            IF USER-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "user.db             " USER-DB-FILE-STATUS
+            END-IF
+            OPEN INPUT BALANCE-DB-FILE
+            IF BALANCE-DB-FILE-STATUS NOT = "00"
+                CALL "EXPLAIN_FILE_STATUS" USING
+                    "balance.db          " BALANCE-DB-FILE-STATUS
+            END-IF
+            MOVE 1 TO WS-HOLDERS-AVAILABLE
+            OPEN INPUT ACCOUNT-HOLDERS-FILE
+            IF ACCOUNT-HOLDERS-FILE-STATUS NOT = "00"
+                MOVE 0 TO WS-HOLDERS-AVAILABLE
+            END-IF.
        CLOSE-FILES.
             CLOSE BALANCE-DB-FILE.
+            IF WS-HOLDERS-AVAILABLE = 1
+                CLOSE ACCOUNT-HOLDERS-FILE
+            END-IF
             CLOSE USER-DB-FILE.
        SHOW-USER.
            PERFORM OPEN-FILES.
@@ -48,14 +79,55 @@
                 DISPLAY "‚ùåUser not found."
                 MOVE 0 TO LK-IS-VALID
             NOT INVALID KEY
+                 MOVE 1 TO LK-IS-VALID
                  MOVE USER-REC-ID TO BALANCE-REC-ID
-                 READ BALANCE-DB-FILE KEY IS BALANCE-REC-ID
+                 PERFORM SHOW-USER-ACCOUNTS
+                    VARYING ACCOUNT-TYPE-IDX FROM 1 BY 1
+                    UNTIL ACCOUNT-TYPE-IDX > 2
+           END-READ
+           PERFORM CLOSE-FILES.
+
+       SHOW-USER-ACCOUNTS.
+           MOVE ACCOUNT-TYPE-ENTRY(ACCOUNT-TYPE-IDX)
+               TO BALANCE-REC-ACCOUNT-TYPE
+           READ BALANCE-DB-FILE KEY IS BALANCE-REC-KEY
                  NOT INVALID KEY
                       MOVE BALANCE-REC-BALANCE TO PRINTED-BALANCE
                       DISPLAY "üë§ User ID: " USER-REC-ID
                                  " üìõ Name: " USER-REC-NAME
                                  " üìÖ DOB: " USER-REC-DOB
+                                 " Account: " BALANCE-REC-ACCOUNT-TYPE
                                  " üí∞ Balance: " PRINTED-BALANCE
-                 END-READ
-           END-READ
-           PERFORM CLOSE-FILES.
+                      IF WS-HOLDERS-AVAILABLE = 1
+                          PERFORM SHOW-JOINT-HOLDERS
+                      END-IF
+           END-READ.
+
+      *> Lists every USER-REC-ID linked to this balance other than
+      *> the one already shown above, so a joint account's other
+      *> owners are visible too.
+       SHOW-JOINT-HOLDERS.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               IF AH-USER-ID NOT = USER-REC-ID
+                                   DISPLAY "    Joint holder: "
+                                       AH-USER-ID
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
