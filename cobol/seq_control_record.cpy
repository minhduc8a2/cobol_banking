@@ -0,0 +1,7 @@
+      *>  Shared layout for SEQ-CONTROL-FILE: one row per named counter
+      *>  (e.g. "USER-ID", "CHANGE-HISTORY-ID"), so callers can hand
+      *>  out the next key value with a single keyed read/rewrite
+      *>  instead of re-scanning a whole data file every time.
+       01 SEQ-CONTROL-RECORD.
+           05 SEQ-NAME        PIC X(20).
+           05 SEQ-NEXT-VALUE  PIC 9(10).
