@@ -0,0 +1,12 @@
+      *>  Shared layout for ACCOUNT-HOLDERS-FILE: links a
+      *>  BALANCE-REC-KEY to every USER-REC-ID entitled to it, so a
+      *>  balance no longer has to imply exactly one owning user (a
+      *>  joint checking account shared by two customers, say). Every
+      *>  account gets at least one row for its primary owner (the
+      *>  USER-REC-ID ADD-USER already stamps into BALANCE-REC-ID);
+      *>  additional rows are added by ADD_JOINT_HOLDER.
+       01 ACCOUNT-HOLDERS-RECORD.
+           05 AH-KEY.
+               10 AH-BALANCE-ID           PIC 9(10).
+               10 AH-BALANCE-ACCOUNT-TYPE PIC X(10).
+               10 AH-USER-ID              PIC 9(10).
