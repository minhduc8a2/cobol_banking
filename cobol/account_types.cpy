@@ -0,0 +1,9 @@
+      *>  Shared list of valid account types. COPY this into
+      *>  WORKING-STORAGE wherever a program needs to loop over every
+      *>  account a user might hold (checking, savings, ...).
+       01 ACCOUNT-TYPE-LIST.
+           05 FILLER PIC X(10) VALUE "CHECKING".
+           05 FILLER PIC X(10) VALUE "SAVINGS".
+       01 ACCOUNT-TYPE-TABLE REDEFINES ACCOUNT-TYPE-LIST.
+           05 ACCOUNT-TYPE-ENTRY OCCURS 2 TIMES PIC X(10).
+       01 ACCOUNT-TYPE-IDX PIC 9 VALUE 1.
