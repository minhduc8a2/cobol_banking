@@ -0,0 +1,13 @@
+      *>  Shared layout for the timestamped user.db snapshot files
+      *>  BACKUP_DATABASES writes before each day's processing -
+      *>  field for field the same as USER-DB-RECORD (see
+      *>  user_record.cpy), just under its own record/field names so
+      *>  both files can be open in the same program at once.
+       01 USER-BACKUP-RECORD.
+           05 BKUSR-ID      PIC 9(10).
+           05 BKUSR-NAME    PIC X(30).
+           05 BKUSR-DOB     PIC X(10).
+           05 BKUSR-PIN     PIC 9(04).
+           05 BKUSR-EMAIL   PIC X(40).
+           05 BKUSR-PHONE   PIC X(15).
+           05 BKUSR-ADDRESS PIC X(50).
