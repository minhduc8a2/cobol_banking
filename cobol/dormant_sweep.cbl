@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT_SWEEP.
+
+      *> Nightly batch: flags every zero-balance account that has had
+      *> no transaction.db activity for DORMANT-DAYS-THRESHOLD days,
+      *> and auto-closes (archives, then removes) any account that was
+      *> already flagged dormant on a prior run and still qualifies.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-DB-FILE ASSIGN TO "balance.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BALANCE-REC-KEY
+               FILE STATUS IS BALANCE-DB-FILE-STATUS.
+
+           SELECT TRANSACTION-DB-FILE ASSIGN TO "transaction.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS TRANSACTION-DB-FILE-STATUS.
+
+           SELECT BALANCE-ARCHIVE-FILE ASSIGN TO "balance_archive.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ARCH-BAL-ID
+               FILE STATUS IS BALANCE-ARCHIVE-FILE-STATUS.
+
+           SELECT DORMANT-REPORT-FILE
+               ASSIGN TO "dormant_accounts_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACCOUNT-HOLDERS-FILE ASSIGN TO "account_holders.db"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-KEY
+               FILE STATUS IS ACCOUNT-HOLDERS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-DB-FILE.
+           COPY "balance_record.cpy".
+
+       FD TRANSACTION-DB-FILE.
+           COPY "transaction_record.cpy".
+
+       FD BALANCE-ARCHIVE-FILE.
+           COPY "balance_archive_record.cpy".
+
+       FD DORMANT-REPORT-FILE.
+       01 DORMANT-REPORT-LINE PIC X(80).
+
+       FD ACCOUNT-HOLDERS-FILE.
+       COPY "account_holders_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BALANCE-DB-FILE-STATUS      PIC XX.
+       01 TRANSACTION-DB-FILE-STATUS  PIC XX.
+       01 BALANCE-ARCHIVE-FILE-STATUS PIC XX.
+       01 DORMANT-DAYS-THRESHOLD      PIC 9(5) VALUE 180.
+       01 WS-TODAY-DATE               PIC 9(8).
+       01 WS-LAST-ACTIVITY-DATE       PIC 9(8) VALUE 0.
+       01 WS-HAS-ACTIVITY             PIC 9 VALUE 0.
+       01 WS-DAYS-INACTIVE            PIC S9(8) VALUE 0.
+       01 WS-DELETE-DATE-RAW          PIC 9(8).
+       01 WS-DELETE-TIME-RAW          PIC 9(8).
+       01 WS-DELETED-DATE             PIC X(10).
+       01 WS-DELETED-TIME             PIC X(8).
+       01 WS-NEXT-BAL-ARCH-ID         PIC 9(10).
+       01 WS-SEQ-STATUS               PIC 9 VALUE 1.
+       01 WS-FLAGGED-COUNT            PIC 9(6) VALUE 0.
+       01 WS-CLOSED-COUNT             PIC 9(6) VALUE 0.
+       01 ACCOUNT-HOLDERS-FILE-STATUS PIC XX.
+       01 WS-OTHER-HOLDERS-COUNT      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE 0 TO WS-FLAGGED-COUNT
+           MOVE 0 TO WS-CLOSED-COUNT
+           DISPLAY "-----------------------------"
+           DISPLAY "Dormant account sweep running."
+           DISPLAY "-----------------------------"
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM OPEN-FILES
+           PERFORM SWEEP-ACCOUNTS
+           PERFORM CLOSE-FILES
+           DISPLAY "Accounts flagged dormant: " WS-FLAGGED-COUNT
+           DISPLAY "Accounts auto-closed: " WS-CLOSED-COUNT
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O BALANCE-DB-FILE
+           IF BALANCE-DB-FILE-STATUS NOT = "00"
+               CALL "EXPLAIN_FILE_STATUS" USING
+                   "balance.db          " BALANCE-DB-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DORMANT-REPORT-FILE
+           OPEN I-O ACCOUNT-HOLDERS-FILE
+           IF ACCOUNT-HOLDERS-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-HOLDERS-FILE
+               CLOSE ACCOUNT-HOLDERS-FILE
+               OPEN I-O ACCOUNT-HOLDERS-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-DB-FILE.
+           CLOSE ACCOUNT-HOLDERS-FILE.
+           CLOSE DORMANT-REPORT-FILE.
+
+       SWEEP-ACCOUNTS.
+           PERFORM UNTIL BALANCE-DB-FILE-STATUS = "10"
+               READ BALANCE-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF BALANCE-REC-BALANCE = 0
+                           PERFORM CHECK-ONE-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-ACCOUNT.
+           PERFORM FIND-LAST-ACTIVITY-DATE
+           IF WS-HAS-ACTIVITY = 1
+               COMPUTE WS-DAYS-INACTIVE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-DATE)
+           ELSE
+               MOVE DORMANT-DAYS-THRESHOLD TO WS-DAYS-INACTIVE
+           END-IF
+           IF WS-DAYS-INACTIVE >= DORMANT-DAYS-THRESHOLD
+               IF BALANCE-REC-DORMANT-FLAG = "Y"
+                   PERFORM AUTO-CLOSE-ACCOUNT
+               ELSE
+                   MOVE "Y" TO BALANCE-REC-DORMANT-FLAG
+                   REWRITE BALANCE-DB-RECORD
+                   ADD 1 TO WS-FLAGGED-COUNT
+                   MOVE SPACES TO DORMANT-REPORT-LINE
+                   STRING "FLAGGED DORMANT: User " BALANCE-REC-ID
+                       " " BALANCE-REC-ACCOUNT-TYPE
+                       DELIMITED BY SIZE INTO DORMANT-REPORT-LINE
+                   WRITE DORMANT-REPORT-LINE
+                   DISPLAY DORMANT-REPORT-LINE
+               END-IF
+           ELSE
+               IF BALANCE-REC-DORMANT-FLAG = "Y"
+                   MOVE "N" TO BALANCE-REC-DORMANT-FLAG
+                   REWRITE BALANCE-DB-RECORD
+               END-IF
+           END-IF.
+
+       FIND-LAST-ACTIVITY-DATE.
+           MOVE 0 TO WS-LAST-ACTIVITY-DATE
+           MOVE 0 TO WS-HAS-ACTIVITY
+           OPEN INPUT TRANSACTION-DB-FILE
+           PERFORM UNTIL TRANSACTION-DB-FILE-STATUS = "10"
+               READ TRANSACTION-DB-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF TXN-USER-ID = BALANCE-REC-ID
+                           PERFORM UPDATE-LAST-ACTIVITY-DATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-DB-FILE.
+
+       UPDATE-LAST-ACTIVITY-DATE.
+           MOVE 1 TO WS-HAS-ACTIVITY
+           MOVE TXN-DATE(1:4) TO WS-LAST-ACTIVITY-DATE(1:4)
+           MOVE TXN-DATE(6:2) TO WS-LAST-ACTIVITY-DATE(5:2)
+           MOVE TXN-DATE(9:2) TO WS-LAST-ACTIVITY-DATE(7:2).
+
+       AUTO-CLOSE-ACCOUNT.
+           PERFORM CHECK-OTHER-HOLDERS
+           IF WS-OTHER-HOLDERS-COUNT > 0
+               MOVE SPACES TO DORMANT-REPORT-LINE
+               STRING "SKIPPED (jointly held): User " BALANCE-REC-ID
+                   " " BALANCE-REC-ACCOUNT-TYPE
+                   DELIMITED BY SIZE INTO DORMANT-REPORT-LINE
+               WRITE DORMANT-REPORT-LINE
+               DISPLAY DORMANT-REPORT-LINE
+               GO TO AUTO-CLOSE-ACCOUNT-EXIT
+           END-IF
+           PERFORM STAMP-CLOSE-TIMESTAMP
+           CALL "GET_NEXT_SEQ" USING "BALANCE-ARCHIVE-ID  "
+                                      WS-NEXT-BAL-ARCH-ID WS-SEQ-STATUS
+           IF WS-SEQ-STATUS NOT = 1
+               DISPLAY "Unable to generate an archive ID - "
+                   "account not auto-closed this pass."
+               GO TO AUTO-CLOSE-ACCOUNT-EXIT
+           END-IF
+           OPEN I-O BALANCE-ARCHIVE-FILE
+           IF BALANCE-ARCHIVE-FILE-STATUS = "35"
+               OPEN OUTPUT BALANCE-ARCHIVE-FILE
+               CLOSE BALANCE-ARCHIVE-FILE
+               OPEN I-O BALANCE-ARCHIVE-FILE
+           END-IF
+           MOVE WS-NEXT-BAL-ARCH-ID       TO ARCH-BAL-ID
+           MOVE BALANCE-REC-ID            TO ARCH-BAL-USER-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE  TO ARCH-BAL-ACCOUNT-TYPE
+           MOVE BALANCE-REC-BALANCE       TO ARCH-BAL-BALANCE
+           MOVE BALANCE-REC-OVERDRAFT-LIMIT
+               TO ARCH-BAL-OVERDRAFT-LIMIT
+           MOVE BALANCE-REC-CURRENCY-CODE TO ARCH-BAL-CURRENCY-CODE
+           MOVE WS-DELETED-DATE           TO ARCH-BAL-DELETED-DATE
+           MOVE WS-DELETED-TIME           TO ARCH-BAL-DELETED-TIME
+           WRITE BALANCE-ARCHIVE-RECORD
+           CLOSE BALANCE-ARCHIVE-FILE
+           DELETE BALANCE-DB-FILE
+           PERFORM DELETE-ACCOUNT-HOLDER-ROWS
+           ADD 1 TO WS-CLOSED-COUNT
+           MOVE SPACES TO DORMANT-REPORT-LINE
+           STRING "AUTO-CLOSED: User " BALANCE-REC-ID
+               " " BALANCE-REC-ACCOUNT-TYPE
+               DELIMITED BY SIZE INTO DORMANT-REPORT-LINE
+           WRITE DORMANT-REPORT-LINE
+           DISPLAY DORMANT-REPORT-LINE.
+       AUTO-CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *> A balance can be linked to more than one USER-REC-ID via
+      *> ADD_JOINT_HOLDER - counts holders on this balance other than
+      *> its primary owner (BALANCE-REC-ID), so a dormant-but-shared
+      *> account isn't auto-closed out from under a joint holder who
+      *> may still be actively using it.
+       CHECK-OTHER-HOLDERS.
+           MOVE 0                        TO WS-OTHER-HOLDERS-COUNT
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               IF AH-USER-ID NOT = BALANCE-REC-ID
+                                   ADD 1 TO WS-OTHER-HOLDERS-COUNT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+      *> Removes every ACCOUNT-HOLDERS-FILE row for this balance (the
+      *> primary owner's row ADD_USER wrote plus any joint holders
+      *> ADD_JOINT_HOLDER added) so an auto-closed account doesn't
+      *> leave orphaned holder links behind.
+       DELETE-ACCOUNT-HOLDER-ROWS.
+           MOVE BALANCE-REC-ID           TO AH-BALANCE-ID
+           MOVE BALANCE-REC-ACCOUNT-TYPE TO AH-BALANCE-ACCOUNT-TYPE
+           MOVE 0                        TO AH-USER-ID
+           START ACCOUNT-HOLDERS-FILE KEY IS >= AH-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL ACCOUNT-HOLDERS-FILE-STATUS = "10"
+                       READ ACCOUNT-HOLDERS-FILE NEXT RECORD
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF AH-BALANCE-ID NOT = BALANCE-REC-ID
+                                  OR AH-BALANCE-ACCOUNT-TYPE NOT =
+                                     BALANCE-REC-ACCOUNT-TYPE
+                                   EXIT PERFORM
+                               END-IF
+                               DELETE ACCOUNT-HOLDERS-FILE
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       STAMP-CLOSE-TIMESTAMP.
+           ACCEPT WS-DELETE-DATE-RAW FROM DATE YYYYMMDD
+           ACCEPT WS-DELETE-TIME-RAW FROM TIME
+           MOVE WS-DELETE-DATE-RAW(1:4) TO WS-DELETED-DATE(1:4)
+           MOVE "-"                     TO WS-DELETED-DATE(5:1)
+           MOVE WS-DELETE-DATE-RAW(5:2) TO WS-DELETED-DATE(6:2)
+           MOVE "-"                     TO WS-DELETED-DATE(8:1)
+           MOVE WS-DELETE-DATE-RAW(7:2) TO WS-DELETED-DATE(9:2)
+           MOVE WS-DELETE-TIME-RAW(1:2) TO WS-DELETED-TIME(1:2)
+           MOVE ":"                     TO WS-DELETED-TIME(3:1)
+           MOVE WS-DELETE-TIME-RAW(3:2) TO WS-DELETED-TIME(4:2)
+           MOVE ":"                     TO WS-DELETED-TIME(6:1)
+           MOVE WS-DELETE-TIME-RAW(5:2) TO WS-DELETED-TIME(7:2).
